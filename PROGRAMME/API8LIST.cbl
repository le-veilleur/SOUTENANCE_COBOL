@@ -43,7 +43,25 @@
               88  SEND-DATAONLY-ALARM              VALUE '3'.
 
        01  WS-XCTL-PROGRAM-SW              PIC X VALUE 'N'.
-           88 XCTL-PROGRAM                       VALUE 'Y'.      
+           88 XCTL-PROGRAM                       VALUE 'Y'.
+
+      *    Detail d'une operation selectionnee
+       01  WS-XCTL-DETAIL-SW               PIC X VALUE 'N'.
+           88 XCTL-DETAIL                        VALUE 'Y'.
+
+      *    Mini-releve : consultation rapide des 5 dernieres
+      *    operations, sans pagination
+       01  WS-MINI-MODE-SW                 PIC X VALUE 'N'.
+           88 MINI-MODE                          VALUE 'Y'.
+
+      *    Filtres periode / type d'operation
+       01  WS-FILTRE-DATE-DEB               PIC X(8) VALUE '00000000'.
+       01  WS-FILTRE-DATE-FIN               PIC X(8) VALUE '99999999'.
+       01  WS-FILTRE-TYPE                   PIC X(1) VALUE SPACE.
+
+      *    Garde-fou fin de pagination
+       01  WS-COUNT-REMAINING                PIC S9(9) COMP.
+       01  WS-NEXT-OFFSET                     PIC S9(9) COMP.
        
       * Variables temporaires pour FETCH SQL (obligatoires pour OCCURS)
         01 WS-TEMP-OPERATION.
@@ -75,13 +93,40 @@
        01  WS-MAX-PER-PAGE                 PIC S9(4) COMP VALUE 10.
        01  WS-PAGE-DISPLAY                 PIC 9(3) VALUE 1.
        01  WS-TOTAL-DISPLAY                PIC 9(5) VALUE 0.
-       
-       
+       01  WS-PAGESIZE-DISPLAY             PIC 9(2) VALUE 10.
+
+      *    ID_OPERATION de chaque ligne affichee, pour le drill-down
+      *    - rempli en meme temps que OPELISTO
+       01  WS-OP-ID-TABLE.
+           05  WS-OP-ID-ENTRY  OCCURS 10 TIMES PIC S9(9) COMP.
+       01  WS-ID-OPERATION-SEL             PIC S9(9) COMP.
+
+      *    Commarea etendue pour XCTL vers l'ecran de detail
+       01  WS-XCTL-DETAIL-COMMAREA.
+           05  WS-DCOM-ID-CLIENT    PIC S9(9) COMP.
+           05  WS-DCOM-PAGE-NUM     PIC S9(4) COMP.
+           05  WS-DCOM-MINI-FLAG    PIC X.
+           05  WS-DCOM-ID-OPERATION PIC S9(9) COMP.
+
        LINKAGE SECTION.
        01  DFHCOMMAREA.
            05 DFHCOM-ID-CLIENT PIC S9(9) COMP.
            05 DFHCOM-PAGE-NUM  PIC S9(4) COMP.
-       
+           05 DFHCOM-MINI-FLAG PIC X.
+           05 DFHCOM-FILTRE-DATE-DEB PIC X(8).
+           05 DFHCOM-FILTRE-DATE-FIN PIC X(8).
+           05 DFHCOM-FILTRE-TYPE     PIC X(1).
+           05 DFHCOM-MAX-PER-PAGE    PIC S9(4) COMP.
+      *    Nombre de lignes affichees et ID_OPERATION de chaque ligne
+      *    de la page courante, necessaires a 1090-LIRE-SELECTION pour
+      *    resoudre SELECTOPI - la tache CICS qui traite l'ENTER de
+      *    selection est nouvelle et la WORKING-STORAGE remplie par
+      *    1210-FETCH-OPERATIONS lors de l'affichage precedent y est
+      *    reinitialisee, d'ou la necessite de les porter au commarea
+           05 DFHCOM-OP-COUNT        PIC S9(4) COMP.
+           05 DFHCOM-OP-ID-TABLE.
+               10 DFHCOM-OP-ID-ENTRY OCCURS 10 TIMES PIC S9(9) COMP.
+
        PROCEDURE DIVISION.
        
        0000-MAIN-PROCEDURE.
@@ -89,33 +134,58 @@
                  MOVE DFHCOM-ID-CLIENT TO WS-COMMUNICATION-AREA
                  IF EIBCALEN >= 6
                     MOVE DFHCOM-PAGE-NUM TO WS-PAGE-NUMBER
-                    COMPUTE WS-PAGE-OFFSET = 
+                    COMPUTE WS-PAGE-OFFSET =
                         (WS-PAGE-NUMBER - 1) * WS-MAX-PER-PAGE
                  END-IF
+                 IF EIBCALEN >= 7
+                    MOVE DFHCOM-MINI-FLAG TO WS-MINI-MODE-SW
+                 END-IF
+                 IF EIBCALEN >= 24
+                    MOVE DFHCOM-FILTRE-DATE-DEB TO WS-FILTRE-DATE-DEB
+                    MOVE DFHCOM-FILTRE-DATE-FIN TO WS-FILTRE-DATE-FIN
+                    MOVE DFHCOM-FILTRE-TYPE TO WS-FILTRE-TYPE
+                 END-IF
+                 IF EIBCALEN >= 26
+                    MOVE DFHCOM-MAX-PER-PAGE TO WS-MAX-PER-PAGE
+                 END-IF
+                 IF EIBCALEN >= 28
+                    MOVE DFHCOM-OP-COUNT TO WS-OP-COUNT
+                 END-IF
+                 IF EIBCALEN >= 68
+                    MOVE DFHCOM-OP-ID-TABLE TO WS-OP-ID-TABLE
+                 END-IF
               END-IF.
-           
+
               EVALUATE TRUE
-                 WHEN EIBCALEN = 4 OR EIBAID = DFHCLEAR
+      *          EIBCALEN = 4 : premier appel depuis API8BM1P (ID
+      *          client seul) ; = 7 : entree directe en mode
+      *          mini-releve depuis API8BM1P (ID+PAGE+FLAG, page 1
+      *          impose plus bas) - dans les deux cas un chargement
+      *          complet est necessaire
+                 WHEN EIBCALEN = 4 OR EIBCALEN = 7 OR EIBAID = DFHCLEAR
                     MOVE LOW-VALUES TO LISTO
                     MOVE 1 TO WS-PAGE-NUMBER
                     MOVE 0 TO WS-PAGE-OFFSET
                     MOVE 1 TO WS-PAGE-DISPLAY
                     MOVE WS-PAGE-DISPLAY TO PAGEO
                     MOVE SPACES TO MESSAGEO
+                    IF MINI-MODE
+                       MOVE 5 TO WS-MAX-PER-PAGE
+                    END-IF
                     PERFORM 1050-LIRE-NOM
                     PERFORM 1060-LIRE-COMPTE
                     PERFORM 1200-LOAD-CLIENT-OPERATIONS
                     PERFORM 1300-BUILD-OPERATION-LINE
                     SET SEND-ERASE TO TRUE
                     PERFORM 1400-SEND-LIST-MAP
-                 
+
                  WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
                      CONTINUE
-           
+
                  WHEN EIBAID = DFHPF3 OR DFHPF12
                       SET XCTL-PROGRAM TO TRUE
-           
-                 WHEN EIBAID = DFHPF7
+
+                 WHEN EIBAID = DFHPF7 AND NOT MINI-MODE
                       MOVE LOW-VALUES TO LISTO
                       PERFORM 1500-PAGE-PRECEDENTE
                       PERFORM 1050-LIRE-NOM
@@ -124,12 +194,12 @@
                       PERFORM 1300-BUILD-OPERATION-LINE
                       SET SEND-ERASE TO TRUE
                       PERFORM 1400-SEND-LIST-MAP
-          
-                 WHEN EIBAID = DFHPF8
+
+                 WHEN EIBAID = DFHPF8 AND NOT MINI-MODE
                       MOVE LOW-VALUES TO LISTO
-                      PERFORM 1600-PAGE-SUIVANTE
                       PERFORM 1050-LIRE-NOM
                       PERFORM 1060-LIRE-COMPTE
+                      PERFORM 1600-PAGE-SUIVANTE
                       PERFORM 1200-LOAD-CLIENT-OPERATIONS
                       PERFORM 1300-BUILD-OPERATION-LINE
                       SET SEND-ERASE TO TRUE
@@ -137,36 +207,151 @@
            
                  WHEN EIBAID = DFHENTER
                      PERFORM 1000-TRAITER-SAISIE
-                     PERFORM 1200-LOAD-CLIENT-OPERATIONS
-                     PERFORM 1300-BUILD-OPERATION-LINE
-                     SET SEND-DATAONLY TO TRUE
-                     PERFORM 1400-SEND-LIST-MAP
-           
+                     IF NOT XCTL-DETAIL
+                        PERFORM 1200-LOAD-CLIENT-OPERATIONS
+                        PERFORM 1300-BUILD-OPERATION-LINE
+                        SET SEND-DATAONLY TO TRUE
+                        PERFORM 1400-SEND-LIST-MAP
+                     END-IF
+
                  WHEN OTHER
                      PERFORM 1100-RECEIVE-LIST
                      MOVE 'TOUCHE INVALIDE' TO MESSAGEO
                      SET SEND-DATAONLY-ALARM TO TRUE
                      PERFORM 1400-SEND-LIST-MAP
-           
+
               END-EVALUATE.
-           
-           IF NOT XCTL-PROGRAM
-              MOVE WS-PAGE-NUMBER TO DFHCOM-PAGE-NUM
-              EXEC CICS RETURN TRANSID('SN05')
-                    COMMAREA(DFHCOMMAREA)
-                    LENGTH(LENGTH OF DFHCOMMAREA)
+
+           IF XCTL-DETAIL
+              MOVE WS-COMMUNICATION-AREA TO WS-DCOM-ID-CLIENT
+              MOVE WS-PAGE-NUMBER TO WS-DCOM-PAGE-NUM
+              MOVE WS-MINI-MODE-SW TO WS-DCOM-MINI-FLAG
+              MOVE WS-ID-OPERATION-SEL TO WS-DCOM-ID-OPERATION
+              EXEC CICS XCTL PROGRAM('API8DETL')
+                   COMMAREA(WS-XCTL-DETAIL-COMMAREA)
+                   LENGTH(LENGTH OF WS-XCTL-DETAIL-COMMAREA)
               END-EXEC
            ELSE
-              EXEC CICS XCTL PROGRAM('API8BM1P')
-                   
-              END-EXEC
-              
+              IF NOT XCTL-PROGRAM
+                 MOVE WS-PAGE-NUMBER TO DFHCOM-PAGE-NUM
+                 MOVE WS-FILTRE-DATE-DEB TO DFHCOM-FILTRE-DATE-DEB
+                 MOVE WS-FILTRE-DATE-FIN TO DFHCOM-FILTRE-DATE-FIN
+                 MOVE WS-FILTRE-TYPE TO DFHCOM-FILTRE-TYPE
+                 MOVE WS-MAX-PER-PAGE TO DFHCOM-MAX-PER-PAGE
+                 MOVE WS-OP-COUNT TO DFHCOM-OP-COUNT
+                 MOVE WS-OP-ID-TABLE TO DFHCOM-OP-ID-TABLE
+                 EXEC CICS RETURN TRANSID('SN05')
+                       COMMAREA(DFHCOMMAREA)
+                       LENGTH(LENGTH OF DFHCOMMAREA)
+                 END-EXEC
+              ELSE
+                 EXEC CICS XCTL PROGRAM('API8BM1P')
+                 END-EXEC
+              END-IF
            END-IF.
        1000-TRAITER-SAISIE.
            PERFORM 1100-RECEIVE-LIST.
            PERFORM 1050-LIRE-NOM.
            PERFORM 1060-LIRE-COMPTE.
-       
+           PERFORM 1065-LIRE-TAILLE-PAGE.
+           PERFORM 1070-LIRE-FILTRES.
+           PERFORM 1080-SAUTER-PAGE.
+           PERFORM 1090-LIRE-SELECTION.
+
+       1065-LIRE-TAILLE-PAGE.
+      *    Nombre de lignes par page directement regle par
+      *    l'utilisateur (PAGESIZEI) ; la carte-ecran ne comporte que
+      *    10 lignes OPELISTD, donc 1 a 10 seulement - hors de cette
+      *    plage ou en mode mini-releve, la taille reste inchangee
+           IF MINI-MODE
+              CONTINUE
+           ELSE
+              IF PAGESIZI = SPACES OR PAGESIZI = LOW-VALUES
+                 CONTINUE
+              ELSE
+                 IF PAGESIZI IS NUMERIC
+                    AND FUNCTION NUMVAL(PAGESIZI) >= 1
+                    AND FUNCTION NUMVAL(PAGESIZI) <= 10
+                    MOVE FUNCTION NUMVAL(PAGESIZI) TO WS-MAX-PER-PAGE
+                    MOVE 1 TO WS-PAGE-NUMBER
+                    MOVE 0 TO WS-PAGE-OFFSET
+                    MOVE 1 TO WS-PAGE-DISPLAY
+                    MOVE WS-PAGE-DISPLAY TO PAGEO
+                 ELSE
+                    MOVE 'TAILLE DE PAGE INVALIDE (1-10)' TO MESSAGEO
+                 END-IF
+              END-IF
+           END-IF.
+
+       1090-LIRE-SELECTION.
+      *    Drill-down vers le detail d'une ligne de l'historique
+      *    affichee ; SELECTOPI designe la ligne par
+      *    son numero d'ordre (1 a 10) sur la page courante
+           IF SELECTOPI NOT = SPACES AND SELECTOPI NOT = LOW-VALUES
+              IF SELECTOPI IS NUMERIC AND SELECTOPI > 0
+                 IF FUNCTION NUMVAL(SELECTOPI) <= WS-OP-COUNT
+                    MOVE WS-OP-ID-ENTRY(FUNCTION NUMVAL(SELECTOPI))
+                       TO WS-ID-OPERATION-SEL
+                    SET XCTL-DETAIL TO TRUE
+                 ELSE
+                    MOVE 'LIGNE INEXISTANTE' TO MESSAGEO
+                 END-IF
+              ELSE
+                 MOVE 'NUMERO DE LIGNE INVALIDE' TO MESSAGEO
+              END-IF
+           END-IF.
+
+       1080-SAUTER-PAGE.
+      *    Saut direct a une page saisie dans JUMPPAGI
+           IF JUMPPAGI NOT = SPACES AND JUMPPAGI NOT = LOW-VALUES
+              IF JUMPPAGI IS NUMERIC AND JUMPPAGI > 0
+                 COMPUTE WS-NEXT-OFFSET =
+                    (FUNCTION NUMVAL(JUMPPAGI) - 1) * WS-MAX-PER-PAGE
+                 EXEC SQL
+                    SELECT COUNT(*)
+                    INTO :WS-COUNT-REMAINING
+                    FROM API8.OPERATION
+                    WHERE ID_COMPTE = :DCLOPERATION.WS-ID-COMPTE
+                      AND DATE_OP BETWEEN :WS-FILTRE-DATE-DEB
+                                      AND :WS-FILTRE-DATE-FIN
+                      AND (:WS-FILTRE-TYPE = ' '
+                           OR TYPE_OP = :WS-FILTRE-TYPE)
+                 END-EXEC
+                 IF WS-NEXT-OFFSET >= WS-COUNT-REMAINING
+                    AND WS-COUNT-REMAINING > 0
+                    MOVE 'PAGE INEXISTANTE' TO MESSAGEO
+                 ELSE
+                    MOVE FUNCTION NUMVAL(JUMPPAGI) TO WS-PAGE-NUMBER
+                    MOVE WS-NEXT-OFFSET TO WS-PAGE-OFFSET
+                    MOVE WS-PAGE-NUMBER TO WS-PAGE-DISPLAY
+                    MOVE WS-PAGE-DISPLAY TO PAGEO
+                 END-IF
+              ELSE
+                 MOVE 'NUMERO DE PAGE INVALIDE' TO MESSAGEO
+              END-IF
+           END-IF.
+
+       1070-LIRE-FILTRES.
+      *    Periode et type d'operation optionnels, saisis sur l'ecran
+      *    LIST (DATEDEBI/DATEFINI/TYPEFILTI)
+           IF DATEDEBI = SPACES OR DATEDEBI = LOW-VALUES
+              MOVE '00000000' TO WS-FILTRE-DATE-DEB
+           ELSE
+              MOVE DATEDEBI TO WS-FILTRE-DATE-DEB
+           END-IF.
+
+           IF DATEFINI = SPACES OR DATEFINI = LOW-VALUES
+              MOVE '99999999' TO WS-FILTRE-DATE-FIN
+           ELSE
+              MOVE DATEFINI TO WS-FILTRE-DATE-FIN
+           END-IF.
+
+           IF TYPEFILTI = SPACES OR TYPEFILTI = LOW-VALUES
+              MOVE SPACES TO WS-FILTRE-TYPE
+           ELSE
+              MOVE TYPEFILTI TO WS-FILTRE-TYPE
+           END-IF.
+
        1050-LIRE-NOM.
            MOVE SPACES TO NCPTEO
            EXEC SQL
@@ -220,6 +405,9 @@
             SELECT ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP, DATE_OP
             FROM API8.OPERATION
             WHERE ID_COMPTE = :DCLOPERATION.WS-ID-COMPTE
+              AND DATE_OP BETWEEN :WS-FILTRE-DATE-DEB
+                              AND :WS-FILTRE-DATE-FIN
+              AND (:WS-FILTRE-TYPE = ' ' OR TYPE_OP = :WS-FILTRE-TYPE)
             ORDER BY ID_OPERATION DESC
            END-EXEC
               
@@ -244,10 +432,11 @@
            MOVE 0 TO WS-TOTAL-OPERATIONS.
            
       *    Nettoyer OPELISTO avant de remplir
-           PERFORM VARYING WS-OP-INDEX FROM 1 BY 1 
+           PERFORM VARYING WS-OP-INDEX FROM 1 BY 1
                    UNTIL WS-OP-INDEX > 10
               MOVE SPACES TO OPELISTO(WS-OP-INDEX)
               MOVE 70 TO OPELISTL(WS-OP-INDEX)
+              MOVE 0 TO WS-OP-ID-ENTRY(WS-OP-INDEX)
            END-PERFORM
            MOVE 1 TO WS-OP-INDEX
            
@@ -263,7 +452,7 @@
               ADD 1 TO WS-TOTAL-OPERATIONS
            END-PERFORM
            
-           PERFORM UNTIL WS-OP-INDEX > 10
+           PERFORM UNTIL WS-OP-INDEX > WS-MAX-PER-PAGE
               EXEC SQL
                  FETCH CUSTAPI8 INTO :DCLOPERATION.WS-ID-OPERATION,
                                         :DCLOPERATION.WS-ID-COMPTE,
@@ -271,7 +460,7 @@
                                         :DCLOPERATION.WS-TYPE-OP,
                                         :DCLOPERATION.WS-DATE-OP
               END-EXEC
-              
+
               EVALUATE SQLCODE
                  WHEN 0
                      ADD 1 TO WS-OP-COUNT
@@ -303,6 +492,7 @@
           
                     MOVE OPERATION-LINE TO OPELISTO(WS-OP-INDEX)
                     MOVE 70 TO OPELISTL(WS-OP-INDEX)
+                    MOVE WS-TEMP-ID TO WS-OP-ID-ENTRY(WS-OP-INDEX)
                     ADD 1 TO WS-OP-INDEX
                      
                  WHEN 100
@@ -336,6 +526,11 @@
            END-IF
            MOVE WS-TOTAL-OPERATIONS TO WS-TOTAL-DISPLAY
            MOVE WS-TOTAL-DISPLAY TO TOTALO.
+           MOVE WS-MAX-PER-PAGE TO WS-PAGESIZE-DISPLAY.
+           MOVE WS-PAGESIZE-DISPLAY TO PAGESIZO.
+           IF MINI-MODE
+              MOVE 'MINI-RELEVE (5 DERNIERES OPERATIONS)' TO MESSAGEO
+           END-IF.
 
        1400-SEND-LIST-MAP.
            EVALUATE TRUE
@@ -361,6 +556,10 @@
        
        1410-RETURN-TO-LIST.
            MOVE WS-PAGE-NUMBER TO DFHCOM-PAGE-NUM
+           MOVE WS-FILTRE-DATE-DEB TO DFHCOM-FILTRE-DATE-DEB
+           MOVE WS-FILTRE-DATE-FIN TO DFHCOM-FILTRE-DATE-FIN
+           MOVE WS-FILTRE-TYPE TO DFHCOM-FILTRE-TYPE
+           MOVE WS-MAX-PER-PAGE TO DFHCOM-MAX-PER-PAGE
            EXEC CICS RETURN TRANSID('SN05')
               COMMAREA(DFHCOMMAREA)
               LENGTH(LENGTH OF DFHCOMMAREA)
@@ -382,10 +581,27 @@
            MOVE WS-PAGE-DISPLAY TO PAGEO.
        
        1600-PAGE-SUIVANTE.
-      *    Aller à la page suivante
-           ADD 1 TO WS-PAGE-NUMBER
-           COMPUTE WS-PAGE-OFFSET = 
-               (WS-PAGE-NUMBER - 1) * WS-MAX-PER-PAGE.
-           MOVE WS-PAGE-NUMBER TO WS-PAGE-DISPLAY
+      *    Aller à la page suivante, sauf si la page courante est
+      *    deja la derniere
+           COMPUTE WS-NEXT-OFFSET = WS-PAGE-NUMBER * WS-MAX-PER-PAGE.
+
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO :WS-COUNT-REMAINING
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :DCLOPERATION.WS-ID-COMPTE
+                AND DATE_OP BETWEEN :WS-FILTRE-DATE-DEB
+                                AND :WS-FILTRE-DATE-FIN
+                AND (:WS-FILTRE-TYPE = ' ' OR TYPE_OP = :WS-FILTRE-TYPE)
+           END-EXEC.
+
+           IF WS-NEXT-OFFSET >= WS-COUNT-REMAINING
+              MOVE 'DERNIERE PAGE ATTEINTE' TO MESSAGEO
+           ELSE
+              ADD 1 TO WS-PAGE-NUMBER
+              MOVE WS-NEXT-OFFSET TO WS-PAGE-OFFSET
+           END-IF.
+
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-DISPLAY.
            MOVE WS-PAGE-DISPLAY TO PAGEO.
       
\ No newline at end of file
