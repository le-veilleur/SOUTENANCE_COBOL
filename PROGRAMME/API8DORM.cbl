@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8DORM.
+      *===============================================================
+      *    BATCH DU RAPPORT DES COMPTES DORMANTS
+      *    Signale tout compte non cloture dont la derniere operation
+      *    (MAX(DATE_OP) sur API8.OPERATION) remonte a plus de
+      *    API8.PARAMETRE/SEUIL_DORMANCE jours (ou qui n'a jamais
+      *    d'operation), pour revue par le back-office.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FDORMANT ASSIGN TO OUT008
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FDORMANT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FDORMANT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BUF-LIGNE-DORMANT         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-FDORMANT                PIC X(2).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+      *    Seuil configurable - 365 jours par defaut
+       01  WS-SEUIL-DORMANCE          PIC 9(5)     VALUE 365.
+
+       01  WS-DATE-JOUR               PIC X(8).
+
+       01  WS-ID-COMPTE-CUR           PIC S9(9) COMP.
+       01  WS-ID-CLIENT-CUR           PIC S9(9) COMP.
+       01  WS-STATUT-COMPTE           PIC X(1).
+       01  WS-NB-OP-RECENTES          PIC S9(9) COMP.
+       01  WS-DATE-DERNIERE-OP        PIC X(8).
+       01  WS-NULL-INDICATOR          PIC S9(4) COMP.
+
+       01  WS-ID-COMPTE-EDIT          PIC 9(9).
+
+       01  WS-NB-COMPTES-DORMANTS     PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           DISPLAY '=============================================='
+           DISPLAY '*        RAPPORT DES COMPTES DORMANTS         *'
+           DISPLAY '=============================================='.
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+
+           PERFORM 0500-LIRE-SEUIL-DORMANCE
+              THRU 0500-LIRE-SEUIL-DORMANCE-EXIT.
+
+           PERFORM 6000-OPEN-DORMANT
+              THRU 6000-OPEN-DORMANT-EXIT.
+
+           EXEC SQL
+              DECLARE CCPTDORM CURSOR FOR
+              SELECT ID_COMPTE, ID_CLIENT, STATUT
+              FROM API8.COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CCPTDORM
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-COMPTE
+              THRU 1000-TRAITER-COMPTE-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CCPTDORM
+           END-EXEC.
+
+           PERFORM 6220-CLOSE-DORMANT
+              THRU 6220-CLOSE-DORMANT-EXIT.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       0500-LIRE-SEUIL-DORMANCE.
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-SEUIL-DORMANCE
+              FROM API8.PARAMETRE
+              WHERE CODE_PARAM = 'SEUIL_DORMANCE'
+           END-EXEC.
+
+       0500-LIRE-SEUIL-DORMANCE-EXIT.
+           EXIT.
+
+       1000-TRAITER-COMPTE.
+           MOVE SPACE TO WS-STATUT-COMPTE.
+
+           EXEC SQL
+              FETCH CCPTDORM
+              INTO :WS-ID-COMPTE-CUR, :WS-ID-CLIENT-CUR,
+                   :WS-STATUT-COMPTE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              IF WS-STATUT-COMPTE NOT = 'C'
+                 PERFORM 1100-VERIFIER-DORMANCE
+                    THRU 1100-VERIFIER-DORMANCE-EXIT
+              END-IF
+           END-IF.
+
+       1000-TRAITER-COMPTE-EXIT.
+           EXIT.
+
+       1100-VERIFIER-DORMANCE.
+      *    DB2 fait l'arithmetique de dates (CURRENT DATE - n DAYS) -
+      *    aucune operation recente = compte dormant
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO :WS-NB-OP-RECENTES
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND DATE_OP > CURRENT DATE - :WS-SEUIL-DORMANCE DAYS
+           END-EXEC.
+
+           IF WS-NB-OP-RECENTES = 0
+              MOVE SPACES TO WS-DATE-DERNIERE-OP
+              EXEC SQL
+                 SELECT MAX(DATE_OP)
+                 INTO :WS-DATE-DERNIERE-OP :WS-NULL-INDICATOR
+                 FROM API8.OPERATION
+                 WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+              END-EXEC
+              IF WS-NULL-INDICATOR = -1
+                 MOVE 'JAMAIS' TO WS-DATE-DERNIERE-OP
+              END-IF
+              PERFORM 1200-ECRIRE-LIGNE-DORMANT
+                 THRU 1200-ECRIRE-LIGNE-DORMANT-EXIT
+           END-IF.
+
+       1100-VERIFIER-DORMANCE-EXIT.
+           EXIT.
+
+       1200-ECRIRE-LIGNE-DORMANT.
+           MOVE WS-ID-COMPTE-CUR TO WS-ID-COMPTE-EDIT.
+           MOVE SPACES TO BUF-LIGNE-DORMANT.
+           STRING 'COMPTE=' DELIMITED BY SIZE
+                  WS-ID-COMPTE-EDIT DELIMITED BY SIZE
+                  ' DERNIERE OPERATION=' DELIMITED BY SIZE
+                  WS-DATE-DERNIERE-OP DELIMITED BY SIZE
+                  INTO BUF-LIGNE-DORMANT.
+           WRITE BUF-LIGNE-DORMANT.
+           IF FS-FDORMANT NOT = '00'
+               DISPLAY 'ERROR WRITING FDORMANT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FDORMANT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+           ADD 1 TO WS-NB-COMPTES-DORMANTS.
+
+       1200-ECRIRE-LIGNE-DORMANT-EXIT.
+           EXIT.
+
+       6000-OPEN-DORMANT.
+           OPEN OUTPUT FDORMANT.
+           IF FS-FDORMANT NOT = '00'
+               DISPLAY 'ERROR OPENING FDORMANT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FDORMANT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6000-OPEN-DORMANT-EXIT.
+           EXIT.
+
+       6220-CLOSE-DORMANT.
+           CLOSE FDORMANT.
+           IF FS-FDORMANT NOT = '00'
+               DISPLAY 'ERROR CLOSING FDORMANT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FDORMANT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6220-CLOSE-DORMANT-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8DORM        '
+            DISPLAY '   COMPTES DORMANTS : ' WS-NB-COMPTES-DORMANTS
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8DORM       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
+      *
