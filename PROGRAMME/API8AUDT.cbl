@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8AUDT.
+      *===============================================================
+      *    BATCH D'EXTRACTION DE LA PISTE D'AUDIT
+      *    Extrait API8.AUDITLOG (connexions et acces ecran traces par
+      *    API8BM1P) vers un fichier sequentiel, pour exploitation par
+      *    la conformite / la securite. La table n'est jamais purgee
+      *    par ce batch : une piste d'audit se conserve integralement,
+      *    chaque execution reextrait donc l'historique complet.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FAUDIT ASSIGN TO OUT010
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FAUDIT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FAUDIT
+           RECORD CONTAINS 100 CHARACTERS.
+       01  BUF-LIGNE-AUDIT           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-FAUDIT                 PIC X(2).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-ID-AUDIT                PIC S9(9) COMP.
+       01  WS-ID-CLIENT-AUDIT         PIC S9(9) COMP.
+       01  WS-PROGRAMME-AUDIT         PIC X(8).
+       01  WS-EVENEMENT-AUDIT         PIC X(30).
+       01  WS-DATE-AUDIT              PIC X(10).
+       01  WS-HEURE-AUDIT             PIC X(8).
+       01  WS-ID-CLIENT-EDIT          PIC 9(9).
+
+       01  WS-NB-LIGNES-AUDIT         PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           DISPLAY '=============================================='
+           DISPLAY '*   EXTRACTION DE LA PISTE D''AUDIT            *'
+           DISPLAY '=============================================='.
+
+           PERFORM 6000-OPEN-AUDIT
+              THRU 6000-OPEN-AUDIT-EXIT.
+
+           EXEC SQL
+              DECLARE CAUDIT CURSOR FOR
+              SELECT ID_AUDIT, ID_CLIENT, PROGRAMME, EVENEMENT,
+                     DATE_AUDIT, HEURE_AUDIT
+              FROM API8.AUDITLOG
+              ORDER BY ID_AUDIT
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CAUDIT
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-AUDIT
+              THRU 1000-TRAITER-AUDIT-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CAUDIT
+           END-EXEC.
+
+           PERFORM 6220-CLOSE-AUDIT
+              THRU 6220-CLOSE-AUDIT-EXIT.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-TRAITER-AUDIT.
+           EXEC SQL
+              FETCH CAUDIT
+              INTO :WS-ID-AUDIT, :WS-ID-CLIENT-AUDIT,
+                   :WS-PROGRAMME-AUDIT, :WS-EVENEMENT-AUDIT,
+                   :WS-DATE-AUDIT, :WS-HEURE-AUDIT
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE WS-ID-CLIENT-AUDIT TO WS-ID-CLIENT-EDIT
+              MOVE SPACES TO BUF-LIGNE-AUDIT
+              STRING WS-DATE-AUDIT DELIMITED BY SIZE
+                     ' ' DELIMITED BY SIZE
+                     WS-HEURE-AUDIT DELIMITED BY SIZE
+                     ' CLIENT=' DELIMITED BY SIZE
+                     WS-ID-CLIENT-EDIT DELIMITED BY SIZE
+                     ' PGM=' DELIMITED BY SIZE
+                     WS-PROGRAMME-AUDIT DELIMITED BY SIZE
+                     ' EVT=' DELIMITED BY SIZE
+                     WS-EVENEMENT-AUDIT DELIMITED BY SIZE
+                     INTO BUF-LIGNE-AUDIT
+              WRITE BUF-LIGNE-AUDIT
+              IF FS-FAUDIT NOT = '00'
+                  DISPLAY 'ERROR WRITING FAUDIT: '
+                  DISPLAY 'VALEUR DU FILE STATUS: ' FS-FAUDIT
+                  GO TO 9999-ERREUR-PROGRAMME-DEB
+              END-IF
+              ADD 1 TO WS-NB-LIGNES-AUDIT
+           END-IF.
+
+       1000-TRAITER-AUDIT-EXIT.
+           EXIT.
+
+       6000-OPEN-AUDIT.
+           OPEN OUTPUT FAUDIT.
+           IF FS-FAUDIT NOT = '00'
+               DISPLAY 'ERROR OPENING FAUDIT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FAUDIT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6000-OPEN-AUDIT-EXIT.
+           EXIT.
+
+       6220-CLOSE-AUDIT.
+           CLOSE FAUDIT.
+           IF FS-FAUDIT NOT = '00'
+               DISPLAY 'ERROR CLOSING FAUDIT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FAUDIT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6220-CLOSE-AUDIT-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8AUDT        '
+            DISPLAY '   LIGNES EXTRAITES : ' WS-NB-LIGNES-AUDIT
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8AUDT       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
+      *
