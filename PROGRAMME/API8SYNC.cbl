@@ -0,0 +1,530 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8SYNC.
+      *===============================================================
+      *    BATCH DE SYNCHRONISATION DES SCHEMAS API3 / API8
+      *    API8RET (PROGRAM-ID API3RET) travaille encore sur les
+      *    tables API3.CLIENT/API3.COMPTE/API3.OPERATION tandis que
+      *    tous les autres programmes travaillent sur API8.CLIENT/
+      *    API8.COMPTE/API8.OPERATION. En attendant une migration
+      *    complete du programme de retrait (hors perimetre, car elle
+      *    toucherait l'ensemble de la logique 001-019 deja en place),
+      *    ce batch aligne les deux schemas dans les deux sens.
+      *    Le SOLDE n'est pas simplement recopie d'un cote vers
+      *    l'autre : chaque compte porte dans API8.SYNCETAT le solde
+      *    tel qu'il etait a l'issue de la derniere synchronisation
+      *    reussie, et seul l'ecart constate depuis (sur API3 comme
+      *    sur API8) est reporte de part et d'autre - ainsi un
+      *    mouvement recent cote API3 (retrait) et un mouvement
+      *    recent cote API8 (depot) se cumulent au lieu que le second
+      *    passage n'ecrase le premier. Les operations absentes d'un
+      *    cote sont recopiees de l'autre.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE CLIENT
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE OPE
+           END-EXEC.
+
+       01  WS-ID-COMPTE-CUR      PIC S9(9) COMP.
+       01  WS-ID-CLIENT-CUR      PIC S9(9) COMP.
+       01  WS-CODE-CB-CUR        PIC S9(9) COMP.
+       01  WS-SOLDE-CUR          PIC S9(8)V99 COMP-3.
+       01  WS-NOM-CUR            PIC X(10).
+       01  WS-PRENOM-CUR         PIC X(15).
+       01  WS-ADRESSE-CUR        PIC X(15).
+
+      *    Rapprochement du SOLDE par ecart net depuis le dernier
+      *    passage reussi (voir 2000-SYNC-COMPTE-SOLDE)
+       01  WS-SOLDE-API8-CUR     PIC S9(8)V99 COMP-3.
+       01  WS-SOLDE-API3-CUR     PIC S9(8)V99 COMP-3.
+       01  WS-SOLDE-BASELINE     PIC S9(8)V99 COMP-3.
+       01  WS-SOLDE-MERGE        PIC S9(8)V99 COMP-3.
+       01  WS-BASELINE-NULL-IND  PIC S9(4) COMP.
+
+       01  WS-ID-OPERATION-CUR   PIC S9(9) COMP.
+       01  WS-MONTANT-OP-CUR     PIC S9(8)V99 COMP-3.
+       01  WS-TYPE-OP-CUR        PIC X(1).
+       01  WS-DATE-OP-CUR        PIC 9(8).
+
+       01  WS-NB-CPT-VERS-API3   PIC 9(7) VALUE 0.
+       01  WS-NB-CPT-VERS-API8   PIC 9(7) VALUE 0.
+       01  WS-NB-CPT-SOLDE-SYNC  PIC 9(7) VALUE 0.
+       01  WS-NB-CLI-VERS-API3   PIC 9(7) VALUE 0.
+       01  WS-NB-CLI-VERS-API8   PIC 9(7) VALUE 0.
+       01  WS-NB-OPE-VERS-API8   PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           DISPLAY '=============================================='
+           DISPLAY '*  SYNCHRONISATION DES SCHEMAS API3 / API8     '
+           DISPLAY '=============================================='.
+
+           PERFORM 1000-SYNC-CLIENT-VERS-API3
+              THRU 1000-SYNC-CLIENT-VERS-API3-EXIT.
+
+           PERFORM 1100-SYNC-CLIENT-VERS-API8
+              THRU 1100-SYNC-CLIENT-VERS-API8-EXIT.
+
+           PERFORM 2000-SYNC-COMPTE-VERS-API3
+              THRU 2000-SYNC-COMPTE-VERS-API3-EXIT.
+
+           PERFORM 2100-SYNC-COMPTE-VERS-API8
+              THRU 2100-SYNC-COMPTE-VERS-API8-EXIT.
+
+           PERFORM 2200-SYNC-COMPTE-SOLDE
+              THRU 2200-SYNC-COMPTE-SOLDE-EXIT.
+
+           PERFORM 3000-SYNC-OPERATION-VERS-API8
+              THRU 3000-SYNC-OPERATION-VERS-API8-EXIT.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+      *    CLIENT : API8 est alimente par API8ONB/API8FILDB, donc pris
+      *    comme reference pour peupler les fiches manquantes cote API3
+       1000-SYNC-CLIENT-VERS-API3.
+           EXEC SQL
+              DECLARE CCLIAPI8 CURSOR FOR
+              SELECT ID_CLIENT, NOM_CLIENT, PRENOM_CLIENT,
+                     ADRESSE_CLIENT
+              FROM API8.CLIENT
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CCLIAPI8
+           END-EXEC.
+
+           PERFORM 1010-TRAITER-CLIENT-API8
+              THRU 1010-TRAITER-CLIENT-API8-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CCLIAPI8
+           END-EXEC.
+
+       1000-SYNC-CLIENT-VERS-API3-EXIT.
+           EXIT.
+
+       1010-TRAITER-CLIENT-API8.
+           EXEC SQL
+              FETCH CCLIAPI8
+              INTO :WS-ID-CLIENT-CUR, :WS-NOM-CUR, :WS-PRENOM-CUR,
+                   :WS-ADRESSE-CUR
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL
+                 UPDATE API3.CLIENT
+                 SET NOM_CLIENT = :WS-NOM-CUR,
+                     PRENOM_CLIENT = :WS-PRENOM-CUR,
+                     ADRESSE_CLIENT = :WS-ADRESSE-CUR
+                 WHERE ID_CLIENT = :WS-ID-CLIENT-CUR
+              END-EXEC
+              IF SQLCODE = 100
+                 EXEC SQL
+                    INSERT INTO API3.CLIENT
+                       (ID_CLIENT, NOM_CLIENT, PRENOM_CLIENT,
+                        ADRESSE_CLIENT)
+                    VALUES
+                       (:WS-ID-CLIENT-CUR, :WS-NOM-CUR, :WS-PRENOM-CUR,
+                        :WS-ADRESSE-CUR)
+                 END-EXEC
+              END-IF
+              ADD 1 TO WS-NB-CLI-VERS-API3
+           END-IF.
+
+       1010-TRAITER-CLIENT-API8-EXIT.
+           EXIT.
+
+      *    Symetrique : une fiche creee directement cote API3 (via
+      *    RETPROG/BM1P, les twins historiques) est reportee sur API8
+       1100-SYNC-CLIENT-VERS-API8.
+           EXEC SQL
+              DECLARE CCLIAPI3 CURSOR FOR
+              SELECT ID_CLIENT, NOM_CLIENT, PRENOM_CLIENT,
+                     ADRESSE_CLIENT
+              FROM API3.CLIENT
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CCLIAPI3
+           END-EXEC.
+
+           PERFORM 1110-TRAITER-CLIENT-API3
+              THRU 1110-TRAITER-CLIENT-API3-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CCLIAPI3
+           END-EXEC.
+
+       1100-SYNC-CLIENT-VERS-API8-EXIT.
+           EXIT.
+
+       1110-TRAITER-CLIENT-API3.
+           EXEC SQL
+              FETCH CCLIAPI3
+              INTO :WS-ID-CLIENT-CUR, :WS-NOM-CUR, :WS-PRENOM-CUR,
+                   :WS-ADRESSE-CUR
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL
+                 UPDATE API8.CLIENT
+                 SET NOM_CLIENT = :WS-NOM-CUR,
+                     PRENOM_CLIENT = :WS-PRENOM-CUR,
+                     ADRESSE_CLIENT = :WS-ADRESSE-CUR
+                 WHERE ID_CLIENT = :WS-ID-CLIENT-CUR
+              END-EXEC
+              IF SQLCODE = 100
+                 EXEC SQL
+                    INSERT INTO API8.CLIENT
+                       (ID_CLIENT, NOM_CLIENT, PRENOM_CLIENT,
+                        ADRESSE_CLIENT)
+                    VALUES
+                       (:WS-ID-CLIENT-CUR, :WS-NOM-CUR, :WS-PRENOM-CUR,
+                        :WS-ADRESSE-CUR)
+                 END-EXEC
+              END-IF
+              ADD 1 TO WS-NB-CLI-VERS-API8
+           END-IF.
+
+       1110-TRAITER-CLIENT-API3-EXIT.
+           EXIT.
+
+      *    COMPTE, premiere passe : un compte cree cote API8 (le sens
+      *    normal de creation via API8ONB) et absent cote API3 y est
+      *    recopie tel quel - rien a rapprocher, les deux soldes
+      *    partent identiques
+       2000-SYNC-COMPTE-VERS-API3.
+           EXEC SQL
+              DECLARE CCPTAPI8 CURSOR FOR
+              SELECT ID_COMPTE, ID_CLIENT, CODE_CB, SOLDE
+              FROM API8.COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CCPTAPI8
+           END-EXEC.
+
+           PERFORM 2010-TRAITER-COMPTE-API8
+              THRU 2010-TRAITER-COMPTE-API8-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CCPTAPI8
+           END-EXEC.
+
+       2000-SYNC-COMPTE-VERS-API3-EXIT.
+           EXIT.
+
+       2010-TRAITER-COMPTE-API8.
+           EXEC SQL
+              FETCH CCPTAPI8
+              INTO :WS-ID-COMPTE-CUR, :WS-ID-CLIENT-CUR,
+                   :WS-CODE-CB-CUR, :WS-SOLDE-CUR
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL
+                 SELECT ID_COMPTE
+                 INTO :WS-ID-COMPTE-CUR
+                 FROM API3.COMPTE
+                 WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+              END-EXEC
+              IF SQLCODE = 100
+                 EXEC SQL
+                    INSERT INTO API3.COMPTE
+                       (ID_COMPTE, ID_CLIENT, CODE_CB, SOLDE)
+                    VALUES
+                       (:WS-ID-COMPTE-CUR, :WS-ID-CLIENT-CUR,
+                        :WS-CODE-CB-CUR, :WS-SOLDE-CUR)
+                 END-EXEC
+                 ADD 1 TO WS-NB-CPT-VERS-API3
+              END-IF
+           END-IF.
+
+       2010-TRAITER-COMPTE-API8-EXIT.
+           EXIT.
+
+      *    COMPTE, seconde passe : symetrique de la premiere, pour un
+      *    compte qui n'existerait que cote API3
+       2100-SYNC-COMPTE-VERS-API8.
+           EXEC SQL
+              DECLARE CCPTAPI3 CURSOR FOR
+              SELECT ID_COMPTE, ID_CLIENT, CODE_CB, SOLDE
+              FROM API3.COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CCPTAPI3
+           END-EXEC.
+
+           PERFORM 2110-TRAITER-COMPTE-API3
+              THRU 2110-TRAITER-COMPTE-API3-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CCPTAPI3
+           END-EXEC.
+
+       2100-SYNC-COMPTE-VERS-API8-EXIT.
+           EXIT.
+
+       2110-TRAITER-COMPTE-API3.
+           EXEC SQL
+              FETCH CCPTAPI3
+              INTO :WS-ID-COMPTE-CUR, :WS-ID-CLIENT-CUR,
+                   :WS-CODE-CB-CUR, :WS-SOLDE-CUR
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL
+                 SELECT ID_COMPTE
+                 INTO :WS-ID-COMPTE-CUR
+                 FROM API8.COMPTE
+                 WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+              END-EXEC
+              IF SQLCODE = 100
+      *          API3.COMPTE ne porte pas d'agence ni de produit ;
+      *          on pose les memes valeurs par defaut que les
+      *          lectures de ces colonnes ailleurs (agence siege
+      *          '0001', produit 'STD')
+                 EXEC SQL
+                    INSERT INTO API8.COMPTE
+                       (ID_COMPTE, ID_CLIENT, CODE_CB, SOLDE,
+                        CODE_AGENCE, TYPE_COMPTE)
+                    VALUES
+                       (:WS-ID-COMPTE-CUR, :WS-ID-CLIENT-CUR,
+                        :WS-CODE-CB-CUR, :WS-SOLDE-CUR, '0001', 'STD')
+                 END-EXEC
+                 ADD 1 TO WS-NB-CPT-VERS-API8
+              END-IF
+           END-IF.
+
+       2110-TRAITER-COMPTE-API3-EXIT.
+           EXIT.
+
+      *    COMPTE, troisieme passe : pour chaque compte present des
+      *    deux cotes, rapproche le SOLDE par ecart net plutot que
+      *    par simple recopie - API8.SYNCETAT porte le solde tel
+      *    qu'il etait a l'issue du dernier passage reussi ; l'ecart
+      *    constate depuis sur chaque cote (retrait API3, depot ou
+      *    virement API8, etc.) est cumule sur le solde de reference
+      *    pour obtenir le solde rapprocher, applique aux deux cotes
+       2200-SYNC-COMPTE-SOLDE.
+           EXEC SQL
+              DECLARE CCPTSOLDE CURSOR FOR
+              SELECT ID_COMPTE, SOLDE
+              FROM API8.COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CCPTSOLDE
+           END-EXEC.
+
+           PERFORM 2210-RAPPROCHER-SOLDE-COMPTE
+              THRU 2210-RAPPROCHER-SOLDE-COMPTE-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CCPTSOLDE
+           END-EXEC.
+
+       2200-SYNC-COMPTE-SOLDE-EXIT.
+           EXIT.
+
+       2210-RAPPROCHER-SOLDE-COMPTE.
+           EXEC SQL
+              FETCH CCPTSOLDE
+              INTO :WS-ID-COMPTE-CUR, :WS-SOLDE-API8-CUR
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL
+                 SELECT SOLDE
+                 INTO :WS-SOLDE-API3-CUR
+                 FROM API3.COMPTE
+                 WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+              END-EXEC
+      *       Compte pas encore cote API3 (traite par 2010) - rien a
+      *       rapprocher ce passage-ci
+              IF SQLCODE = 0
+                 EXEC SQL
+                    SELECT DERNIER_SOLDE_SYNC
+                    INTO :WS-SOLDE-BASELINE :WS-BASELINE-NULL-IND
+                    FROM API8.SYNCETAT
+                    WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                 END-EXEC
+      *          Premier passage pour ce compte : les deux soldes
+      *          viennent d'etre crees identiques, aucun ecart a
+      *          rapprocher pour l'instant
+                 IF SQLCODE NOT = 0 OR WS-BASELINE-NULL-IND = -1
+                    MOVE WS-SOLDE-API8-CUR TO WS-SOLDE-BASELINE
+                 END-IF
+
+                 COMPUTE WS-SOLDE-MERGE =
+                    WS-SOLDE-BASELINE
+                    + (WS-SOLDE-API3-CUR - WS-SOLDE-BASELINE)
+                    + (WS-SOLDE-API8-CUR - WS-SOLDE-BASELINE)
+
+                 EXEC SQL
+                    UPDATE API3.COMPTE
+                    SET SOLDE = :WS-SOLDE-MERGE
+                    WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                 END-EXEC
+
+                 EXEC SQL
+                    UPDATE API8.COMPTE
+                    SET SOLDE = :WS-SOLDE-MERGE
+                    WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                 END-EXEC
+
+                 EXEC SQL
+                    UPDATE API8.SYNCETAT
+                    SET DERNIER_SOLDE_SYNC = :WS-SOLDE-MERGE
+                    WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                 END-EXEC
+                 IF SQLCODE = 100
+                    EXEC SQL
+                       INSERT INTO API8.SYNCETAT
+                          (ID_COMPTE, DERNIER_SOLDE_SYNC)
+                       VALUES
+                          (:WS-ID-COMPTE-CUR, :WS-SOLDE-MERGE)
+                    END-EXEC
+                 END-IF
+
+                 ADD 1 TO WS-NB-CPT-SOLDE-SYNC
+              END-IF
+           END-IF.
+
+       2210-RAPPROCHER-SOLDE-COMPTE-EXIT.
+           EXIT.
+
+      *    OPERATION : API8RET trace ses retraits/frais dans
+      *    API3.OPERATION ; on les recopie vers API8.OPERATION (avec
+      *    le meme ID_OPERATION) pour que l'historique et les batches
+      *    de rapprochement/export (008, 013, 014) restent complets
+       3000-SYNC-OPERATION-VERS-API8.
+           EXEC SQL
+              DECLARE COPEAPI3 CURSOR FOR
+              SELECT A.ID_OPERATION, A.ID_COMPTE, A.MONTANT_OP,
+                     A.TYPE_OP, A.DATE_OP
+              FROM API3.OPERATION A
+              WHERE NOT EXISTS
+                 (SELECT 1 FROM API8.OPERATION B
+                  WHERE B.ID_OPERATION = A.ID_OPERATION)
+           END-EXEC.
+
+           EXEC SQL
+              OPEN COPEAPI3
+           END-EXEC.
+
+           PERFORM 3010-TRAITER-OPERATION-API3
+              THRU 3010-TRAITER-OPERATION-API3-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE COPEAPI3
+           END-EXEC.
+
+       3000-SYNC-OPERATION-VERS-API8-EXIT.
+           EXIT.
+
+       3010-TRAITER-OPERATION-API3.
+           EXEC SQL
+              FETCH COPEAPI3
+              INTO :WS-ID-OPERATION-CUR, :WS-ID-COMPTE-CUR,
+                   :WS-MONTANT-OP-CUR, :WS-TYPE-OP-CUR,
+                   :WS-DATE-OP-CUR
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL
+                 INSERT INTO API8.OPERATION
+                    (ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP,
+                     DATE_OP)
+                 VALUES
+                    (:WS-ID-OPERATION-CUR, :WS-ID-COMPTE-CUR,
+                     :WS-MONTANT-OP-CUR, :WS-TYPE-OP-CUR,
+                     :WS-DATE-OP-CUR)
+              END-EXEC
+              ADD 1 TO WS-NB-OPE-VERS-API8
+           END-IF.
+
+       3010-TRAITER-OPERATION-API3-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8SYNC        '
+            DISPLAY '*     CLIENTS VERS API3 : ' WS-NB-CLI-VERS-API3
+            DISPLAY '*     CLIENTS VERS API8 : ' WS-NB-CLI-VERS-API8
+            DISPLAY '*     COMPTES CREES VERS API3 : ' WS-NB-CPT-VERS-API3
+            DISPLAY '*     COMPTES CREES VERS API8 : ' WS-NB-CPT-VERS-API8
+            DISPLAY '*     SOLDES RAPPROCHES : ' WS-NB-CPT-SOLDE-SYNC
+            DISPLAY '*     OPERATIONS VERS API8 : ' WS-NB-OPE-VERS-API8
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8SYNC       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
