@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8GL.
+      *===============================================================
+      *    BATCH D'EXTRACTION DE LA JOURNEE COMPTABLE POUR LA FINANCE
+      *    Parcourt les operations du jour sur API8.OPERATION (meme
+      *    forme de curseur que API8EXP) et ecrit, au format CSV, le
+      *    compte du plan comptable general et le sens (D/C) associes
+      *    a chaque TYPE_OP, pour alimentation du grand livre.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FGRANDLIVRE ASSIGN TO OUT014
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FGRANDLIVRE.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FGRANDLIVRE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BUF-LIGNE-CSV             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-FGRANDLIVRE             PIC X(2).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE OPE
+           END-EXEC.
+
+       01  WS-DATE-JOUR               PIC X(8).
+
+       01  WS-ID-OPERATION-CUR       PIC S9(9) COMP.
+       01  WS-ID-COMPTE-CUR          PIC S9(9) COMP.
+       01  WS-MONTANT-OP-CUR         PIC S9(8)V99 COMP-3.
+       01  WS-TYPE-OP-CUR            PIC X(1).
+       01  WS-DATE-OP-CUR            PIC X(8).
+
+       01  WS-COMPTE-GL              PIC X(6).
+       01  WS-SENS-GL                PIC X(1).
+
+       01  WS-ID-OPERATION-EDIT      PIC 9(9).
+       01  WS-ID-COMPTE-EDIT         PIC 9(9).
+       01  WS-MONTANT-OP-EDIT        PIC -(7)9,99.
+
+       01  WS-NB-LIGNES              PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           DISPLAY '=============================================='
+           DISPLAY '*   EXTRACTION GRAND LIVRE POUR LA FINANCE     *'
+           DISPLAY '=============================================='.
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+
+           PERFORM 6000-OPEN-GL
+              THRU 6000-OPEN-GL-EXIT.
+
+           MOVE 'ID_OPERATION,ID_COMPTE,COMPTE_GL,SENS,MONTANT_OP,
+      -           'DATE_OP'
+              TO BUF-LIGNE-CSV.
+           PERFORM 6300-WRITE-GL
+              THRU 6300-WRITE-GL-EXIT.
+
+           EXEC SQL
+              DECLARE CGRANDLIVRE CURSOR FOR
+              SELECT ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP,
+                     DATE_OP
+              FROM API8.OPERATION
+              WHERE DATE_OP = :WS-DATE-JOUR
+              ORDER BY ID_OPERATION
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CGRANDLIVRE
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-OPERATION
+              THRU 1000-TRAITER-OPERATION-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CGRANDLIVRE
+           END-EXEC.
+
+           PERFORM 6220-CLOSE-GL
+              THRU 6220-CLOSE-GL-EXIT.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-TRAITER-OPERATION.
+           EXEC SQL
+              FETCH CGRANDLIVRE
+              INTO :WS-ID-OPERATION-CUR, :WS-ID-COMPTE-CUR,
+                   :WS-MONTANT-OP-CUR, :WS-TYPE-OP-CUR,
+                   :WS-DATE-OP-CUR
+           END-EXEC.
+
+           IF SQLCODE = 0
+              PERFORM 1150-MAPPER-COMPTE-GL
+                 THRU 1150-MAPPER-COMPTE-GL-EXIT
+              PERFORM 1100-FORMATER-LIGNE
+                 THRU 1100-FORMATER-LIGNE-EXIT
+              PERFORM 6300-WRITE-GL
+                 THRU 6300-WRITE-GL-EXIT
+              ADD 1 TO WS-NB-LIGNES
+           END-IF.
+
+       1000-TRAITER-OPERATION-EXIT.
+           EXIT.
+
+       1150-MAPPER-COMPTE-GL.
+      *    Compte du plan comptable general et sens (vue caisse
+      *    banque) associes a chaque type d'operation ; une
+      *    annulation (TYPE_OP = 'A') part en compte d'attente pour
+      *    revue manuelle de la Finance plutot qu'un sens automatique
+           EVALUATE WS-TYPE-OP-CUR
+              WHEN 'D'
+                 MOVE '512000' TO WS-COMPTE-GL
+                 MOVE 'C' TO WS-SENS-GL
+              WHEN 'E'
+                 MOVE '512000' TO WS-COMPTE-GL
+                 MOVE 'C' TO WS-SENS-GL
+              WHEN 'I'
+                 MOVE '661000' TO WS-COMPTE-GL
+                 MOVE 'C' TO WS-SENS-GL
+              WHEN 'R'
+                 MOVE '512000' TO WS-COMPTE-GL
+                 MOVE 'D' TO WS-SENS-GL
+              WHEN 'S'
+                 MOVE '512000' TO WS-COMPTE-GL
+                 MOVE 'D' TO WS-SENS-GL
+              WHEN 'F'
+                 MOVE '706000' TO WS-COMPTE-GL
+                 MOVE 'D' TO WS-SENS-GL
+              WHEN 'A'
+                 MOVE '458000' TO WS-COMPTE-GL
+                 MOVE 'N' TO WS-SENS-GL
+              WHEN OTHER
+                 MOVE '471000' TO WS-COMPTE-GL
+                 MOVE 'N' TO WS-SENS-GL
+           END-EVALUATE.
+
+       1150-MAPPER-COMPTE-GL-EXIT.
+           EXIT.
+
+       1100-FORMATER-LIGNE.
+           MOVE WS-ID-OPERATION-CUR TO WS-ID-OPERATION-EDIT.
+           MOVE WS-ID-COMPTE-CUR TO WS-ID-COMPTE-EDIT.
+           MOVE WS-MONTANT-OP-CUR TO WS-MONTANT-OP-EDIT.
+
+           STRING WS-ID-OPERATION-EDIT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ID-COMPTE-EDIT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-COMPTE-GL DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-SENS-GL DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-MONTANT-OP-EDIT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-DATE-OP-CUR DELIMITED BY SIZE
+              INTO BUF-LIGNE-CSV.
+
+       1100-FORMATER-LIGNE-EXIT.
+           EXIT.
+
+       6000-OPEN-GL.
+           OPEN OUTPUT FGRANDLIVRE.
+           IF FS-FGRANDLIVRE NOT = '00'
+               DISPLAY 'ERROR OPENING FGRANDLIVRE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FGRANDLIVRE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6000-OPEN-GL-EXIT.
+           EXIT.
+
+       6300-WRITE-GL.
+           WRITE BUF-LIGNE-CSV.
+           IF FS-FGRANDLIVRE NOT = '00'
+               DISPLAY 'ERROR WRITING FGRANDLIVRE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FGRANDLIVRE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6300-WRITE-GL-EXIT.
+           EXIT.
+
+       6220-CLOSE-GL.
+           CLOSE FGRANDLIVRE.
+           IF FS-FGRANDLIVRE NOT = '00'
+               DISPLAY 'ERROR CLOSING FGRANDLIVRE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FGRANDLIVRE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6220-CLOSE-GL-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8GL          '
+            DISPLAY '*     LIGNES EXPORTEES  : ' WS-NB-LIGNES
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8GL         '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
