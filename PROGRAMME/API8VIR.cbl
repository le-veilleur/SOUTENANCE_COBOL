@@ -31,6 +31,26 @@
        01  WS-TEMP-ID-BENEF-NUM    PIC 9(10).
        01  WS-ID-BENEF             PIC S9(9) COMP.
 
+      *    Virement externe vers un IBAN hors de la banque : declenche
+      *    quand IBANVIRI est saisi a la place du numero de compte
+      *    interne INPUTDEP1I
+       01  WS-VIREMENT-EXTERNE-SW  PIC X VALUE 'N'.
+           88 VIREMENT-EXTERNE            VALUE 'Y'.
+       01  WS-IBAN-BENEF           PIC X(27).
+       01  WS-NOM-BENEF-EXT        PIC X(30).
+       01  WS-ID-VIREXT            PIC S9(9) COMP.
+
+      *    Multi-devises : chaque COMPTE porte desormais
+      *    une DEVISE (repli 'EUR' si la colonne est absente ou vide,
+      *    meme convention que LANGUE/STATUT) ; le virement interne
+      *    est converti via API8.TAUXCHANGE (taux de chaque devise
+      *    vers l'EUR, la devise pivot)
+       01  WS-DEVISE-EMETTEUR      PIC X(3) VALUE 'EUR'.
+       01  WS-DEVISE-BENEF         PIC X(3) VALUE 'EUR'.
+       01  WS-TAUX-EMETTEUR        PIC S9(3)V9(6) COMP-3 VALUE 1.
+       01  WS-TAUX-BENEF           PIC S9(3)V9(6) COMP-3 VALUE 1.
+       01  WS-MONTANT-CREDIT       PIC S9(8)V99 COMP-3.
+
 
        01  SWITCHES.
 
@@ -53,6 +73,41 @@
        01  WS-NULL-INDICATOR     PIC S9(4) COMP.
        01  WS-XCTL-PROGRAM-SW    PIC X VALUE 'N'.
            88 XCTL-PROGRAM              VALUE 'Y'.
+       01  WS-RECU-TOKEN         PIC X(8).
+       01  WS-RECU-LIGNE         PIC X(80).
+
+      *    Virement differe (date de valeur future)
+       01  WS-DATE-VALEUR        PIC X(8).
+       01  WS-DATE-JOUR          PIC X(8).
+       01  WS-ID-VIRDIFF         PIC S9(9) COMP.
+
+      *    Libelle libre du virement, optionnel - saisi
+      *    sur MEMOI, trace sur API8.OPERATION.LIBELLE_OP pour les
+      *    deux jambes (debit et credit) de la meme operation
+       01  WS-LIBELLE-OP         PIC X(30).
+
+      *    Notification du beneficiaire : une ligne est
+      *    deposee dans API8.NOTIFICATION pour chaque virement credite,
+      *    relevee ensuite par le batch API8NOTI
+       01  WS-ID-NOTIFICATION    PIC S9(9) COMP.
+       01  WS-MSG-NOTIFICATION   PIC X(60).
+
+      *    Champs numeriques edites pour impression/notification -
+      *    STRING transfere les octets bruts d'un champ COMP/COMP-3
+      *    tel quel, il faut donc passer par un champ DISPLAY edite
+      *    avant de le STRINGer (meme convention que WS-SOLDE-EDITED)
+       01  WS-ID-OPERATION-EDIT  PIC 9(9).
+       01  WS-MONTANT-VIR-EDIT   PIC ZZZ,ZZ9.99.
+       01  WS-ID-BENEF-EDIT      PIC 9(9).
+       01  WS-ID-CLIENT-EDIT     PIC 9(9).
+
+      *    Confirmation a deux facteurs : au-dela d'un
+      *    seuil configurable, le virement exige la resaisie du
+      *    CODE_CB (champ CONFCBVIRI sur VIRU1) avant que 1300/1310-
+      *    PROCESS-VIREMENT ne debite quoi que ce soit ; meme
+      *    convention de repli/override qu'API8RET
+       01  WS-SEUIL-2FA-VIREMENT PIC S9(8)V99 COMP-3 VALUE 500.00.
+       01  WS-CODE-CB-VERIF      PIC 9(4).
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
@@ -118,12 +173,27 @@
               PERFORM 1250-CONVERT-MONTANT
            END-IF.
            IF VALID-DATA
-              PERFORM 1500-VERIF-SOLDE
-              IF VALID-DATA
-                 PERFORM 1300-PROCESS-VIREMENT
+              IF VIREMENT-EXTERNE
+                 PERFORM 1500-VERIF-SOLDE
+                 IF VALID-DATA
+                    PERFORM 1310-PROCESS-VIREMENT-EXTERNE
+                 END-IF
+              ELSE
+                 ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD
+                 IF DATEVIRI = SPACES OR DATEVIRI = LOW-VALUES
+                    OR DATEVIRI NOT > WS-DATE-JOUR
+                    PERFORM 1500-VERIF-SOLDE
+                    IF VALID-DATA
+                       PERFORM 1300-PROCESS-VIREMENT
+                    END-IF
+                 ELSE
+      *             Date de valeur future : virement differe 
+                    MOVE DATEVIRI TO WS-DATE-VALEUR
+                    PERFORM 1320-DIFFERER-VIREMENT
+                 END-IF
               END-IF
            END-IF.
-           
+
            IF NOT VALID-DATA
               SET SEND-DATAONLY-ALARM TO TRUE
               PERFORM 1400-SEND-VIREMENT-MAP
@@ -151,26 +221,87 @@
               MOVE 'CLIENT INCONNU' TO NCPTEO
            END-IF.
 
+      *    Seuil de confirmation a deux facteurs ; la
+      *    valeur ci-dessus reste le repli si aucune ligne n'existe
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-SEUIL-2FA-VIREMENT
+              FROM API8.PARAMETRE
+              WHERE CODE_PARAM = 'SEUIL_2FA_VIREMENT'
+           END-EXEC.
+
        1200-EDIT-VIREMENT-DATA.
            MOVE 'Y' TO VALID-DATA-SW
-           IF INPUTDEP1I = SPACES OR INPUTVIRI = SPACES
-              MOVE 'N' TO VALID-DATA-SW
-              MOVE 'CHAMPS OBLIGATOIRES' TO MESVIRO
-              PERFORM 1290-CLEAR-ALL-FIELDS
+
+      *    Libelle libre : laisse a blanc si non saisi
+           IF MEMOI = SPACES OR MEMOI = LOW-VALUES
+              MOVE SPACES TO WS-LIBELLE-OP
            ELSE
-              IF NOT INPUTDEP1I NUMERIC OR INPUTVIRI IS NOT NUMERIC
+              MOVE MEMOI TO WS-LIBELLE-OP
+           END-IF.
+
+      *    Virement externe : un IBAN saisi remplace le
+      *    numero de compte interne comme beneficiaire
+           IF IBANVIRI = SPACES OR IBANVIRI = LOW-VALUES
+              MOVE 'N' TO WS-VIREMENT-EXTERNE-SW
+           ELSE
+              MOVE 'Y' TO WS-VIREMENT-EXTERNE-SW
+           END-IF.
+
+           IF VIREMENT-EXTERNE
+              IF INPUTVIRI = SPACES OR NOMBENVIRI = SPACES
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'CHAMPS OBLIGATOIRES' TO MESVIRO
+                 PERFORM 1290-CLEAR-ALL-FIELDS
+              ELSE
+                 IF INPUTVIRI IS NOT NUMERIC
+                    MOVE 'N' TO VALID-DATA-SW
+                    MOVE 'CHAMPS NUMERIQUES SEULEMENT' TO MESVIRO
+                    PERFORM 1290-CLEAR-ALL-FIELDS
+                 END-IF
+              END-IF
+           ELSE
+              IF INPUTDEP1I = SPACES OR INPUTVIRI = SPACES
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'CHAMPS OBLIGATOIRES' TO MESVIRO
+                 PERFORM 1290-CLEAR-ALL-FIELDS
+              ELSE
+                 IF NOT INPUTDEP1I NUMERIC OR INPUTVIRI IS NOT NUMERIC
+                    MOVE 'N' TO VALID-DATA-SW
+                    MOVE 'CHAMPS NUMERIQUES SEULEMENT' TO MESVIRO
+                    PERFORM 1290-CLEAR-ALL-FIELDS
+                 END-IF
+              END-IF
+           END-IF.
+
+      *    Date de valeur optionnelle : si renseignee, doit etre
+      *    numerique sur 8 positions AAAAMMJJ
+           IF VALID-DATA
+              AND DATEVIRI NOT = SPACES AND DATEVIRI NOT = LOW-VALUES
+              IF DATEVIRI IS NOT NUMERIC
                  MOVE 'N' TO VALID-DATA-SW
-                 MOVE 'CHAMPS NUMERIQUES SEULEMENT' TO MESVIRO
+                 MOVE 'DATE DE VALEUR INVALIDE (AAAAMMJJ)' TO MESVIRO
                  PERFORM 1290-CLEAR-ALL-FIELDS
               END-IF
            END-IF.
 
        1250-CONVERT-MONTANT.
       *    Convertir les données saisies
-           MOVE INPUTDEP1I TO WS-TEMP-ID-BENEF-ALPHA.
-           MOVE WS-TEMP-ID-BENEF-ALPHA TO WS-TEMP-ID-BENEF-NUM.
-           MOVE WS-TEMP-ID-BENEF-NUM TO WS-ID-BENEF.
-           
+           IF VIREMENT-EXTERNE
+              MOVE IBANVIRI TO WS-IBAN-BENEF
+              MOVE NOMBENVIRI TO WS-NOM-BENEF-EXT
+           ELSE
+              MOVE INPUTDEP1I TO WS-TEMP-ID-BENEF-ALPHA
+              MOVE WS-TEMP-ID-BENEF-ALPHA TO WS-TEMP-ID-BENEF-NUM
+              MOVE WS-TEMP-ID-BENEF-NUM TO WS-ID-BENEF
+
+              IF WS-ID-BENEF = DFHCOM-ID-CLIENT
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'VIREMENT VERS SOI-MEME INTERDIT' TO MESVIRO
+                 PERFORM 1290-CLEAR-ALL-FIELDS
+              END-IF
+           END-IF.
+
       *    Convertir le montant directement (sans passer par X(10))
       *    INPUTVIRI (PIC X(4)) -> WS-MONTANT-VIREMENT-NUM (PIC 9(10))
       *    COBOL converti automatiquement "0025" en 25
@@ -179,8 +310,85 @@
       *    Puis conversion en COMP-3 avec décimales
            MOVE WS-MONTANT-VIREMENT-NUM TO WS-MONTANT-VIREMENT.
 
+       1260-CONVERTIR-DEVISE.
+           MOVE 'EUR' TO WS-DEVISE-EMETTEUR.
+           EXEC SQL
+              SELECT DEVISE
+              INTO :WS-DEVISE-EMETTEUR
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :DFHCOM-ID-CLIENT
+           END-EXEC.
+           IF SQLCODE NOT = 0 OR WS-DEVISE-EMETTEUR = SPACE
+              MOVE 'EUR' TO WS-DEVISE-EMETTEUR
+           END-IF.
+
+           MOVE 'EUR' TO WS-DEVISE-BENEF.
+           EXEC SQL
+              SELECT DEVISE
+              INTO :WS-DEVISE-BENEF
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-ID-BENEF
+           END-EXEC.
+           IF SQLCODE NOT = 0 OR WS-DEVISE-BENEF = SPACE
+              MOVE 'EUR' TO WS-DEVISE-BENEF
+           END-IF.
+
+           IF WS-DEVISE-EMETTEUR = WS-DEVISE-BENEF
+              MOVE WS-MONTANT-VIREMENT TO WS-MONTANT-CREDIT
+           ELSE
+              MOVE 1 TO WS-TAUX-EMETTEUR
+              EXEC SQL
+                 SELECT TAUX_VERS_EUR
+                 INTO :WS-TAUX-EMETTEUR
+                 FROM API8.TAUXCHANGE
+                 WHERE DEVISE = :WS-DEVISE-EMETTEUR
+              END-EXEC
+
+              MOVE 1 TO WS-TAUX-BENEF
+              EXEC SQL
+                 SELECT TAUX_VERS_EUR
+                 INTO :WS-TAUX-BENEF
+                 FROM API8.TAUXCHANGE
+                 WHERE DEVISE = :WS-DEVISE-BENEF
+              END-EXEC
+
+              COMPUTE WS-MONTANT-CREDIT ROUNDED =
+                 WS-MONTANT-VIREMENT * WS-TAUX-EMETTEUR / WS-TAUX-BENEF
+           END-IF.
+
+       1265-VERIF-CONFIRMATION-CB.
+      *    Confirmation a deux facteurs : au-dela du
+      *    seuil configure, exige la resaisie du CODE_CB avant de
+      *    laisser 1300/1310-PROCESS-VIREMENT debiter quoi que ce soit
+           IF WS-MONTANT-VIREMENT > WS-SEUIL-2FA-VIREMENT
+              IF CONFCBVIRI = SPACES OR CONFCBVIRI = LOW-VALUES
+                 OR CONFCBVIRI IS NOT NUMERIC
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'CONFIRMATION CODE CB REQUISE' TO MESVIRO
+                 PERFORM 1290-CLEAR-ALL-FIELDS
+              ELSE
+                 MOVE CONFCBVIRI TO WS-CODE-CB-VERIF
+                 EXEC SQL
+                    SELECT CODE_CB
+                    INTO :WS-CODE-CB-VERIF
+                    FROM API8.COMPTE
+                    WHERE ID_CLIENT = :DCLCOMPTE.WS-ID-CLIENT
+                      AND CODE_CB = :WS-CODE-CB-VERIF
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    MOVE 'N' TO VALID-DATA-SW
+                    MOVE 'CODE CB DE CONFIRMATION INCORRECT' TO MESVIRO
+                    PERFORM 1290-CLEAR-ALL-FIELDS
+                 END-IF
+              END-IF
+           END-IF.
+
        1300-PROCESS-VIREMENT.
-      *    Les conversions ont déjà été faites dans 1250-CONVERT-MONTANT
+      *    Les conversions de saisie ont deja ete faites dans
+      *    1250-CONVERT-MONTANT ; la conversion de devise l'est ici,
+      *    une fois le beneficiaire connu
+           PERFORM 1260-CONVERTIR-DEVISE.
+
            EXEC SQL
             UPDATE API8.COMPTE
             SET SOLDE = SOLDE - :WS-MONTANT-VIREMENT
@@ -191,13 +399,15 @@
               WHEN 0
                     EXEC SQL
                     UPDATE API8.COMPTE
-                    SET SOLDE = SOLDE + :WS-MONTANT-VIREMENT
+                    SET SOLDE = SOLDE + :WS-MONTANT-CREDIT
                     WHERE ID_CLIENT = :WS-ID-BENEF
                     END-EXEC
                    EVALUATE SQLCODE
                       WHEN 0
                          PERFORM 1600-INSERT-OPERATION
                          PERFORM 1610-INSERT-OPERATION-BENEF
+                         PERFORM 1620-NOTIFIER-BENEFICIAIRE
+                         PERFORM 1700-IMPRIMER-RECU
                          MOVE 'VIREMENT EFFECTUE' TO MESVIRO
                        WHEN 100
                           MOVE 'N' TO VALID-DATA-SW
@@ -221,12 +431,159 @@
            SET SEND-DATAONLY TO TRUE
            PERFORM 1400-SEND-VIREMENT-MAP.
 
+       1310-PROCESS-VIREMENT-EXTERNE.
+      *    Virement vers un IBAN externe : le compte
+      *    emetteur est debite tout de suite, le virement est depose
+      *    sur API8.VIREXT pour l'extraction bancaire (batch API8VEXT)
+      *    puisqu'aucun compte interne n'existe pour le crediter
+           EXEC SQL
+              UPDATE API8.COMPTE
+              SET SOLDE = SOLDE - :WS-MONTANT-VIREMENT
+              WHERE ID_CLIENT = :DCLCOMPTE.WS-ID-CLIENT
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM 1600-INSERT-OPERATION
+                 PERFORM 1315-INSERER-VIREXT
+                 PERFORM 1700-IMPRIMER-RECU
+                 MOVE 'VIREMENT EXTERNE EFFECTUE' TO MESVIRO
+              WHEN 100
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'COMPTE EMETTEUR INEXISTANT' TO MESVIRO
+                 PERFORM 1290-CLEAR-ALL-FIELDS
+              WHEN OTHER
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'ERREUR BDD DEBIT' TO MESVIRO
+                 PERFORM 1290-CLEAR-ALL-FIELDS
+           END-EVALUATE.
+
+           SET SEND-DATAONLY TO TRUE
+           PERFORM 1400-SEND-VIREMENT-MAP.
+
+       1315-INSERER-VIREXT.
+      *    Devise du compte emetteur ; forwarded telle
+      *    quelle a la compensation interbancaire, aucune conversion
+      *    n'est faite cote banque emettrice pour un virement externe
+           MOVE 'EUR' TO WS-DEVISE-EMETTEUR.
+           EXEC SQL
+              SELECT DEVISE
+              INTO :WS-DEVISE-EMETTEUR
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :DFHCOM-ID-CLIENT
+           END-EXEC.
+           IF SQLCODE NOT = 0 OR WS-DEVISE-EMETTEUR = SPACE
+              MOVE 'EUR' TO WS-DEVISE-EMETTEUR
+           END-IF.
+
+           EXEC SQL
+              SELECT MAX(ID_VIREXT)
+              INTO :WS-ID-VIREXT :WS-NULL-INDICATOR
+              FROM API8.VIREXT
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-VIREXT
+           ELSE
+              ADD 1 TO WS-ID-VIREXT
+           END-IF.
+
+           EXEC SQL
+              INSERT INTO API8.VIREXT
+                 (ID_VIREXT, ID_CLIENT, IBAN_BENEF, NOM_BENEF,
+                  MONTANT, DEVISE, DATE_CREATION, LIBELLE_OP, EXPEDIE)
+              VALUES
+                 (:WS-ID-VIREXT, :DFHCOM-ID-CLIENT, :WS-IBAN-BENEF,
+                  :WS-NOM-BENEF-EXT, :WS-MONTANT-VIREMENT,
+                  :WS-DEVISE-EMETTEUR, CURRENT DATE, :WS-LIBELLE-OP,
+                  'N')
+           END-EXEC.
+
+       1320-DIFFERER-VIREMENT.
+      *    Enregistre le virement pour execution ulterieure par le
+      *    batch API8VDIF, sans toucher aux soldes maintenant
+      *    (virement a date de valeur future)
+           EXEC SQL
+              SELECT MAX(ID_VIRDIFF)
+              INTO :WS-ID-VIRDIFF :WS-NULL-INDICATOR
+              FROM API8.VIRDIFF
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-VIRDIFF
+           ELSE
+              ADD 1 TO WS-ID-VIRDIFF
+           END-IF.
+
+           EXEC SQL
+              INSERT INTO API8.VIRDIFF
+                 (ID_VIRDIFF, ID_CLIENT, ID_BENEF, MONTANT,
+                  DATE_VALEUR, DATE_CREATION, LIBELLE_OP)
+              VALUES
+                 (:WS-ID-VIRDIFF, :DFHCOM-ID-CLIENT, :WS-ID-BENEF,
+                  :WS-MONTANT-VIREMENT, :WS-DATE-VALEUR, CURRENT DATE,
+                  :WS-LIBELLE-OP)
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE 'VIREMENT DIFFERE ENREGISTRE' TO MESVIRO
+           ELSE
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE 'ERREUR ENREGISTREMENT VIREMENT DIFFERE' TO MESVIRO
+           END-IF.
+
+           SET SEND-DATAONLY TO TRUE
+           PERFORM 1400-SEND-VIREMENT-MAP.
+
+       1700-IMPRIMER-RECU.
+      *    Ticket imprime au spool pour le client (recu papier)
+           EXEC CICS SPOOLOPEN OUTPUT
+                NODE(' ')
+                CLASS('A')
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
+           MOVE SPACES TO WS-RECU-LIGNE.
+           STRING 'RECU DE VIREMENT - CLIENT: ' NCPTEO
+              DELIMITED BY SIZE INTO WS-RECU-LIGNE.
+           EXEC CICS SPOOLWRITE
+                FROM(WS-RECU-LIGNE)
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
+           MOVE WS-ID-OPERATION OF DCLOPERATION TO WS-ID-OPERATION-EDIT.
+           MOVE SPACES TO WS-RECU-LIGNE.
+           STRING 'OPERATION N. ' WS-ID-OPERATION-EDIT
+              DELIMITED BY SIZE INTO WS-RECU-LIGNE.
+           EXEC CICS SPOOLWRITE
+                FROM(WS-RECU-LIGNE)
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
+           MOVE WS-MONTANT-VIREMENT TO WS-MONTANT-VIR-EDIT.
+           MOVE WS-ID-BENEF TO WS-ID-BENEF-EDIT.
+           MOVE SPACES TO WS-RECU-LIGNE.
+           STRING 'MONTANT VIRE: ' WS-MONTANT-VIR-EDIT
+              ' VERS BENEFICIAIRE: ' WS-ID-BENEF-EDIT
+              DELIMITED BY SIZE INTO WS-RECU-LIGNE.
+           EXEC CICS SPOOLWRITE
+                FROM(WS-RECU-LIGNE)
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
+           EXEC CICS SPOOLCLOSE
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
        1290-CLEAR-ALL-FIELDS.
       *    Vider tous les champs en cas d'erreur
            MOVE SPACES TO INPUTDEP1O
            MOVE SPACES TO INPUTVIRO
            MOVE SPACES TO INPUTDEP1I
-           MOVE SPACES TO INPUTVIRI.
+           MOVE SPACES TO INPUTVIRI
+      *    Vider aussi la confirmation CODE_CB
+           MOVE SPACES TO CONFCBVIRO
+           MOVE SPACES TO CONFCBVIRI.
 
 
 
@@ -273,7 +630,7 @@
                        MOVE 'SOLDE INSUFFISANT POUR VIREMENT' TO MESVIRO
                        PERFORM 1290-CLEAR-ALL-FIELDS
                     ELSE
-                       CONTINUE
+                       PERFORM 1265-VERIF-CONFIRMATION-CB
                     END-IF
                  END-IF
               WHEN 100
@@ -314,20 +671,23 @@
               END-IF
 
       *       Preparer les donnees de l'operation
+      *       'S' = jambe sortante (debit) d'un virement, distincte de
+      *       'R' (retrait especes) pour l'historique et les releves
               MOVE WS-MONTANT-VIREMENT TO WS-MONTANT-OP OF DCLOPERATION
-              MOVE 'R' TO WS-TYPE-OP OF DCLOPERATION
+              MOVE 'S' TO WS-TYPE-OP OF DCLOPERATION
 
       *       Inserer l'operation dans la table OPERATION
               EXEC SQL
                  INSERT INTO API8.OPERATION
                     (ID_OPERATION, ID_COMPTE, MONTANT_OP,
-                     TYPE_OP, DATE_OP)
+                     TYPE_OP, DATE_OP, LIBELLE_OP)
                  VALUES
                     (:DCLOPERATION.WS-ID-OPERATION,
                      :DCLOPERATION.WS-ID-COMPTE,
                      :DCLOPERATION.WS-MONTANT-OP,
                      :DCLOPERATION.WS-TYPE-OP,
-                     CURRENT DATE)
+                     CURRENT DATE,
+                     :WS-LIBELLE-OP)
               END-EXEC
 
       *       Verifier si l'insertion a reussi
@@ -376,20 +736,25 @@
               END-IF
 
       *       Preparer les donnees de l'operation
-              MOVE WS-MONTANT-VIREMENT TO WS-MONTANT-OP OF DCLOPERATION
-              MOVE 'D' TO WS-TYPE-OP OF DCLOPERATION
+      *       'E' = jambe entrante (credit) d'un virement, distincte de
+      *       'D' (depot especes) pour l'historique et les releves ;
+      *       montant converti dans la devise du beneficiaire si
+      *       differente de celle de l'emetteur
+              MOVE WS-MONTANT-CREDIT TO WS-MONTANT-OP OF DCLOPERATION
+              MOVE 'E' TO WS-TYPE-OP OF DCLOPERATION
 
       *       Inserer l'operation dans la table OPERATION
               EXEC SQL
                  INSERT INTO API8.OPERATION
                     (ID_OPERATION, ID_COMPTE, MONTANT_OP,
-                     TYPE_OP, DATE_OP)
+                     TYPE_OP, DATE_OP, LIBELLE_OP)
                  VALUES
                     (:DCLOPERATION.WS-ID-OPERATION,
                      :DCLOPERATION.WS-ID-COMPTE,
                      :DCLOPERATION.WS-MONTANT-OP,
                      :DCLOPERATION.WS-TYPE-OP,
-                     CURRENT DATE)
+                     CURRENT DATE,
+                     :WS-LIBELLE-OP)
               END-EXEC
 
       *       Verifier si l'insertion a reussi
@@ -410,4 +775,34 @@
               MOVE 'ERREUR COMPTE BENEF INTROUVABLE' TO MESVIRO
               PERFORM 1290-CLEAR-ALL-FIELDS
            END-IF.
-           
\ No newline at end of file
+
+       1620-NOTIFIER-BENEFICIAIRE.
+      *    Depose une notification pour le beneficiaire - ne bloque
+      *    jamais le virement en cas d'echec de l'ecriture
+           EXEC SQL
+              SELECT MAX(ID_NOTIFICATION)
+              INTO :WS-ID-NOTIFICATION :WS-NULL-INDICATOR
+              FROM API8.NOTIFICATION
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-NOTIFICATION
+           ELSE
+              ADD 1 TO WS-ID-NOTIFICATION
+           END-IF.
+
+           MOVE WS-MONTANT-VIREMENT TO WS-MONTANT-VIR-EDIT.
+           MOVE DFHCOM-ID-CLIENT TO WS-ID-CLIENT-EDIT.
+           MOVE SPACES TO WS-MSG-NOTIFICATION.
+           STRING 'VIREMENT RECU : ' WS-MONTANT-VIR-EDIT
+              ' DE CLIENT ' WS-ID-CLIENT-EDIT
+              DELIMITED BY SIZE INTO WS-MSG-NOTIFICATION.
+
+           EXEC SQL
+              INSERT INTO API8.NOTIFICATION
+                 (ID_NOTIFICATION, ID_CLIENT, MESSAGE_NOTIF,
+                  DATE_CREATION, TRAITE)
+              VALUES
+                 (:WS-ID-NOTIFICATION, :WS-ID-BENEF,
+                  :WS-MSG-NOTIFICATION, CURRENT DATE, 'N')
+           END-EXEC.
