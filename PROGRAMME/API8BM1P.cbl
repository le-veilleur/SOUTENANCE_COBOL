@@ -42,6 +42,48 @@
        01  WS-TEMP-CODE-CB-NUM      PIC 9(4).
 
        01  WS-COMMUNICATION-AREA  PIC S9(9) COMP.
+       01  WS-SOLDE-CONSULT       PIC S9(8)V99 COMP-3.
+       01  WS-SOLDE-CONSULT-EDIT  PIC ZZZ,ZZZ,ZZ9.99.
+
+      *    Statut du compte : 'C' = compte cloture
+       01  WS-STATUT-COMPTE       PIC X(1).
+
+      *    Langue du client : 'F' = francais (defaut),
+      *    'E' = anglais - lue sur API8.CLIENT.LANGUE des que le
+      *    client est identifie
+       01  WS-LANGUE-CLIENT       PIC X(1) VALUE 'F'.
+           88 LANGUE-ANGLAISE                VALUE 'E'.
+
+      *    Compte joint / multi-cartes : un cotitulaire
+      *    se connecte avec son propre ID_CLIENT et son propre
+      *    CODE_CB, mais opere sur le COMPTE (et le SOLDE) du
+      *    titulaire principal
+       01  WS-ID-CLIENT-TITULAIRE PIC S9(9) COMP.
+
+      *    Verrouillage apres echecs repetes
+       01  WS-NB-ECHECS           PIC S9(4) COMP VALUE 0.
+       01  WS-VERROUILLE          PIC X(1).
+           88 COMPTE-VERROUILLE             VALUE 'Y'.
+       01  WS-SEUIL-ECHECS        PIC S9(4) COMP VALUE 3.
+       01  WS-LOGINFAIL-SQLCODE   PIC S9(9) COMP.
+
+      *    Commarea vers API8LIST en mode mini-releve
+       01  WS-COMMAREA-MINI.
+           05  WS-MINI-ID-CLIENT   PIC S9(9) COMP.
+           05  WS-MINI-PAGE-NUM    PIC S9(4) COMP VALUE 1.
+           05  WS-MINI-FLAG        PIC X VALUE 'Y'.
+
+      *    Piste d'audit des connexions et des acces ecran
+       01  WS-ID-AUDIT             PIC S9(9) COMP.
+       01  WS-AUDIT-PROGRAMME      PIC X(8).
+       01  WS-AUDIT-EVENEMENT      PIC X(30).
+       01  WS-NULL-INDICATOR       PIC S9(4) COMP.
+
+      *    Expiration programmee du CODE_CB
+       01  WS-SEUIL-EXPIR-CODE-CB  PIC S9(4) COMP VALUE 180.
+       01  WS-NB-CODE-CB-EXPIRE    PIC S9(9) COMP.
+       01  WS-CODE-CB-EXPIRE-SW    PIC X VALUE 'N'.
+           88 CODE-CB-EXPIRE                 VALUE 'Y'.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
@@ -122,10 +164,17 @@
               WHEN 'R'
               WHEN 'V'
               WHEN 'L'
+              WHEN 'S'
+              WHEN 'M'
+              WHEN 'C'
+              WHEN 'A'
+              WHEN 'N'
+              WHEN 'F'
                  CONTINUE
               WHEN OTHER
                  MOVE 'N' TO VALID-DATA-SW
-                 MOVE 'OPERATION INCORRECTE (D/R/V/L)    ' TO MESDEPRETO
+                 MOVE 'OPERATION INCORRECTE (D/R/V/L/S/M/C/A/N/F)'
+                    TO MESDEPRETO
            END-EVALUATE.
           
 
@@ -140,27 +189,236 @@
            MOVE WS-TEMP-ID-CLIENT-NUM TO WS-ID-CLIENT.
            MOVE WS-TEMP-CODE-CB-NUM TO WS-CODE-CB.
 
+           PERFORM 1310-VERIF-VERROUILLAGE.
 
+           IF COMPTE-VERROUILLE
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE 'COMPTE VERROUILLE - CONTACTER AGENCE' TO MESDEPRETO
+           ELSE
+              EXEC SQL
+                 SELECT ID_CLIENT, STATUT
+                 INTO :WS-ID-CLIENT, :WS-STATUT-COMPTE
+                 FROM API8.COMPTE
+                 WHERE ID_CLIENT = :WS-ID-CLIENT
+                 AND CODE_CB = :WS-CODE-CB
+              END-EXEC
+
+              EVALUATE SQLCODE
+                WHEN 0
+                  PERFORM 1330-RAZ-ECHECS
+                  PERFORM 1340-LIRE-LANGUE
+                  MOVE 'API8BM1P' TO WS-AUDIT-PROGRAMME
+                  MOVE 'CONNEXION REUSSIE' TO WS-AUDIT-EVENEMENT
+                  PERFORM 1350-TRACER-AUDIT
+                  IF WS-STATUT-COMPTE = 'C'
+                     MOVE 'N' TO VALID-DATA-SW
+                     IF LANGUE-ANGLAISE
+                        MOVE 'ACCOUNT CLOSED' TO MESDEPRETO
+                     ELSE
+                        MOVE 'COMPTE CLOTURE' TO MESDEPRETO
+                     END-IF
+                  ELSE
+                     MOVE WS-ID-CLIENT TO WS-COMMUNICATION-AREA
+                     PERFORM 1345-VERIF-EXPIRATION-CODE
+                     IF CODE-CB-EXPIRE
+                        MOVE 'API8CODE' TO WS-AUDIT-PROGRAMME
+                        MOVE 'CODE CB EXPIRE - RENOUV FORCE'
+                           TO WS-AUDIT-EVENEMENT
+                        PERFORM 1350-TRACER-AUDIT
+                        EXEC CICS XCTL PROGRAM('API8CODE')
+                             COMMAREA(WS-COMMUNICATION-AREA)
+                             LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
+                        END-EXEC
+                     ELSE
+                        PERFORM 1500-EXEC-RETDEP
+                     END-IF
+                  END-IF
+                WHEN 100
+                  PERFORM 1325-VERIF-COTITULAIRE
+                  IF VALID-DATA
+                     PERFORM 1330-RAZ-ECHECS
+                     MOVE WS-ID-CLIENT-TITULAIRE TO WS-ID-CLIENT
+                     PERFORM 1340-LIRE-LANGUE
+                     MOVE 'API8BM1P' TO WS-AUDIT-PROGRAMME
+                     MOVE 'CONNEXION REUSSIE (COTIT.)'
+                        TO WS-AUDIT-EVENEMENT
+                     PERFORM 1350-TRACER-AUDIT
+                     EXEC SQL
+                        SELECT STATUT
+                        INTO :WS-STATUT-COMPTE
+                        FROM API8.COMPTE
+                        WHERE ID_CLIENT = :WS-ID-CLIENT
+                     END-EXEC
+                     IF WS-STATUT-COMPTE = 'C'
+                        MOVE 'N' TO VALID-DATA-SW
+                        IF LANGUE-ANGLAISE
+                           MOVE 'ACCOUNT CLOSED' TO MESDEPRETO
+                        ELSE
+                           MOVE 'COMPTE CLOTURE' TO MESDEPRETO
+                        END-IF
+                     ELSE
+                        MOVE WS-ID-CLIENT TO WS-COMMUNICATION-AREA
+                        PERFORM 1500-EXEC-RETDEP
+                     END-IF
+                  ELSE
+                     MOVE 'N' TO VALID-DATA-SW
+                     MOVE 'CLIENT INCONNU' TO MESDEPRETO
+                     PERFORM 1320-INCREMENTER-ECHECS
+                     MOVE 'API8BM1P' TO WS-AUDIT-PROGRAMME
+                     MOVE 'CONNEXION ECHEC' TO WS-AUDIT-EVENEMENT
+                     PERFORM 1350-TRACER-AUDIT
+                  END-IF
+                WHEN OTHER
+                  MOVE 'N' TO VALID-DATA-SW
+                  MOVE 'ERREUR BDD' TO MESDEPRETO
+              END-EVALUATE
+           END-IF.
+
+       1310-VERIF-VERROUILLAGE.
+      *    Un client verrouille ne doit meme pas pouvoir retenter sa
+      *    combinaison ID/code
+           MOVE 'N' TO WS-VERROUILLE
            EXEC SQL
-              SELECT ID_CLIENT
-              INTO :WS-ID-CLIENT
-              FROM API8.COMPTE
+              SELECT VERROUILLE
+              INTO :WS-VERROUILLE
+              FROM API8.LOGINFAIL
               WHERE ID_CLIENT = :WS-ID-CLIENT
-              AND CODE_CB = :WS-CODE-CB
            END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO WS-VERROUILLE
+           END-IF.
 
-           EVALUATE SQLCODE
-             WHEN 0
-               MOVE WS-ID-CLIENT TO WS-COMMUNICATION-AREA
-               PERFORM 1500-EXEC-RETDEP
-             WHEN 100
-               MOVE 'N' TO VALID-DATA-SW
-               MOVE 'CLIENT INCONNU' TO MESDEPRETO
-             WHEN OTHER
-               MOVE 'N' TO VALID-DATA-SW
-               MOVE 'ERREUR BDD' TO MESDEPRETO
+       1320-INCREMENTER-ECHECS.
+      *    Incremente le compteur d'echecs de ce client et verrouille
+      *    une fois le seuil atteint
+           EXEC SQL
+              SELECT NB_ECHECS
+              INTO :WS-NB-ECHECS
+              FROM API8.LOGINFAIL
+              WHERE ID_CLIENT = :WS-ID-CLIENT
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-LOGINFAIL-SQLCODE.
+
+           EVALUATE WS-LOGINFAIL-SQLCODE
+              WHEN 0
+                 ADD 1 TO WS-NB-ECHECS
+                 EXEC SQL
+                    UPDATE API8.LOGINFAIL
+                    SET NB_ECHECS = :WS-NB-ECHECS,
+                        VERROUILLE = CASE
+                           WHEN :WS-NB-ECHECS >= :WS-SEUIL-ECHECS
+                           THEN 'Y' ELSE 'N' END
+                    WHERE ID_CLIENT = :WS-ID-CLIENT
+                 END-EXEC
+              WHEN 100
+                 MOVE 1 TO WS-NB-ECHECS
+                 EXEC SQL
+                    INSERT INTO API8.LOGINFAIL
+                       (ID_CLIENT, NB_ECHECS, VERROUILLE)
+                    VALUES
+                       (:WS-ID-CLIENT, :WS-NB-ECHECS, 'N')
+                 END-EXEC
            END-EVALUATE.
 
+       1325-VERIF-COTITULAIRE.
+      *    Compte joint : l'ID_CLIENT/CODE_CB saisis ne
+      *    correspondent a aucun titulaire principal - on verifie s'il
+      *    s'agit d'un cotitulaire enregistre sur API8.COTITULAIRE,
+      *    auquel cas on poursuit sur le COMPTE du titulaire principal
+           MOVE 0 TO WS-ID-CLIENT-TITULAIRE.
+           EXEC SQL
+              SELECT C.ID_CLIENT
+              INTO :WS-ID-CLIENT-TITULAIRE
+              FROM API8.COTITULAIRE CO, API8.COMPTE C
+              WHERE CO.ID_CLIENT = :WS-ID-CLIENT
+                AND CO.CODE_CB = :WS-CODE-CB
+                AND CO.ID_COMPTE = C.ID_COMPTE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE 'Y' TO VALID-DATA-SW
+           ELSE
+              MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+
+       1330-RAZ-ECHECS.
+      *    Connexion reussie : on remet le compteur a zero s'il existe
+           EXEC SQL
+              UPDATE API8.LOGINFAIL
+              SET NB_ECHECS = 0, VERROUILLE = 'N'
+              WHERE ID_CLIENT = :WS-ID-CLIENT
+           END-EXEC.
+
+       1340-LIRE-LANGUE.
+      *    Langue preferee du client ; defaut francais
+      *    si la colonne est absente ou vide
+           MOVE 'F' TO WS-LANGUE-CLIENT.
+           EXEC SQL
+              SELECT LANGUE
+              INTO :WS-LANGUE-CLIENT
+              FROM API8.CLIENT
+              WHERE ID_CLIENT = :WS-ID-CLIENT
+           END-EXEC.
+           IF SQLCODE NOT = 0 OR WS-LANGUE-CLIENT = SPACE
+              MOVE 'F' TO WS-LANGUE-CLIENT
+           END-IF.
+
+       1345-VERIF-EXPIRATION-CODE.
+      *    Expiration programmee du CODE_CB : au-dela du
+      *    seuil configure, le client est redirige vers API8CODE avant
+      *    tout acces aux ecrans de depot/retrait/virement/etc. ; un
+      *    compte sans DATE_MAJ_CODE (ouvert avant cette colonne) n'est
+      *    jamais force, comme le veut le repli habituel sur une
+      *    colonne absente
+           MOVE 'N' TO WS-CODE-CB-EXPIRE-SW.
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-SEUIL-EXPIR-CODE-CB
+              FROM API8.PARAMETRE
+              WHERE CODE_PARAM = 'EXPIRATION_CODE_CB'
+           END-EXEC.
+
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO :WS-NB-CODE-CB-EXPIRE
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-ID-CLIENT
+                AND DATE_MAJ_CODE IS NOT NULL
+                AND DATE_MAJ_CODE < CURRENT DATE
+                                     - :WS-SEUIL-EXPIR-CODE-CB DAYS
+           END-EXEC.
+
+           IF WS-NB-CODE-CB-EXPIRE > 0
+              MOVE 'Y' TO WS-CODE-CB-EXPIRE-SW
+           END-IF.
+
+       1350-TRACER-AUDIT.
+      *    Trace toute tentative de connexion (succes ou echec) et
+      *    tout acces ecran sur API8.AUDITLOG ;
+      *    WS-AUDIT-PROGRAMME/WS-AUDIT-EVENEMENT sont positionnes par
+      *    l'appelant avant le PERFORM
+           EXEC SQL
+              SELECT MAX(ID_AUDIT)
+              INTO :WS-ID-AUDIT :WS-NULL-INDICATOR
+              FROM API8.AUDITLOG
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-AUDIT
+           ELSE
+              ADD 1 TO WS-ID-AUDIT
+           END-IF.
+
+           EXEC SQL
+              INSERT INTO API8.AUDITLOG
+                 (ID_AUDIT, ID_CLIENT, PROGRAMME, EVENEMENT,
+                  DATE_AUDIT, HEURE_AUDIT)
+              VALUES
+                 (:WS-ID-AUDIT, :WS-ID-CLIENT, :WS-AUDIT-PROGRAMME,
+                  :WS-AUDIT-EVENEMENT, CURRENT DATE, CURRENT TIME)
+           END-EXEC.
+
 
        1400-SEND-ACCUEIL-MAP.
            EVALUATE TRUE
@@ -188,26 +446,141 @@
        1500-EXEC-RETDEP.
            EVALUATE RETDEPI
               WHEN 'R'
+                 MOVE 'API8RET' TO WS-AUDIT-PROGRAMME
+                 MOVE 'ACCES ECRAN' TO WS-AUDIT-EVENEMENT
+                 PERFORM 1350-TRACER-AUDIT
                  EXEC CICS XCTL PROGRAM('API8RET')
                       COMMAREA(WS-COMMUNICATION-AREA)
                       LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
                  END-EXEC
 
               WHEN 'D'
+                 MOVE 'API8DEPO' TO WS-AUDIT-PROGRAMME
+                 MOVE 'ACCES ECRAN' TO WS-AUDIT-EVENEMENT
+                 PERFORM 1350-TRACER-AUDIT
                  EXEC CICS XCTL PROGRAM('API8DEPO')
                       COMMAREA(WS-COMMUNICATION-AREA)
                       LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
                  END-EXEC
-              
+
               WHEN 'L'
+                 MOVE 'API8LIST' TO WS-AUDIT-PROGRAMME
+                 MOVE 'ACCES ECRAN' TO WS-AUDIT-EVENEMENT
+                 PERFORM 1350-TRACER-AUDIT
                  EXEC CICS XCTL PROGRAM('API8LIST')
                       COMMAREA(WS-COMMUNICATION-AREA)
                       LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
                  END-EXEC
 
               WHEN 'V'
+                 MOVE 'API8VIR' TO WS-AUDIT-PROGRAMME
+                 MOVE 'ACCES ECRAN' TO WS-AUDIT-EVENEMENT
+                 PERFORM 1350-TRACER-AUDIT
                  EXEC CICS XCTL PROGRAM('API8VIR')
                       COMMAREA(WS-COMMUNICATION-AREA)
                       LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
                  END-EXEC
+
+              WHEN 'S'
+                 MOVE 'API8BM1P' TO WS-AUDIT-PROGRAMME
+                 MOVE 'CONSULTATION SOLDE' TO WS-AUDIT-EVENEMENT
+                 PERFORM 1350-TRACER-AUDIT
+                 PERFORM 1600-CONSULT-SOLDE
+
+              WHEN 'M'
+                 MOVE 'API8LIST' TO WS-AUDIT-PROGRAMME
+                 MOVE 'MINI RELEVE' TO WS-AUDIT-EVENEMENT
+                 PERFORM 1350-TRACER-AUDIT
+                 PERFORM 1650-CONSULT-MINI-RELEVE
+
+              WHEN 'C'
+                 MOVE 'API8CODE' TO WS-AUDIT-PROGRAMME
+                 MOVE 'ACCES ECRAN' TO WS-AUDIT-EVENEMENT
+                 PERFORM 1350-TRACER-AUDIT
+                 EXEC CICS XCTL PROGRAM('API8CODE')
+                      COMMAREA(WS-COMMUNICATION-AREA)
+                      LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
+                 END-EXEC
+
+              WHEN 'A'
+                 MOVE 'API8ANNU' TO WS-AUDIT-PROGRAMME
+                 MOVE 'ACCES ECRAN' TO WS-AUDIT-EVENEMENT
+                 PERFORM 1350-TRACER-AUDIT
+                 EXEC CICS XCTL PROGRAM('API8ANNU')
+                      COMMAREA(WS-COMMUNICATION-AREA)
+                      LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
+                 END-EXEC
+
+              WHEN 'N'
+                 MOVE 'API8CARN' TO WS-AUDIT-PROGRAMME
+                 MOVE 'ACCES ECRAN' TO WS-AUDIT-EVENEMENT
+                 PERFORM 1350-TRACER-AUDIT
+                 EXEC CICS XCTL PROGRAM('API8CARN')
+                      COMMAREA(WS-COMMUNICATION-AREA)
+                      LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
+                 END-EXEC
+
+              WHEN 'F'
+                 MOVE 'API8FOY' TO WS-AUDIT-PROGRAMME
+                 MOVE 'ACCES ECRAN' TO WS-AUDIT-EVENEMENT
+                 PERFORM 1350-TRACER-AUDIT
+                 EXEC CICS XCTL PROGRAM('API8FOY')
+                      COMMAREA(WS-COMMUNICATION-AREA)
+                      LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
+                 END-EXEC
            END-EVALUATE.
+
+       1600-CONSULT-SOLDE.
+           EXEC SQL
+              SELECT SOLDE
+              INTO :WS-SOLDE-CONSULT
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-ID-CLIENT
+           END-EXEC.
+
+           MOVE LOW-VALUES TO ACU1I
+           MOVE LOW-VALUES TO ACU1O
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE WS-SOLDE-CONSULT TO WS-SOLDE-CONSULT-EDIT
+                 IF LANGUE-ANGLAISE
+                    STRING 'BALANCE: ' WS-SOLDE-CONSULT-EDIT
+                       DELIMITED BY SIZE INTO MESDEPRETO
+                 ELSE
+                    STRING 'SOLDE: ' WS-SOLDE-CONSULT-EDIT
+                       DELIMITED BY SIZE INTO MESDEPRETO
+                 END-IF
+              WHEN 100
+                 IF LANGUE-ANGLAISE
+                    MOVE 'UNKNOWN ACCOUNT' TO MESDEPRETO
+                 ELSE
+                    MOVE 'COMPTE INCONNU' TO MESDEPRETO
+                 END-IF
+              WHEN OTHER
+                 IF LANGUE-ANGLAISE
+                    MOVE 'DATABASE ERROR' TO MESDEPRETO
+                 ELSE
+                    MOVE 'ERREUR BDD' TO MESDEPRETO
+                 END-IF
+           END-EVALUATE.
+
+           SET SEND-DATAONLY-ALARM TO TRUE
+           PERFORM 1400-SEND-ACCUEIL-MAP.
+           MOVE WS-ID-CLIENT TO WS-COMMUNICATION-AREA.
+           EXEC CICS
+              RETURN TRANSID('SN01')
+                     COMMAREA(WS-COMMUNICATION-AREA)
+                     LENGTH(10)
+           END-EXEC.
+
+       1650-CONSULT-MINI-RELEVE.
+      *    Renvoie vers API8LIST en mode mini-releve : 5 dernieres
+      *    operations, sans pagination
+           MOVE WS-ID-CLIENT TO WS-MINI-ID-CLIENT.
+           MOVE 1 TO WS-MINI-PAGE-NUM.
+           MOVE 'Y' TO WS-MINI-FLAG.
+           EXEC CICS XCTL PROGRAM('API8LIST')
+                COMMAREA(WS-COMMAREA-MINI)
+                LENGTH(LENGTH OF WS-COMMAREA-MINI)
+           END-EXEC.
