@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8FAM.
+      *===============================================================
+      *    BATCH DE RATTACHEMENT D'UN CLIENT A UN FOYER
+      *    A la demande d'un operateur (SYSIN : ID_FOYER existant, ou
+      *    0 pour en creer un nouveau, et ID_CLIENT a rattacher),
+      *    ajoute une ligne API8.FOYER associant ce client au foyer -
+      *    plusieurs clients (et donc plusieurs API8.COMPTE, un par
+      *    client) peuvent ainsi partager le meme ID_FOYER.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-PARAM-SAISIE.
+           05  WS-PARAM-ID-FOYER      PIC X(9).
+           05  WS-PARAM-ID-CLIENT     PIC X(9).
+
+       01  WS-ID-FOYER                PIC S9(9) COMP.
+       01  WS-ID-CLIENT-RATTACHE      PIC S9(9) COMP.
+       01  WS-NULL-INDICATOR          PIC S9(4) COMP.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           ACCEPT WS-PARAM-SAISIE FROM SYSIN.
+           MOVE FUNCTION NUMVAL(WS-PARAM-ID-FOYER) TO WS-ID-FOYER.
+           MOVE FUNCTION NUMVAL(WS-PARAM-ID-CLIENT)
+              TO WS-ID-CLIENT-RATTACHE.
+
+           IF WS-ID-FOYER = 0
+              PERFORM 1000-CREER-NOUVEAU-FOYER
+           END-IF.
+
+           PERFORM 1100-RATTACHER-CLIENT.
+
+           PERFORM 1999-FIN-PROGRAMME-DEB
+              THRU 1999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-CREER-NOUVEAU-FOYER.
+      *    Meme idiome MAX(ID)+1 que toutes les autres cles generees
+      *    de ce systeme
+           EXEC SQL
+              SELECT MAX(ID_FOYER)
+              INTO :WS-ID-FOYER :WS-NULL-INDICATOR
+              FROM API8.FOYER
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-FOYER
+           ELSE
+              ADD 1 TO WS-ID-FOYER
+           END-IF.
+
+       1100-RATTACHER-CLIENT.
+           EXEC SQL
+              INSERT INTO API8.FOYER
+                 (ID_FOYER, ID_CLIENT)
+              VALUES
+                 (:WS-ID-FOYER, :WS-ID-CLIENT-RATTACHE)
+           END-EXEC.
+
+           IF SQLCODE = 0
+              DISPLAY 'CLIENT RATTACHE AU FOYER ' WS-ID-FOYER
+                 ' : CLIENT ' WS-ID-CLIENT-RATTACHE
+           ELSE
+              DISPLAY 'ERREUR RATTACHEMENT FOYER ' WS-ID-FOYER
+                 ' : CLIENT ' WS-ID-CLIENT-RATTACHE
+           END-IF.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 1999-ERREUR-PROGRAMME-DEB
+               THRU 1999-ERREUR-PROGRAMME-FIN.
+
+      *
+       1999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8FAM         '
+            DISPLAY '==============================================*'.
+      *
+       1999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       1999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8FAM        '
+            DISPLAY '==============================================*'.
+      *
+       1999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
+      *
