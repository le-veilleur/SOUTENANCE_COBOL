@@ -0,0 +1,267 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8FOY.
+      *===============================================================
+      *    ECRAN DE CONSULTATION DU FOYER
+      *    Un client authentifie (arrive via API8BM1P, option 'F')
+      *    consulte le solde cumule et l'activite recente de tous les
+      *    comptes rattaches a son foyer (table API8.FOYER, alimentee
+      *    par le batch API8FAM) - meme sans aucun foyer configure,
+      *    le client voit au moins son propre compte.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE OPE
+           END-EXEC.
+
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X    VALUE 'Y'.
+               88 VALID-DATA                        VALUE 'Y'.
+      *
+
+        01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                    VALUE '2'.
+               88  SEND-DATAONLY-ALARM              VALUE '3'.
+
+       01  WS-XCTL-PROGRAM-SW              PIC X VALUE 'N'.
+           88 XCTL-PROGRAM                       VALUE 'Y'.
+
+       COPY DFHAID.
+       COPY APNSE13.
+
+       01  WS-COMMUNICATION-AREA  PIC S9(9) COMP.
+       01  WS-ID-FOYER             PIC S9(9) COMP.
+       01  WS-NULL-INDICATOR       PIC S9(4) COMP.
+
+       01  WS-SOLDE-FOYER          PIC S9(8)V99 COMP-3 VALUE 0.
+       01  WS-SOLDE-FOYER-DISPLAY  PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-NB-COMPTES-FOYER     PIC S9(4) COMP VALUE 0.
+       01  WS-NB-COMPTES-DISPLAY   PIC ZZ9.
+
+       01  WS-OP-COUNT              PIC 9(2) VALUE 0.
+       01  WS-OP-INDEX              PIC 9(2) VALUE 0.
+       01  OPERATION-LINE           PIC X(70).
+
+       01  WS-TEMP-OPERATION.
+           05 WS-TEMP-ID            PIC 9(10).
+           05 WS-TEMP-ACCOUNT-ID    PIC 9(10).
+           05 WS-TEMP-CLIENT-ID     PIC 9(10).
+           05 WS-TEMP-AMOUNT        PIC S9(8)V99 COMP-3.
+           05 WS-TEMP-TYPE          PIC X(1).
+           05 WS-TEMP-DATE          PIC X(10).
+           05 WS-TEMP-AMOUNT-DISPLAY PIC ZZZ,ZZ9.99.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 DFHCOM-ID-CLIENT PIC S9(9) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           IF EIBCALEN > ZERO
+               MOVE DFHCOM-ID-CLIENT TO WS-COMMUNICATION-AREA
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN EIBCALEN = ZERO OR 4
+                 MOVE LOW-VALUES TO FOY1I
+                 MOVE LOW-VALUES TO FOY1O
+                 PERFORM 1200-CHARGER-FOYER
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-FOYER
+
+              WHEN EIBAID = DFHCLEAR
+                 MOVE LOW-VALUES TO FOY1I
+                 MOVE LOW-VALUES TO FOY1O
+                 PERFORM 1200-CHARGER-FOYER
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-FOYER
+
+              WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+
+              WHEN EIBAID = DFHPF3 OR DFHPF12 OR EIBAID = DFHENTER
+                   SET XCTL-PROGRAM TO TRUE
+
+              WHEN OTHER
+                 MOVE 'TOUCHE INVALIDE' TO MESFOYO
+                 SET SEND-DATAONLY-ALARM TO TRUE
+                 PERFORM 1400-SEND-ECRAN-FOYER
+
+           END-EVALUATE.
+
+           IF NOT XCTL-PROGRAM
+               EXEC CICS RETURN TRANSID('SN13')
+                    COMMAREA(WS-COMMUNICATION-AREA)
+                    LENGTH(10)
+               END-EXEC
+           ELSE
+               EXEC CICS XCTL PROGRAM('API8BM1P')
+                    COMMAREA(WS-COMMUNICATION-AREA)
+                    LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
+               END-EXEC
+           END-IF.
+
+       1200-CHARGER-FOYER.
+      *    Foyer du client connecte ; sans foyer configure, le client
+      *    reste seul membre "virtuel" de son propre compte
+           MOVE 0 TO WS-ID-FOYER.
+           EXEC SQL
+              SELECT ID_FOYER
+              INTO :WS-ID-FOYER
+              FROM API8.FOYER
+              WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE 0 TO WS-ID-FOYER
+              MOVE 'AUCUN FOYER CONFIGURE - COMPTE PERSONNEL SEUL'
+                 TO MESFOYO
+           ELSE
+              MOVE SPACES TO MESFOYO
+           END-IF.
+
+           PERFORM 1250-CUMULER-SOLDES.
+           PERFORM 1300-CHARGER-ACTIVITE.
+
+       1250-CUMULER-SOLDES.
+           MOVE 0 TO WS-SOLDE-FOYER.
+           MOVE 0 TO WS-NB-COMPTES-FOYER.
+
+           IF WS-ID-FOYER = 0
+              EXEC SQL
+                 SELECT SOLDE
+                 INTO :WS-SOLDE-FOYER
+                 FROM API8.COMPTE
+                 WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE 1 TO WS-NB-COMPTES-FOYER
+              END-IF
+           ELSE
+              EXEC SQL
+                 SELECT SUM(C.SOLDE), COUNT(*)
+                 INTO :WS-SOLDE-FOYER, :WS-NB-COMPTES-FOYER
+                 FROM API8.COMPTE C, API8.FOYER F
+                 WHERE C.ID_CLIENT = F.ID_CLIENT
+                   AND F.ID_FOYER = :WS-ID-FOYER
+              END-EXEC
+           END-IF.
+
+           MOVE WS-SOLDE-FOYER TO WS-SOLDE-FOYER-DISPLAY.
+           MOVE WS-SOLDE-FOYER-DISPLAY TO SOLDEFOYO.
+           MOVE WS-NB-COMPTES-FOYER TO WS-NB-COMPTES-DISPLAY.
+           MOVE WS-NB-COMPTES-DISPLAY TO NBCPTFOYO.
+
+       1300-CHARGER-ACTIVITE.
+      *    Fil d'activite combine de tous les comptes du foyer, tire
+      *    exactement comme 1200-LOAD-CLIENT-OPERATIONS d'API8LIST
+      *    mais sur l'ensemble des comptes rattaches plutot que sur
+      *    un seul
+           MOVE 0 TO WS-OP-COUNT.
+           MOVE 1 TO WS-OP-INDEX.
+
+           PERFORM VARYING WS-OP-INDEX FROM 1 BY 1
+                   UNTIL WS-OP-INDEX > 10
+              MOVE SPACES TO OPEFOYO(WS-OP-INDEX)
+              MOVE 70 TO OPEFOYL(WS-OP-INDEX)
+           END-PERFORM
+           MOVE 1 TO WS-OP-INDEX.
+
+           EXEC SQL
+              DECLARE CURFOYER CURSOR FOR
+              SELECT O.ID_OPERATION, O.ID_COMPTE, C.ID_CLIENT,
+                     O.MONTANT_OP, O.TYPE_OP, O.DATE_OP
+              FROM API8.OPERATION O, API8.COMPTE C
+              WHERE O.ID_COMPTE = C.ID_COMPTE
+                AND (C.ID_CLIENT = :WS-COMMUNICATION-AREA
+                     OR C.ID_CLIENT IN
+                        (SELECT F2.ID_CLIENT
+                         FROM API8.FOYER F1, API8.FOYER F2
+                         WHERE F1.ID_CLIENT = :WS-COMMUNICATION-AREA
+                           AND F2.ID_FOYER = F1.ID_FOYER))
+              ORDER BY O.ID_OPERATION DESC
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CURFOYER
+           END-EXEC.
+
+           IF SQLCODE = 0
+              PERFORM 1310-FETCH-ACTIVITE
+              EXEC SQL
+                 CLOSE CURFOYER
+              END-EXEC
+           END-IF.
+
+       1310-FETCH-ACTIVITE.
+           PERFORM UNTIL WS-OP-INDEX > 10
+              EXEC SQL
+                 FETCH CURFOYER INTO :WS-TEMP-ID, :WS-TEMP-ACCOUNT-ID,
+                                     :WS-TEMP-CLIENT-ID,
+                                     :WS-TEMP-AMOUNT, :WS-TEMP-TYPE,
+                                     :WS-TEMP-DATE
+              END-EXEC
+
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1 TO WS-OP-COUNT
+                    MOVE WS-TEMP-AMOUNT TO WS-TEMP-AMOUNT-DISPLAY
+
+                    MOVE SPACES TO OPERATION-LINE
+                    MOVE WS-TEMP-CLIENT-ID TO OPERATION-LINE(1:10)
+                    MOVE WS-TEMP-ACCOUNT-ID TO OPERATION-LINE(14:10)
+                    MOVE WS-TEMP-AMOUNT-DISPLAY
+                       TO OPERATION-LINE(28:10)
+                    MOVE WS-TEMP-TYPE TO OPERATION-LINE(41:1)
+                    MOVE WS-TEMP-DATE TO OPERATION-LINE(51:10)
+
+                    MOVE OPERATION-LINE TO OPEFOYO(WS-OP-INDEX)
+                    MOVE 70 TO OPEFOYL(WS-OP-INDEX)
+                    ADD 1 TO WS-OP-INDEX
+                 WHEN OTHER
+                    MOVE 11 TO WS-OP-INDEX
+              END-EVALUATE
+           END-PERFORM.
+
+           IF WS-OP-COUNT = 0
+              MOVE 'AUCUNE OPERATION DANS LE FOYER' TO OPEFOYO(1)
+           END-IF.
+
+       1400-SEND-ECRAN-FOYER.
+           EVALUATE TRUE
+              WHEN SEND-ERASE
+                 EXEC CICS SEND MAP ('FOY1')
+                      MAPSET ('APNSE13')
+                      FROM(FOY1O)
+                      ERASE
+                 END-EXEC
+              WHEN SEND-DATAONLY
+                 EXEC CICS SEND MAP ('FOY1')
+                      MAPSET ('APNSE13')
+                      FROM(FOY1O)
+                      DATAONLY
+                 END-EXEC
+              WHEN SEND-DATAONLY-ALARM
+                 EXEC CICS SEND MAP ('FOY1')
+                      MAPSET ('APNSE13')
+                      FROM(FOY1O)
+                      DATAONLY
+                 END-EXEC
+           END-EVALUATE.
