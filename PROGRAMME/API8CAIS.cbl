@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8CAIS.
+      *===============================================================
+      *    BATCH DE RAPPROCHEMENT CAISSE PAR AGENCE
+      *    Pour chaque agence (API8.COMPTE.CODE_AGENCE), cumule les
+      *    depots (TYPE_OP = 'D') et les retraits especes
+      *    (TYPE_OP = 'R') du jour sur API8.OPERATION et ecrit le
+      *    solde de caisse resultant, pour rapprochement par le
+      *    back-office.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FCAISSE ASSIGN TO OUT012
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FCAISSE.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FCAISSE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BUF-LIGNE-CAISSE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-FCAISSE                 PIC X(2).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-DATE-JOUR               PIC X(8).
+
+       01  WS-CODE-AGENCE-CUR         PIC X(4).
+       01  WS-AGENCE-NULL-IND         PIC S9(4) COMP.
+
+       01  WS-TOTAL-DEPOTS            PIC S9(9)V99 COMP-3.
+       01  WS-TOTAL-RETRAITS          PIC S9(9)V99 COMP-3.
+       01  WS-SOLDE-CAISSE            PIC S9(9)V99 COMP-3.
+       01  WS-MONTANT-NULL-IND        PIC S9(4) COMP.
+
+       01  WS-TOTAL-DEPOTS-EDIT       PIC -(7)9,99.
+       01  WS-TOTAL-RETRAITS-EDIT     PIC -(7)9,99.
+       01  WS-SOLDE-CAISSE-EDIT       PIC -(7)9,99.
+
+       01  WS-NB-AGENCES              PIC 9(5) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           DISPLAY '=============================================='
+           DISPLAY '*   RAPPROCHEMENT CAISSE PAR AGENCE            *'
+           DISPLAY '=============================================='.
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+
+           PERFORM 6000-OPEN-CAISSE
+              THRU 6000-OPEN-CAISSE-EXIT.
+
+           EXEC SQL
+              DECLARE CAGENCE CURSOR FOR
+              SELECT DISTINCT CODE_AGENCE
+              FROM API8.COMPTE
+              ORDER BY CODE_AGENCE
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CAGENCE
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-AGENCE
+              THRU 1000-TRAITER-AGENCE-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CAGENCE
+           END-EXEC.
+
+           PERFORM 6220-CLOSE-CAISSE
+              THRU 6220-CLOSE-CAISSE-EXIT.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-TRAITER-AGENCE.
+           EXEC SQL
+              FETCH CAGENCE
+              INTO :WS-CODE-AGENCE-CUR :WS-AGENCE-NULL-IND
+           END-EXEC.
+
+           IF SQLCODE = 0
+      *       Comptes ouverts avant la mise en place des agences -
+      *       rattaches a l'agence siege par defaut
+              IF WS-AGENCE-NULL-IND = -1 OR WS-CODE-AGENCE-CUR = SPACE
+                 MOVE '0001' TO WS-CODE-AGENCE-CUR
+              END-IF
+              PERFORM 1100-CUMULER-MOUVEMENTS
+                 THRU 1100-CUMULER-MOUVEMENTS-EXIT
+              PERFORM 1200-ECRIRE-LIGNE-CAISSE
+                 THRU 1200-ECRIRE-LIGNE-CAISSE-EXIT
+           END-IF.
+
+       1000-TRAITER-AGENCE-EXIT.
+           EXIT.
+
+       1100-CUMULER-MOUVEMENTS.
+           MOVE 0 TO WS-TOTAL-DEPOTS.
+           EXEC SQL
+              SELECT SUM(O.MONTANT_OP)
+              INTO :WS-TOTAL-DEPOTS :WS-MONTANT-NULL-IND
+              FROM API8.OPERATION O, API8.COMPTE C
+              WHERE O.ID_COMPTE = C.ID_COMPTE
+                AND C.CODE_AGENCE = :WS-CODE-AGENCE-CUR
+                AND O.TYPE_OP = 'D'
+                AND O.DATE_OP = :WS-DATE-JOUR
+           END-EXEC.
+           IF WS-MONTANT-NULL-IND = -1
+              MOVE 0 TO WS-TOTAL-DEPOTS
+           END-IF.
+
+           MOVE 0 TO WS-TOTAL-RETRAITS.
+           EXEC SQL
+              SELECT SUM(O.MONTANT_OP)
+              INTO :WS-TOTAL-RETRAITS :WS-MONTANT-NULL-IND
+              FROM API8.OPERATION O, API8.COMPTE C
+              WHERE O.ID_COMPTE = C.ID_COMPTE
+                AND C.CODE_AGENCE = :WS-CODE-AGENCE-CUR
+                AND O.TYPE_OP = 'R'
+                AND O.DATE_OP = :WS-DATE-JOUR
+           END-EXEC.
+           IF WS-MONTANT-NULL-IND = -1
+              MOVE 0 TO WS-TOTAL-RETRAITS
+           END-IF.
+
+           COMPUTE WS-SOLDE-CAISSE = WS-TOTAL-DEPOTS - WS-TOTAL-RETRAITS.
+
+       1100-CUMULER-MOUVEMENTS-EXIT.
+           EXIT.
+
+       1200-ECRIRE-LIGNE-CAISSE.
+           MOVE WS-TOTAL-DEPOTS TO WS-TOTAL-DEPOTS-EDIT.
+           MOVE WS-TOTAL-RETRAITS TO WS-TOTAL-RETRAITS-EDIT.
+           MOVE WS-SOLDE-CAISSE TO WS-SOLDE-CAISSE-EDIT.
+           MOVE SPACES TO BUF-LIGNE-CAISSE.
+           STRING 'AGENCE=' DELIMITED BY SIZE
+                  WS-CODE-AGENCE-CUR DELIMITED BY SIZE
+                  ' DEPOTS=' DELIMITED BY SIZE
+                  WS-TOTAL-DEPOTS-EDIT DELIMITED BY SIZE
+                  ' RETRAITS=' DELIMITED BY SIZE
+                  WS-TOTAL-RETRAITS-EDIT DELIMITED BY SIZE
+                  ' SOLDE CAISSE=' DELIMITED BY SIZE
+                  WS-SOLDE-CAISSE-EDIT DELIMITED BY SIZE
+                  INTO BUF-LIGNE-CAISSE.
+           WRITE BUF-LIGNE-CAISSE.
+           IF FS-FCAISSE NOT = '00'
+               DISPLAY 'ERROR WRITING FCAISSE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FCAISSE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+           ADD 1 TO WS-NB-AGENCES.
+
+       1200-ECRIRE-LIGNE-CAISSE-EXIT.
+           EXIT.
+
+       6000-OPEN-CAISSE.
+           OPEN OUTPUT FCAISSE.
+           IF FS-FCAISSE NOT = '00'
+               DISPLAY 'ERROR OPENING FCAISSE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FCAISSE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6000-OPEN-CAISSE-EXIT.
+           EXIT.
+
+       6220-CLOSE-CAISSE.
+           CLOSE FCAISSE.
+           IF FS-FCAISSE NOT = '00'
+               DISPLAY 'ERROR CLOSING FCAISSE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FCAISSE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6220-CLOSE-CAISSE-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8CAIS        '
+            DISPLAY '   AGENCES TRAITEES : ' WS-NB-AGENCES
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8CAIS       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
+      *
