@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8VDIF.
+      *===============================================================
+      *    BATCH DES VIREMENTS DIFFERES (DATE DE VALEUR FUTURE)
+      *    Rejoue, pour chaque virement differe arrive a echeance, le
+      *    meme enchainement debit/credit/insertion-operation que
+      *    API8VIR 1300-PROCESS-VIREMENT, puis purge la demande.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE OPE
+           END-EXEC.
+
+      *    Table API8.VIRDIFF : virements a date de valeur future
+      *    ID_VIRDIFF, ID_CLIENT (emetteur), ID_BENEF, MONTANT,
+      *    DATE_VALEUR, DATE_CREATION
+       01  WS-ID-VIRDIFF        PIC S9(9) COMP.
+       01  WS-ID-CLIENT-EMET    PIC S9(9) COMP.
+       01  WS-ID-BENEF-DIFF     PIC S9(9) COMP.
+       01  WS-MONTANT-DIFF      PIC S9(8)V99 COMP-3.
+       01  WS-DATE-VALEUR       PIC X(8).
+       01  WS-NULL-INDICATOR    PIC S9(4) COMP.
+       01  WS-DATE-JOUR         PIC X(8).
+       01  WS-STATUT-EMET       PIC X(1).
+       01  WS-STATUT-BENEF      PIC X(1).
+
+      *    Libelle libre du virement differe
+       01  WS-LIBELLE-OP        PIC X(30).
+
+       01  WS-NB-TRAITES        PIC 9(5) VALUE 0.
+       01  WS-NB-ECHECS         PIC 9(5) VALUE 0.
+
+      *    Notification du beneficiaire
+       01  WS-ID-NOTIFICATION   PIC S9(9) COMP.
+       01  WS-MSG-NOTIFICATION  PIC X(60).
+
+      *    Champs numeriques edites pour le message de notification -
+      *    STRING transfere les octets bruts d'un champ COMP/COMP-3
+      *    tel quel, il faut donc passer par un champ DISPLAY edite
+      *    avant de le STRINGer
+       01  WS-MONTANT-DIFF-EDIT   PIC ZZZ,ZZ9.99.
+       01  WS-ID-CLIENT-EMET-EDIT PIC 9(9).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+
+           EXEC SQL
+              DECLARE CVIRDIFF CURSOR FOR
+              SELECT ID_VIRDIFF, ID_CLIENT, ID_BENEF, MONTANT,
+                     DATE_VALEUR, LIBELLE_OP
+              FROM API8.VIRDIFF
+              WHERE DATE_VALEUR <= :WS-DATE-JOUR
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CVIRDIFF
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-VIRDIFF
+              THRU 1000-TRAITER-VIRDIFF-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CVIRDIFF
+           END-EXEC.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-TRAITER-VIRDIFF.
+           EXEC SQL
+              FETCH CVIRDIFF
+              INTO :WS-ID-VIRDIFF, :WS-ID-CLIENT-EMET,
+                   :WS-ID-BENEF-DIFF, :WS-MONTANT-DIFF,
+                   :WS-DATE-VALEUR, :WS-LIBELLE-OP
+           END-EXEC.
+
+           IF SQLCODE = 0
+              PERFORM 1100-EXECUTER-VIREMENT
+                 THRU 1100-EXECUTER-VIREMENT-EXIT
+           END-IF.
+
+       1000-TRAITER-VIRDIFF-EXIT.
+           EXIT.
+
+       1100-EXECUTER-VIREMENT.
+           MOVE SPACE TO WS-STATUT-EMET.
+           MOVE SPACE TO WS-STATUT-BENEF.
+
+           EXEC SQL
+              SELECT STATUT
+              INTO :WS-STATUT-EMET
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-ID-CLIENT-EMET
+           END-EXEC.
+
+           EXEC SQL
+              SELECT STATUT
+              INTO :WS-STATUT-BENEF
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-ID-BENEF-DIFF
+           END-EXEC.
+
+           IF WS-STATUT-EMET NOT = 'C' AND WS-STATUT-BENEF NOT = 'C'
+              EXEC SQL
+                 UPDATE API8.COMPTE
+                    SET SOLDE = SOLDE - :WS-MONTANT-DIFF
+                    WHERE ID_CLIENT = :WS-ID-CLIENT-EMET
+                      AND SOLDE >= :WS-MONTANT-DIFF
+              END-EXEC
+
+              IF SQLCODE = 0
+                 EXEC SQL
+                    UPDATE API8.COMPTE
+                       SET SOLDE = SOLDE + :WS-MONTANT-DIFF
+                       WHERE ID_CLIENT = :WS-ID-BENEF-DIFF
+                 END-EXEC
+                 IF SQLCODE = 0
+                    PERFORM 1200-INSERER-OPERATIONS
+                       THRU 1200-INSERER-OPERATIONS-EXIT
+                    PERFORM 1250-NOTIFIER-BENEFICIAIRE
+                       THRU 1250-NOTIFIER-BENEFICIAIRE-EXIT
+                    PERFORM 1300-PURGER-DEMANDE
+                       THRU 1300-PURGER-DEMANDE-EXIT
+                    ADD 1 TO WS-NB-TRAITES
+                 ELSE
+      *             Credit beneficiaire impossible : on annule le debit
+                    EXEC SQL
+                       UPDATE API8.COMPTE
+                          SET SOLDE = SOLDE + :WS-MONTANT-DIFF
+                          WHERE ID_CLIENT = :WS-ID-CLIENT-EMET
+                    END-EXEC
+                    ADD 1 TO WS-NB-ECHECS
+                 END-IF
+              ELSE
+      *          Solde insuffisant ou compte emetteur introuvable :
+      *          la demande reste en attente pour la prochaine
+      *          execution
+                 ADD 1 TO WS-NB-ECHECS
+              END-IF
+           ELSE
+      *       Compte emetteur ou beneficiaire cloture
+              ADD 1 TO WS-NB-ECHECS
+           END-IF.
+
+       1100-EXECUTER-VIREMENT-EXIT.
+           EXIT.
+
+       1200-INSERER-OPERATIONS.
+           EXEC SQL
+              SELECT ID_COMPTE
+              INTO :DCLOPERATION.WS-ID-COMPTE
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-ID-CLIENT-EMET
+           END-EXEC.
+
+           EXEC SQL
+              SELECT MAX(ID_OPERATION)
+              INTO :DCLOPERATION.WS-ID-OPERATION :WS-NULL-INDICATOR
+              FROM API8.OPERATION
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-OPERATION OF DCLOPERATION
+           ELSE
+              ADD 1 TO WS-ID-OPERATION OF DCLOPERATION
+           END-IF.
+
+           MOVE WS-MONTANT-DIFF TO WS-MONTANT-OP OF DCLOPERATION.
+           MOVE 'S' TO WS-TYPE-OP OF DCLOPERATION.
+
+           EXEC SQL
+              INSERT INTO API8.OPERATION
+                 (ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP, DATE_OP,
+                  LIBELLE_OP)
+              VALUES
+                 (:DCLOPERATION.WS-ID-OPERATION,
+                  :DCLOPERATION.WS-ID-COMPTE,
+                  :DCLOPERATION.WS-MONTANT-OP,
+                  :DCLOPERATION.WS-TYPE-OP,
+                  CURRENT DATE,
+                  :WS-LIBELLE-OP)
+           END-EXEC.
+
+           EXEC SQL
+              SELECT ID_COMPTE
+              INTO :DCLOPERATION.WS-ID-COMPTE
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-ID-BENEF-DIFF
+           END-EXEC.
+
+           EXEC SQL
+              SELECT MAX(ID_OPERATION)
+              INTO :DCLOPERATION.WS-ID-OPERATION :WS-NULL-INDICATOR
+              FROM API8.OPERATION
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-OPERATION OF DCLOPERATION
+           ELSE
+              ADD 1 TO WS-ID-OPERATION OF DCLOPERATION
+           END-IF.
+
+           MOVE WS-MONTANT-DIFF TO WS-MONTANT-OP OF DCLOPERATION.
+           MOVE 'E' TO WS-TYPE-OP OF DCLOPERATION.
+
+           EXEC SQL
+              INSERT INTO API8.OPERATION
+                 (ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP, DATE_OP,
+                  LIBELLE_OP)
+              VALUES
+                 (:DCLOPERATION.WS-ID-OPERATION,
+                  :DCLOPERATION.WS-ID-COMPTE,
+                  :DCLOPERATION.WS-MONTANT-OP,
+                  :DCLOPERATION.WS-TYPE-OP,
+                  CURRENT DATE,
+                  :WS-LIBELLE-OP)
+           END-EXEC.
+
+       1200-INSERER-OPERATIONS-EXIT.
+           EXIT.
+
+       1250-NOTIFIER-BENEFICIAIRE.
+           EXEC SQL
+              SELECT MAX(ID_NOTIFICATION)
+              INTO :WS-ID-NOTIFICATION :WS-NULL-INDICATOR
+              FROM API8.NOTIFICATION
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-NOTIFICATION
+           ELSE
+              ADD 1 TO WS-ID-NOTIFICATION
+           END-IF.
+
+           MOVE WS-MONTANT-DIFF TO WS-MONTANT-DIFF-EDIT.
+           MOVE WS-ID-CLIENT-EMET TO WS-ID-CLIENT-EMET-EDIT.
+           MOVE SPACES TO WS-MSG-NOTIFICATION.
+           STRING 'VIREMENT DIFFERE RECU : ' WS-MONTANT-DIFF-EDIT
+              ' DE CLIENT ' WS-ID-CLIENT-EMET-EDIT
+              DELIMITED BY SIZE INTO WS-MSG-NOTIFICATION.
+
+           EXEC SQL
+              INSERT INTO API8.NOTIFICATION
+                 (ID_NOTIFICATION, ID_CLIENT, MESSAGE_NOTIF,
+                  DATE_CREATION, TRAITE)
+              VALUES
+                 (:WS-ID-NOTIFICATION, :WS-ID-BENEF-DIFF,
+                  :WS-MSG-NOTIFICATION, CURRENT DATE, 'N')
+           END-EXEC.
+
+       1250-NOTIFIER-BENEFICIAIRE-EXIT.
+           EXIT.
+
+       1300-PURGER-DEMANDE.
+           EXEC SQL
+              DELETE FROM API8.VIRDIFF
+              WHERE ID_VIRDIFF = :WS-ID-VIRDIFF
+           END-EXEC.
+
+       1300-PURGER-DEMANDE-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 API8VDIF '.
+            DISPLAY 'SQLCODE: ' SQLCODE.
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*   FIN NORMALE DU PROGRAMME API8VDIF          '
+            DISPLAY '*   VIREMENTS TRAITES : ' WS-NB-TRAITES
+            DISPLAY '*   VIREMENTS EN ECHEC: ' WS-NB-ECHECS
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8VDIF       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
