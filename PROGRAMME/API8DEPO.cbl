@@ -56,6 +56,16 @@
        01  WS-INPUT-DEPO         PIC S9(8)V99.
 
        01  WS-COMMUNICATION-AREA  PIC S9(9) COMP.
+       01  WS-RECU-TOKEN          PIC X(8).
+       01  WS-RECU-LIGNE          PIC X(80).
+
+       01  WS-CLIENT-ID-EDIT      PIC 9(9).
+       01  WS-ID-OPERATION-EDIT   PIC 9(9).
+       01  WS-MONTANT-DEPOT-EDIT  PIC ZZZ,ZZZ,ZZ9.99.
+
+      *    Libelle libre du depot, optionnel - saisi
+      *    sur MEMOI, trace sur API8.OPERATION.LIBELLE_OP
+       01  WS-LIBELLE-OP          PIC X(30).
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
@@ -167,7 +177,14 @@
        1300-TRAITER-DEPOT.
            MOVE INPUTDEPI TO WS-INPUT-DEPO
            MOVE WS-INPUT-DEPO TO WS-MONTANT-DEPOT
-           
+
+      *    Libelle libre : laisse a blanc si non saisi
+           IF MEMOI = SPACES OR MEMOI = LOW-VALUES
+              MOVE SPACES TO WS-LIBELLE-OP
+           ELSE
+              MOVE MEMOI TO WS-LIBELLE-OP
+           END-IF.
+
            EXEC SQL
              UPDATE API8.COMPTE
              SET SOLDE = SOLDE + :WS-MONTANT-DEPOT
@@ -177,6 +194,7 @@
            IF SQLCODE = 0
              PERFORM 1310-ENREG-OPERATION
              PERFORM 1150-LIRE-SOLDE
+             PERFORM 1700-IMPRIMER-RECU
              MOVE 'Depot effectue avec succes' TO MESDEPO
              SET SEND-DATAONLY TO TRUE
              PERFORM 1400-SEND-ECRAN-DEPO
@@ -216,16 +234,58 @@
                
             EXEC SQL
               INSERT INTO API8.OPERATION
-               (ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP, DATE_OP)
+               (ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP, DATE_OP,
+                LIBELLE_OP)
                  VALUES
                     (:DCLOPERATION.WS-ID-OPERATION,
                      :DCLOPERATION.WS-ID-COMPTE,
                      :DCLOPERATION.WS-MONTANT-OP,
                      :DCLOPERATION.WS-TYPE-OP,
-                     CURRENT DATE)
+                     CURRENT DATE,
+                     :WS-LIBELLE-OP)
             END-EXEC
            END-IF.
 
+       1700-IMPRIMER-RECU.
+      *    Ticket imprime au spool pour le client (recu papier)
+           EXEC CICS SPOOLOPEN OUTPUT
+                NODE(' ')
+                CLASS('A')
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
+           MOVE WS-COMMUNICATION-AREA TO WS-CLIENT-ID-EDIT.
+           MOVE SPACES TO WS-RECU-LIGNE.
+           STRING 'RECU DE DEPOT - CLIENT ID: ' WS-CLIENT-ID-EDIT
+              DELIMITED BY SIZE INTO WS-RECU-LIGNE.
+           EXEC CICS SPOOLWRITE
+                FROM(WS-RECU-LIGNE)
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
+           MOVE WS-ID-OPERATION OF DCLOPERATION TO WS-ID-OPERATION-EDIT.
+           MOVE SPACES TO WS-RECU-LIGNE.
+           STRING 'OPERATION N. ' WS-ID-OPERATION-EDIT
+              DELIMITED BY SIZE INTO WS-RECU-LIGNE.
+           EXEC CICS SPOOLWRITE
+                FROM(WS-RECU-LIGNE)
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
+           MOVE WS-MONTANT-DEPOT TO WS-MONTANT-DEPOT-EDIT.
+           MOVE SPACES TO WS-RECU-LIGNE.
+           STRING 'MONTANT DEPOSE: ' WS-MONTANT-DEPOT-EDIT
+              ' NOUVEAU SOLDE: ' WS-SOLDE-DISPLAY
+              DELIMITED BY SIZE INTO WS-RECU-LIGNE.
+           EXEC CICS SPOOLWRITE
+                FROM(WS-RECU-LIGNE)
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
+           EXEC CICS SPOOLCLOSE
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
        1350-RETOUR-MENU.
            EXEC CICS
              XCTL PROGRAM('API8BM1P')
