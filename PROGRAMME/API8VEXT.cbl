@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8VEXT.
+      *===============================================================
+      *    BATCH D'EXTRACTION DES VIREMENTS EXTERNES
+      *    Releve les virements vers un IBAN hors de la banque
+      *    deposes par API8VIR sur API8.VIREXT (EXPEDIE = 'N'), les
+      *    ecrit dans un fichier sequentiel au format d'echange
+      *    interbancaire, puis les marque EXPEDIE = 'Y'.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FVIREXT ASSIGN TO OUT011
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FVIREXT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FVIREXT
+           RECORD CONTAINS 100 CHARACTERS.
+       01  BUF-LIGNE-VIREXT          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-FVIREXT                PIC X(2).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-ID-VIREXT               PIC S9(9) COMP.
+       01  WS-ID-CLIENT-VIREXT        PIC S9(9) COMP.
+       01  WS-IBAN-BENEF              PIC X(27).
+       01  WS-NOM-BENEF               PIC X(30).
+       01  WS-MONTANT-VIREXT          PIC S9(8)V99 COMP-3.
+       01  WS-DEVISE-VIREXT           PIC X(3).
+       01  WS-LIBELLE-VIREXT          PIC X(30).
+
+       01  WS-ID-CLIENT-EDIT          PIC 9(9).
+       01  WS-MONTANT-VIREXT-EDIT     PIC -(7)9,99.
+
+       01  WS-NB-VIREMENTS-EXPEDIES   PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           DISPLAY '=============================================='
+           DISPLAY '*   EXTRACTION DES VIREMENTS EXTERNES (IBAN)  *'
+           DISPLAY '=============================================='.
+
+           PERFORM 6000-OPEN-VIREXT
+              THRU 6000-OPEN-VIREXT-EXIT.
+
+           EXEC SQL
+              DECLARE CVIREXT CURSOR FOR
+              SELECT ID_VIREXT, ID_CLIENT, IBAN_BENEF, NOM_BENEF,
+                     MONTANT, DEVISE, LIBELLE_OP
+              FROM API8.VIREXT
+              WHERE EXPEDIE = 'N'
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CVIREXT
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-VIREXT
+              THRU 1000-TRAITER-VIREXT-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CVIREXT
+           END-EXEC.
+
+           PERFORM 6220-CLOSE-VIREXT
+              THRU 6220-CLOSE-VIREXT-EXIT.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-TRAITER-VIREXT.
+           EXEC SQL
+              FETCH CVIREXT
+              INTO :WS-ID-VIREXT, :WS-ID-CLIENT-VIREXT,
+                   :WS-IBAN-BENEF, :WS-NOM-BENEF,
+                   :WS-MONTANT-VIREXT, :WS-DEVISE-VIREXT,
+                   :WS-LIBELLE-VIREXT
+           END-EXEC.
+
+           IF SQLCODE = 0
+              PERFORM 1100-ECRIRE-LIGNE-VIREXT
+                 THRU 1100-ECRIRE-LIGNE-VIREXT-EXIT
+              PERFORM 1200-MARQUER-EXPEDIE
+                 THRU 1200-MARQUER-EXPEDIE-EXIT
+           END-IF.
+
+       1000-TRAITER-VIREXT-EXIT.
+           EXIT.
+
+       1100-ECRIRE-LIGNE-VIREXT.
+           MOVE WS-ID-CLIENT-VIREXT TO WS-ID-CLIENT-EDIT.
+           MOVE WS-MONTANT-VIREXT TO WS-MONTANT-VIREXT-EDIT.
+           MOVE SPACES TO BUF-LIGNE-VIREXT.
+           STRING 'EMETTEUR=' DELIMITED BY SIZE
+                  WS-ID-CLIENT-EDIT DELIMITED BY SIZE
+                  ' IBAN=' DELIMITED BY SIZE
+                  WS-IBAN-BENEF DELIMITED BY SIZE
+                  ' BENEF=' DELIMITED BY SIZE
+                  WS-NOM-BENEF DELIMITED BY SIZE
+                  ' MONTANT=' DELIMITED BY SIZE
+                  WS-MONTANT-VIREXT-EDIT DELIMITED BY SIZE
+                  ' DEVISE=' DELIMITED BY SIZE
+                  WS-DEVISE-VIREXT DELIMITED BY SIZE
+                  ' LIBELLE=' DELIMITED BY SIZE
+                  WS-LIBELLE-VIREXT DELIMITED BY SIZE
+                  INTO BUF-LIGNE-VIREXT.
+           WRITE BUF-LIGNE-VIREXT.
+           IF FS-FVIREXT NOT = '00'
+               DISPLAY 'ERROR WRITING FVIREXT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FVIREXT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+           ADD 1 TO WS-NB-VIREMENTS-EXPEDIES.
+
+       1100-ECRIRE-LIGNE-VIREXT-EXIT.
+           EXIT.
+
+       1200-MARQUER-EXPEDIE.
+           EXEC SQL
+              UPDATE API8.VIREXT
+              SET EXPEDIE = 'Y'
+              WHERE ID_VIREXT = :WS-ID-VIREXT
+           END-EXEC.
+
+       1200-MARQUER-EXPEDIE-EXIT.
+           EXIT.
+
+       6000-OPEN-VIREXT.
+           OPEN OUTPUT FVIREXT.
+           IF FS-FVIREXT NOT = '00'
+               DISPLAY 'ERROR OPENING FVIREXT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FVIREXT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6000-OPEN-VIREXT-EXIT.
+           EXIT.
+
+       6220-CLOSE-VIREXT.
+           CLOSE FVIREXT.
+           IF FS-FVIREXT NOT = '00'
+               DISPLAY 'ERROR CLOSING FVIREXT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FVIREXT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6220-CLOSE-VIREXT-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8VEXT        '
+            DISPLAY '   VIREMENTS EXPEDIES : ' WS-NB-VIREMENTS-EXPEDIES
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8VEXT       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
+      *
