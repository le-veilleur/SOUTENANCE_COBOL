@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8CARD.
+      *===============================================================
+      *    BATCH D'EXTRACTION DES DEMANDES DE CARTE
+      *    Releve les demandes de renouvellement/remplacement de carte
+      *    deposees par API8CARN sur API8.DEMCARTE (STATUT = 'N'), les
+      *    ecrit dans un fichier sequentiel pour la fabrication des
+      *    cartes, puis les marque STATUT = 'T'.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FDEMCARTE ASSIGN TO OUT013
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FDEMCARTE.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FDEMCARTE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BUF-LIGNE-DEMCARTE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-FDEMCARTE               PIC X(2).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-ID-DEMANDE              PIC S9(9) COMP.
+       01  WS-ID-CLIENT-DEM           PIC S9(9) COMP.
+       01  WS-MOTIF-DEM               PIC X(1).
+       01  WS-DATE-DEMANDE            PIC X(10).
+
+       01  WS-ID-CLIENT-EDIT          PIC 9(9).
+
+       01  WS-NB-DEMANDES             PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           DISPLAY '=============================================='
+           DISPLAY '*   EXTRACTION DES DEMANDES DE CARTE           *'
+           DISPLAY '=============================================='.
+
+           PERFORM 6000-OPEN-DEMCARTE
+              THRU 6000-OPEN-DEMCARTE-EXIT.
+
+           EXEC SQL
+              DECLARE CDEMCARTE CURSOR FOR
+              SELECT ID_DEMANDE, ID_CLIENT, MOTIF, DATE_DEMANDE
+              FROM API8.DEMCARTE
+              WHERE STATUT = 'N'
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CDEMCARTE
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-DEMANDE
+              THRU 1000-TRAITER-DEMANDE-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CDEMCARTE
+           END-EXEC.
+
+           PERFORM 6220-CLOSE-DEMCARTE
+              THRU 6220-CLOSE-DEMCARTE-EXIT.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-TRAITER-DEMANDE.
+           EXEC SQL
+              FETCH CDEMCARTE
+              INTO :WS-ID-DEMANDE, :WS-ID-CLIENT-DEM,
+                   :WS-MOTIF-DEM, :WS-DATE-DEMANDE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              PERFORM 1100-ECRIRE-LIGNE-DEMCARTE
+                 THRU 1100-ECRIRE-LIGNE-DEMCARTE-EXIT
+              PERFORM 1200-MARQUER-TRAITEE
+                 THRU 1200-MARQUER-TRAITEE-EXIT
+           END-IF.
+
+       1000-TRAITER-DEMANDE-EXIT.
+           EXIT.
+
+       1100-ECRIRE-LIGNE-DEMCARTE.
+           MOVE WS-ID-CLIENT-DEM TO WS-ID-CLIENT-EDIT.
+           MOVE SPACES TO BUF-LIGNE-DEMCARTE.
+           STRING 'CLIENT=' DELIMITED BY SIZE
+                  WS-ID-CLIENT-EDIT DELIMITED BY SIZE
+                  ' MOTIF=' DELIMITED BY SIZE
+                  WS-MOTIF-DEM DELIMITED BY SIZE
+                  ' DATE=' DELIMITED BY SIZE
+                  WS-DATE-DEMANDE DELIMITED BY SIZE
+                  INTO BUF-LIGNE-DEMCARTE.
+           WRITE BUF-LIGNE-DEMCARTE.
+           IF FS-FDEMCARTE NOT = '00'
+               DISPLAY 'ERROR WRITING FDEMCARTE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FDEMCARTE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+           ADD 1 TO WS-NB-DEMANDES.
+
+       1100-ECRIRE-LIGNE-DEMCARTE-EXIT.
+           EXIT.
+
+       1200-MARQUER-TRAITEE.
+           EXEC SQL
+              UPDATE API8.DEMCARTE
+              SET STATUT = 'T'
+              WHERE ID_DEMANDE = :WS-ID-DEMANDE
+           END-EXEC.
+
+       1200-MARQUER-TRAITEE-EXIT.
+           EXIT.
+
+       6000-OPEN-DEMCARTE.
+           OPEN OUTPUT FDEMCARTE.
+           IF FS-FDEMCARTE NOT = '00'
+               DISPLAY 'ERROR OPENING FDEMCARTE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FDEMCARTE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6000-OPEN-DEMCARTE-EXIT.
+           EXIT.
+
+       6220-CLOSE-DEMCARTE.
+           CLOSE FDEMCARTE.
+           IF FS-FDEMCARTE NOT = '00'
+               DISPLAY 'ERROR CLOSING FDEMCARTE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FDEMCARTE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6220-CLOSE-DEMCARTE-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8CARD        '
+            DISPLAY '   DEMANDES EXTRAITES : ' WS-NB-DEMANDES
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8CARD       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
+      *
