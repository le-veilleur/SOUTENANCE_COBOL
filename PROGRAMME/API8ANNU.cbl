@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8ANNU.
+      *===============================================================
+      *    ECRAN D'ANNULATION DE LA DERNIERE OPERATION
+      *    Un client authentifie (arrive via API8BM1P, option 'A')
+      *    peut annuler sa derniere operation de depot ou de retrait
+      *    especes si elle n'a pas deja ete annulee ; l'operation
+      *    d'origine est conservee (ANNULE = 'Y') et une operation de
+      *    sens oppose est tracee, comme le reste de l'historique.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE OPE
+           END-EXEC.
+
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X    VALUE 'Y'.
+               88 VALID-DATA                        VALUE 'Y'.
+      *
+
+        01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                    VALUE '2'.
+               88  SEND-DATAONLY-ALARM              VALUE '3'.
+
+       01  WS-XCTL-PROGRAM-SW              PIC X VALUE 'N'.
+           88 XCTL-PROGRAM                       VALUE 'Y'.
+
+       COPY DFHAID.
+       COPY APNSE11.
+
+       01  WS-ID-COMPTE-CUR        PIC S9(9) COMP.
+       01  WS-ID-OPERATION-CUR     PIC S9(9) COMP.
+       01  WS-TYPE-OP-CUR          PIC X(1).
+       01  WS-MONTANT-OP-CUR       PIC S9(8)V99 COMP-3.
+       01  WS-DATE-OP-CUR          PIC X(8).
+       01  WS-ANNULE-CUR           PIC X(1).
+       01  WS-NULL-INDICATOR       PIC S9(4) COMP.
+
+       01  WS-AUCUNE-OP-SW         PIC X VALUE 'N'.
+           88 AUCUNE-OPERATION           VALUE 'Y'.
+
+       01  WS-MONTANT-OP-DISPLAY   PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-COMMUNICATION-AREA  PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 DFHCOM-ID-CLIENT     PIC S9(9) COMP.
+           05 DFHCOM-AUCUNE-OP     PIC X(1).
+           05 DFHCOM-ID-COMPTE     PIC S9(9) COMP.
+           05 DFHCOM-ID-OPERATION  PIC S9(9) COMP.
+           05 DFHCOM-TYPE-OP       PIC X(1).
+           05 DFHCOM-MONTANT-OP    PIC S9(8)V99 COMP-3.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           IF EIBCALEN > ZERO
+               MOVE DFHCOM-ID-CLIENT TO WS-COMMUNICATION-AREA
+           END-IF.
+      *    Au-dela de l'ID client, le commarea porte l'operation
+      *    reperee par 1150-LIRE-DERNIERE-OP lors de l'affichage
+      *    initial : necessaire pour que 1300-ANNULER-OPERATION la
+      *    retrouve a la confirmation (nouvelle tache CICS, la
+      *    WORKING-STORAGE est reinitialisee entre les deux)
+           IF EIBCALEN > LENGTH OF DFHCOM-ID-CLIENT
+               MOVE DFHCOM-AUCUNE-OP TO WS-AUCUNE-OP-SW
+               MOVE DFHCOM-ID-COMPTE TO WS-ID-COMPTE-CUR
+               MOVE DFHCOM-ID-OPERATION TO WS-ID-OPERATION-CUR
+               MOVE DFHCOM-TYPE-OP TO WS-TYPE-OP-CUR
+               MOVE DFHCOM-MONTANT-OP TO WS-MONTANT-OP-CUR
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN EIBCALEN = ZERO OR 4
+                 MOVE LOW-VALUES TO ANNU1I
+                 MOVE LOW-VALUES TO ANNU1O
+                 PERFORM 1150-LIRE-DERNIERE-OP
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-ANNU
+
+              WHEN EIBAID = DFHCLEAR
+                 MOVE LOW-VALUES TO ANNU1I
+                 MOVE LOW-VALUES TO ANNU1O
+                 PERFORM 1150-LIRE-DERNIERE-OP
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-ANNU
+
+              WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+
+              WHEN EIBAID = DFHPF3 OR DFHPF12
+                   SET XCTL-PROGRAM TO TRUE
+
+              WHEN EIBAID = DFHENTER
+                   PERFORM 1000-TRAITER-SAISIE
+
+              WHEN OTHER
+                 PERFORM 1100-RECEIVE-ECRAN-ANNU
+                 MOVE 'TOUCHE INVALIDE' TO MESANNUO
+                 SET SEND-DATAONLY-ALARM TO TRUE
+                 PERFORM 1400-SEND-ECRAN-ANNU
+
+           END-EVALUATE.
+
+           IF NOT XCTL-PROGRAM
+               MOVE WS-COMMUNICATION-AREA TO DFHCOM-ID-CLIENT
+               MOVE WS-AUCUNE-OP-SW TO DFHCOM-AUCUNE-OP
+               MOVE WS-ID-COMPTE-CUR TO DFHCOM-ID-COMPTE
+               MOVE WS-ID-OPERATION-CUR TO DFHCOM-ID-OPERATION
+               MOVE WS-TYPE-OP-CUR TO DFHCOM-TYPE-OP
+               MOVE WS-MONTANT-OP-CUR TO DFHCOM-MONTANT-OP
+               EXEC CICS RETURN TRANSID('SN11')
+                    COMMAREA(DFHCOMMAREA)
+                    LENGTH(LENGTH OF DFHCOMMAREA)
+               END-EXEC
+           ELSE
+               EXEC CICS XCTL PROGRAM('API8BM1P')
+                    COMMAREA(WS-COMMUNICATION-AREA)
+                    LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
+               END-EXEC
+           END-IF.
+
+       1000-TRAITER-SAISIE.
+           PERFORM 1100-RECEIVE-ECRAN-ANNU.
+
+           IF AUCUNE-OPERATION
+              MOVE 'AUCUNE OPERATION A ANNULER' TO MESANNUO
+              SET SEND-DATAONLY-ALARM TO TRUE
+              PERFORM 1400-SEND-ECRAN-ANNU
+           ELSE
+              IF CONFANNUI = 'O' OR CONFANNUI = 'o'
+                 PERFORM 1300-ANNULER-OPERATION
+              ELSE
+                 MOVE 'ANNULATION NON CONFIRMEE' TO MESANNUO
+                 SET SEND-DATAONLY TO TRUE
+                 PERFORM 1400-SEND-ECRAN-ANNU
+              END-IF
+           END-IF.
+
+       1150-LIRE-DERNIERE-OP.
+      *    Dernier compte du client, puis sa derniere operation non
+      *    deja annulee et qui n'est pas elle-meme une annulation
+           MOVE 'N' TO WS-AUCUNE-OP-SW.
+           EXEC SQL
+              SELECT ID_COMPTE
+              INTO :WS-ID-COMPTE-CUR
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              SET AUCUNE-OPERATION TO TRUE
+              MOVE 'COMPTE INTROUVABLE' TO MESANNUO
+           ELSE
+              EXEC SQL
+                 SELECT MAX(ID_OPERATION)
+                 INTO :WS-ID-OPERATION-CUR :WS-NULL-INDICATOR
+                 FROM API8.OPERATION
+                 WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                   AND TYPE_OP NOT = 'A'
+                   AND ANNULE NOT = 'Y'
+              END-EXEC
+
+              IF WS-NULL-INDICATOR = -1
+                 SET AUCUNE-OPERATION TO TRUE
+                 MOVE 'AUCUNE OPERATION A ANNULER' TO MESANNUO
+                 MOVE SPACES TO TYPEOPO
+                 MOVE SPACES TO DATEOPO
+                 MOVE SPACES TO MONTOPO
+              ELSE
+                 EXEC SQL
+                    SELECT TYPE_OP, MONTANT_OP, DATE_OP
+                    INTO :WS-TYPE-OP-CUR, :WS-MONTANT-OP-CUR,
+                         :WS-DATE-OP-CUR
+                    FROM API8.OPERATION
+                    WHERE ID_OPERATION = :WS-ID-OPERATION-CUR
+                 END-EXEC
+                 MOVE WS-TYPE-OP-CUR TO TYPEOPO
+                 MOVE WS-DATE-OP-CUR TO DATEOPO
+                 MOVE WS-MONTANT-OP-CUR TO WS-MONTANT-OP-DISPLAY
+                 MOVE WS-MONTANT-OP-DISPLAY TO MONTOPO
+                 IF WS-TYPE-OP-CUR NOT = 'D'
+                    AND WS-TYPE-OP-CUR NOT = 'R'
+                    MOVE 'OPERATION NON ANNULABLE' TO MESANNUO
+                 END-IF
+              END-IF
+           END-IF.
+
+       1100-RECEIVE-ECRAN-ANNU.
+           EXEC CICS RECEIVE MAP ('ANNU1')
+                  MAPSET ('APNSE11')
+                  INTO (ANNU1I)
+           END-EXEC.
+
+       1300-ANNULER-OPERATION.
+           IF WS-TYPE-OP-CUR NOT = 'D' AND WS-TYPE-OP-CUR NOT = 'R'
+              MOVE 'OPERATION NON ANNULABLE' TO MESANNUO
+              SET SEND-DATAONLY-ALARM TO TRUE
+              PERFORM 1400-SEND-ECRAN-ANNU
+           ELSE
+      *       Le WHERE ANNULE = 'N' rend cette mise a jour exclusive :
+      *       si l'operation a deja ete annulee (double ENTER sur
+      *       l'ecran de confirmation), aucune ligne n'est touchee et
+      *       DB2 renvoie SQLCODE +100, ce qui empeche de crediter ou
+      *       debiter le compte une seconde fois pour la meme
+      *       operation
+              EXEC SQL
+                 UPDATE API8.OPERATION
+                 SET ANNULE = 'Y'
+                 WHERE ID_OPERATION = :WS-ID-OPERATION-CUR
+                   AND ANNULE = 'N'
+              END-EXEC
+
+              IF SQLCODE = 0
+                 IF WS-TYPE-OP-CUR = 'D'
+                    EXEC SQL
+                       UPDATE API8.COMPTE
+                       SET SOLDE = SOLDE - :WS-MONTANT-OP-CUR
+                       WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                    END-EXEC
+                 ELSE
+                    EXEC SQL
+                       UPDATE API8.COMPTE
+                       SET SOLDE = SOLDE + :WS-MONTANT-OP-CUR
+                       WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                    END-EXEC
+                 END-IF
+
+                 IF SQLCODE = 0
+                    PERFORM 1310-INSERER-OPERATION-ANNUL
+                    MOVE 'OPERATION ANNULEE AVEC SUCCES' TO MESANNUO
+                    SET SEND-DATAONLY TO TRUE
+                    PERFORM 1400-SEND-ECRAN-ANNU
+                 ELSE
+                    MOVE 'ERREUR LORS DE L''ANNULATION' TO MESANNUO
+                    SET SEND-DATAONLY-ALARM TO TRUE
+                    PERFORM 1400-SEND-ECRAN-ANNU
+                 END-IF
+              ELSE
+                 MOVE 'OPERATION DEJA ANNULEE' TO MESANNUO
+                 SET SEND-DATAONLY-ALARM TO TRUE
+                 PERFORM 1400-SEND-ECRAN-ANNU
+              END-IF
+           END-IF.
+
+       1310-INSERER-OPERATION-ANNUL.
+           EXEC SQL
+              SELECT MAX(ID_OPERATION)
+              INTO :WS-ID-OPERATION-CUR :WS-NULL-INDICATOR
+              FROM API8.OPERATION
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-OPERATION-CUR
+           ELSE
+              ADD 1 TO WS-ID-OPERATION-CUR
+           END-IF.
+
+           EXEC SQL
+              INSERT INTO API8.OPERATION
+                 (ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP,
+                  DATE_OP, LIBELLE_OP, ANNULE)
+              VALUES
+                 (:WS-ID-OPERATION-CUR, :WS-ID-COMPTE-CUR,
+                  :WS-MONTANT-OP-CUR, 'A', CURRENT DATE,
+                  'ANNULATION OPERATION', 'N')
+           END-EXEC.
+
+       1400-SEND-ECRAN-ANNU.
+           EVALUATE TRUE
+              WHEN SEND-ERASE
+                 EXEC CICS SEND MAP ('ANNU1')
+                      MAPSET ('APNSE11')
+                      FROM(ANNU1O)
+                      ERASE
+                 END-EXEC
+              WHEN SEND-DATAONLY
+                 EXEC CICS SEND MAP ('ANNU1')
+                      MAPSET ('APNSE11')
+                      FROM(ANNU1O)
+                      DATAONLY
+                 END-EXEC
+              WHEN SEND-DATAONLY-ALARM
+                 EXEC CICS SEND MAP ('ANNU1')
+                      MAPSET ('APNSE11')
+                      FROM(ANNU1O)
+                      DATAONLY
+                 END-EXEC
+           END-EVALUATE.
