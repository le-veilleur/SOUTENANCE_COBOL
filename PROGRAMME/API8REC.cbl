@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8REC.
+      *===============================================================
+      *    BATCH DE RAPPROCHEMENT DE FIN DE MOIS
+      *    Reconstitue le solde de chaque compte a partir de
+      *    l'historique API8.OPERATION (credits D/E moins debits
+      *    R/S/F) et le compare au SOLDE stocke dans API8.COMPTE.
+      *    Edite un rapport des ecarts constates.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+       01  WS-ID-COMPTE-CUR      PIC S9(9) COMP.
+       01  WS-ID-CLIENT-CUR      PIC S9(9) COMP.
+       01  WS-SOLDE-STOCKE       PIC S9(8)V99 COMP-3.
+       01  WS-TOTAL-CREDITS      PIC S9(8)V99 COMP-3.
+       01  WS-TOTAL-DEBITS       PIC S9(8)V99 COMP-3.
+       01  WS-SOLDE-RECONSTITUE  PIC S9(8)V99 COMP-3.
+       01  WS-ECART              PIC S9(8)V99 COMP-3.
+       01  WS-NULL-IND-1         PIC S9(4) COMP.
+       01  WS-NULL-IND-2         PIC S9(4) COMP.
+
+       01  WS-SOLDE-STOCKE-EDIT      PIC -(7)9,99.
+       01  WS-SOLDE-RECONST-EDIT     PIC -(7)9,99.
+       01  WS-ECART-EDIT             PIC -(7)9,99.
+
+       01  WS-NB-COMPTES         PIC 9(7) VALUE 0.
+       01  WS-NB-ECARTS          PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           DISPLAY '=============================================='
+           DISPLAY '*   RAPPORT DE RAPPROCHEMENT DE FIN DE MOIS    '
+           DISPLAY '=============================================='.
+
+           EXEC SQL
+              DECLARE CCOMPTE CURSOR FOR
+              SELECT ID_COMPTE, ID_CLIENT, SOLDE
+              FROM API8.COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CCOMPTE
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-COMPTE
+              THRU 1000-TRAITER-COMPTE-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CCOMPTE
+           END-EXEC.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-TRAITER-COMPTE.
+           EXEC SQL
+              FETCH CCOMPTE
+              INTO :WS-ID-COMPTE-CUR, :WS-ID-CLIENT-CUR,
+                   :WS-SOLDE-STOCKE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-NB-COMPTES
+              PERFORM 1100-CALCULER-SOLDE-RECONSTITUE
+                 THRU 1100-CALCULER-SOLDE-RECONSTITUE-EXIT
+              COMPUTE WS-ECART =
+                 WS-SOLDE-RECONSTITUE - WS-SOLDE-STOCKE
+              IF WS-ECART NOT = ZERO
+                 ADD 1 TO WS-NB-ECARTS
+                 PERFORM 1200-EDITER-ECART
+                    THRU 1200-EDITER-ECART-EXIT
+              END-IF
+           END-IF.
+
+       1000-TRAITER-COMPTE-EXIT.
+           EXIT.
+
+       1100-CALCULER-SOLDE-RECONSTITUE.
+      *    Credits : depots (D), virements entrants (E) et interets
+      *    crediteurs (I). Les operations D/R annulees (ANNULE = 'Y')
+      *    sont exclues : leur contrepartie 'A' n'est pas une operation
+      *    de credit ou de debit distincte, elle ramene simplement le
+      *    solde a son etat avant l'operation d'origine.
+           EXEC SQL
+              SELECT SUM(MONTANT_OP)
+              INTO :WS-TOTAL-CREDITS :WS-NULL-IND-1
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND TYPE_OP IN ('D', 'E', 'I')
+                AND ANNULE NOT = 'Y'
+           END-EXEC.
+           IF WS-NULL-IND-1 = -1
+              MOVE ZERO TO WS-TOTAL-CREDITS
+           END-IF.
+
+      *    Debits : retraits (R), virements sortants (S) et frais (F)
+           EXEC SQL
+              SELECT SUM(MONTANT_OP)
+              INTO :WS-TOTAL-DEBITS :WS-NULL-IND-2
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND TYPE_OP IN ('R', 'S', 'F')
+                AND ANNULE NOT = 'Y'
+           END-EXEC.
+           IF WS-NULL-IND-2 = -1
+              MOVE ZERO TO WS-TOTAL-DEBITS
+           END-IF.
+
+           COMPUTE WS-SOLDE-RECONSTITUE =
+              WS-TOTAL-CREDITS - WS-TOTAL-DEBITS.
+
+       1100-CALCULER-SOLDE-RECONSTITUE-EXIT.
+           EXIT.
+
+       1200-EDITER-ECART.
+           MOVE WS-SOLDE-STOCKE TO WS-SOLDE-STOCKE-EDIT.
+           MOVE WS-SOLDE-RECONSTITUE TO WS-SOLDE-RECONST-EDIT.
+           MOVE WS-ECART TO WS-ECART-EDIT.
+
+           DISPLAY 'ECART - COMPTE: ' WS-ID-COMPTE-CUR
+              ' CLIENT: ' WS-ID-CLIENT-CUR
+              ' SOLDE BDD: ' WS-SOLDE-STOCKE-EDIT
+              ' SOLDE RECONSTITUE: ' WS-SOLDE-RECONST-EDIT
+              ' ECART: ' WS-ECART-EDIT.
+
+       1200-EDITER-ECART-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8REC         '
+            DISPLAY '*     COMPTES CONTROLES : ' WS-NB-COMPTES
+            DISPLAY '*     ECARTS DETECTES   : ' WS-NB-ECARTS
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8REC        '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
