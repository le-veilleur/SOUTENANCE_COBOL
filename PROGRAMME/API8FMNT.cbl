@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8FMNT.
+      *===============================================================
+      *    BATCH DES FRAIS DE TENUE DE COMPTE
+      *    Parcourt API8.COMPTE (comptes non clotures) et preleve les
+      *    frais API8.PARAMETRE/FRAIS_MAINTENANCE sur tout compte dont
+      *    le solde est inferieur au minimum API8.PARAMETRE/SOLDE_MIN,
+      *    en tracant chaque prelevement comme une operation
+      *    TYPE_OP = 'F' sur API8.OPERATION (meme code que les frais de
+      *    decouvert).
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE OPE
+           END-EXEC.
+
+      *    Parametres configurables - replis si
+      *    API8.PARAMETRE n'a pas de ligne pour ces CODE_PARAM
+       01  WS-SOLDE-MIN              PIC S9(8)V99 COMP-3 VALUE 50,00.
+       01  WS-FRAIS-MAINTENANCE      PIC S9(8)V99 COMP-3 VALUE 3,00.
+
+       01  WS-ID-COMPTE-CUR          PIC S9(9) COMP.
+       01  WS-ID-CLIENT-CUR          PIC S9(9) COMP.
+       01  WS-SOLDE-CUR              PIC S9(8)V99 COMP-3.
+       01  WS-STATUT-COMPTE          PIC X(1).
+       01  WS-NULL-INDICATOR         PIC S9(4) COMP.
+
+       01  WS-ID-COMPTE-EDIT         PIC 9(9).
+
+       01  WS-NB-COMPTES-PRELEVES    PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           DISPLAY '=============================================='
+           DISPLAY '*   FRAIS DE TENUE DE COMPTE - SOLDE MINIMUM  *'
+           DISPLAY '=============================================='.
+
+           PERFORM 0500-LIRE-PARAMETRES-FRAIS
+              THRU 0500-LIRE-PARAMETRES-FRAIS-EXIT.
+
+           EXEC SQL
+              DECLARE CCPTFMNT CURSOR FOR
+              SELECT ID_COMPTE, ID_CLIENT, SOLDE, STATUT
+              FROM API8.COMPTE
+              WHERE SOLDE < :WS-SOLDE-MIN
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CCPTFMNT
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-COMPTE
+              THRU 1000-TRAITER-COMPTE-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CCPTFMNT
+           END-EXEC.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       0500-LIRE-PARAMETRES-FRAIS.
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-SOLDE-MIN
+              FROM API8.PARAMETRE
+              WHERE CODE_PARAM = 'SOLDE_MIN'
+           END-EXEC.
+
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-FRAIS-MAINTENANCE
+              FROM API8.PARAMETRE
+              WHERE CODE_PARAM = 'FRAIS_MAINTENANCE'
+           END-EXEC.
+
+       0500-LIRE-PARAMETRES-FRAIS-EXIT.
+           EXIT.
+
+       1000-TRAITER-COMPTE.
+           MOVE SPACE TO WS-STATUT-COMPTE.
+
+           EXEC SQL
+              FETCH CCPTFMNT
+              INTO :WS-ID-COMPTE-CUR, :WS-ID-CLIENT-CUR,
+                   :WS-SOLDE-CUR, :WS-STATUT-COMPTE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              IF WS-STATUT-COMPTE NOT = 'C'
+                 PERFORM 1100-PRELEVER-FRAIS
+                    THRU 1100-PRELEVER-FRAIS-EXIT
+              END-IF
+           END-IF.
+
+       1000-TRAITER-COMPTE-EXIT.
+           EXIT.
+
+       1100-PRELEVER-FRAIS.
+           EXEC SQL
+              UPDATE API8.COMPTE
+              SET SOLDE = SOLDE - :WS-FRAIS-MAINTENANCE
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+           END-EXEC.
+
+           IF SQLCODE = 0
+              PERFORM 1200-INSERER-OPERATION-FRAIS
+                 THRU 1200-INSERER-OPERATION-FRAIS-EXIT
+              ADD 1 TO WS-NB-COMPTES-PRELEVES
+           END-IF.
+
+       1100-PRELEVER-FRAIS-EXIT.
+           EXIT.
+
+       1200-INSERER-OPERATION-FRAIS.
+           EXEC SQL
+              SELECT MAX(ID_OPERATION)
+              INTO :DCLOPERATION.WS-ID-OPERATION :WS-NULL-INDICATOR
+              FROM API8.OPERATION
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-OPERATION OF DCLOPERATION
+           ELSE
+              ADD 1 TO WS-ID-OPERATION OF DCLOPERATION
+           END-IF.
+
+           MOVE WS-ID-COMPTE-CUR TO WS-ID-COMPTE OF DCLOPERATION.
+           MOVE WS-FRAIS-MAINTENANCE TO WS-MONTANT-OP OF DCLOPERATION.
+           MOVE 'F' TO WS-TYPE-OP OF DCLOPERATION.
+
+           EXEC SQL
+              INSERT INTO API8.OPERATION
+                 (ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP, DATE_OP,
+                  LIBELLE_OP)
+              VALUES
+                 (:DCLOPERATION.WS-ID-OPERATION,
+                  :DCLOPERATION.WS-ID-COMPTE,
+                  :DCLOPERATION.WS-MONTANT-OP,
+                  :DCLOPERATION.WS-TYPE-OP,
+                  CURRENT DATE,
+                  'FRAIS TENUE DE COMPTE')
+           END-EXEC.
+
+           MOVE WS-ID-COMPTE-CUR TO WS-ID-COMPTE-EDIT.
+           DISPLAY 'COMPTE=' WS-ID-COMPTE-EDIT ' FRAIS PRELEVES'.
+
+       1200-INSERER-OPERATION-FRAIS-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8FMNT        '
+            DISPLAY '   COMPTES PRELEVES : ' WS-NB-COMPTES-PRELEVES
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8FMNT       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
+      *
