@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8ONB.
+      *===============================================================
+      *    ECRAN D'OUVERTURE DE COMPTE (ONBOARDING)
+      *    Permet a un operateur d'agence de saisir NOM/PRENOM/
+      *    ADRESSE, un solde et un code CB initiaux, et de creer les
+      *    lignes API8.CLIENT / API8.COMPTE correspondantes, au lieu
+      *    de passer par le batch API8FILDB pour chaque nouveau
+      *    client.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE CLIENT
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X    VALUE 'Y'.
+               88 VALID-DATA                        VALUE 'Y'.
+      *
+
+        01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                    VALUE '2'.
+               88  SEND-DATAONLY-ALARM              VALUE '3'.
+
+       01  WS-XCTL-PROGRAM-SW              PIC X VALUE 'N'.
+           88 XCTL-PROGRAM                       VALUE 'Y'.
+
+       COPY DFHAID.
+       COPY APNSE06.
+
+       01  WS-SOLDE-ALPHA          PIC X(10).
+       01  WS-SOLDE-NUM            PIC 9(10).
+       01  WS-CODECB-ALPHA         PIC X(4).
+       01  WS-CODECB-NUM           PIC 9(4).
+       01  WS-NULL-INDICATOR       PIC S9(4) COMP.
+       01  WS-ID-CLIENT-EDIT       PIC 9(9).
+
+      *    Agence de rattachement et produit du compte, saisis par
+      *    l'operateur ; a defaut d'une saisie on retombe sur les
+      *    memes replis que les lectures de ces colonnes ailleurs
+      *    (API8CAIS '0001', API8RET/API8ONB 'STD')
+       01  WS-CODE-AGENCE          PIC X(4).
+       01  WS-TYPE-COMPTE          PIC X(4).
+
+       01  WS-COMMUNICATION-AREA  PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 DFHCOM-ID-CLIENT PIC S9(9) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           IF EIBCALEN > ZERO
+               MOVE DFHCOM-ID-CLIENT TO WS-COMMUNICATION-AREA
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN EIBCALEN = ZERO OR 4
+                 MOVE LOW-VALUES TO ONB1I
+                 MOVE LOW-VALUES TO ONB1O
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-ONB
+
+              WHEN EIBAID = DFHCLEAR
+                 MOVE LOW-VALUES TO ONB1I
+                 MOVE LOW-VALUES TO ONB1O
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-ONB
+
+              WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+
+              WHEN EIBAID = DFHPF3 OR DFHPF12
+                   SET XCTL-PROGRAM TO TRUE
+
+              WHEN EIBAID = DFHENTER
+                   PERFORM 1000-TRAITER-SAISIE
+
+              WHEN OTHER
+                 PERFORM 1100-RECEIVE-ECRAN-ONB
+                 MOVE 'TOUCHE INVALIDE' TO MESONBO
+                 SET SEND-DATAONLY-ALARM TO TRUE
+                 PERFORM 1400-SEND-ECRAN-ONB
+
+           END-EVALUATE.
+
+           IF NOT XCTL-PROGRAM
+               EXEC CICS RETURN TRANSID('SN06')
+                    COMMAREA(WS-COMMUNICATION-AREA)
+                    LENGTH(10)
+               END-EXEC
+           ELSE
+               EXEC CICS XCTL PROGRAM('API8BM1P')
+                    COMMAREA(WS-COMMUNICATION-AREA)
+                    LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
+               END-EXEC
+           END-IF.
+
+       1000-TRAITER-SAISIE.
+           PERFORM 1100-RECEIVE-ECRAN-ONB.
+           PERFORM 1200-EDITER-SAISIE.
+           IF VALID-DATA
+               PERFORM 1300-CREER-CLIENT
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-ECRAN-ONB
+           END-IF.
+
+       1100-RECEIVE-ECRAN-ONB.
+           EXEC CICS RECEIVE MAP ('ONB1')
+                  MAPSET ('APNSE06')
+                  INTO (ONB1I)
+           END-EXEC.
+
+       1200-EDITER-SAISIE.
+           IF NOMONBI = SPACES OR NOMONBI = LOW-VALUES
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE 'NOM OBLIGATOIRE' TO MESONBO
+           END-IF.
+
+           IF PRENOMONBI = SPACES OR PRENOMONBI = LOW-VALUES
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE 'PRENOM OBLIGATOIRE' TO MESONBO
+           END-IF.
+
+           IF ADRONBI = SPACES OR ADRONBI = LOW-VALUES
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE 'ADRESSE OBLIGATOIRE' TO MESONBO
+           END-IF.
+
+           IF VALID-DATA
+              IF SOLDEONBI IS NOT NUMERIC
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'SOLDE INITIAL NUMERIQUE UNIQUEMENT'
+                    TO MESONBO
+              END-IF
+           END-IF.
+
+           IF VALID-DATA
+              IF CODECBONBI IS NOT NUMERIC
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'CODE CB NUMERIQUE UNIQUEMENT' TO MESONBO
+              END-IF
+           END-IF.
+
+       1300-CREER-CLIENT.
+           EXEC SQL
+              SELECT MAX(ID_CLIENT)
+              INTO :WS-ID-CLIENT OF DCLCLIENT :WS-NULL-INDICATOR
+              FROM API8.CLIENT
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-CLIENT OF DCLCLIENT
+           ELSE
+              ADD 1 TO WS-ID-CLIENT OF DCLCLIENT
+           END-IF.
+
+           MOVE NOMONBI TO WS-NOM-CLIENT.
+           MOVE PRENOMONBI TO WS-PRENOM-CLIENT.
+           MOVE ADRONBI TO WS-ADRESSE-CLIENT.
+
+           EXEC SQL
+              INSERT INTO API8.CLIENT
+                 (ID_CLIENT, NOM_CLIENT, PRENOM_CLIENT, ADRESSE_CLIENT)
+              VALUES
+                 (:DCLCLIENT.WS-ID-CLIENT, :WS-NOM-CLIENT,
+                  :WS-PRENOM-CLIENT, :WS-ADRESSE-CLIENT)
+           END-EXEC.
+
+           IF SQLCODE = 0
+              PERFORM 1310-CREER-COMPTE
+           ELSE
+              MOVE 'ERREUR CREATION CLIENT' TO MESONBO
+              SET SEND-DATAONLY-ALARM TO TRUE
+              PERFORM 1400-SEND-ECRAN-ONB
+           END-IF.
+
+       1310-CREER-COMPTE.
+           MOVE SOLDEONBI TO WS-SOLDE-ALPHA.
+           MOVE WS-SOLDE-ALPHA TO WS-SOLDE-NUM.
+           MOVE WS-SOLDE-NUM TO WS-SOLDE OF DCLCOMPTE.
+
+           MOVE CODECBONBI TO WS-CODECB-ALPHA.
+           MOVE WS-CODECB-ALPHA TO WS-CODECB-NUM.
+           MOVE WS-CODECB-NUM TO WS-CODE-CB OF DCLCOMPTE.
+
+           MOVE WS-ID-CLIENT OF DCLCLIENT TO WS-ID-COMPTE OF DCLCOMPTE.
+           MOVE WS-ID-CLIENT OF DCLCLIENT TO WS-ID-CLIENT OF DCLCOMPTE.
+
+           MOVE '0001' TO WS-CODE-AGENCE.
+           IF AGENCEONBI NOT = SPACES AND AGENCEONBI NOT = LOW-VALUES
+              MOVE AGENCEONBI TO WS-CODE-AGENCE
+           END-IF.
+
+           MOVE 'STD' TO WS-TYPE-COMPTE.
+           IF TYPECPTONBI NOT = SPACES AND TYPECPTONBI NOT = LOW-VALUES
+              MOVE TYPECPTONBI TO WS-TYPE-COMPTE
+           END-IF.
+
+           EXEC SQL
+              INSERT INTO API8.COMPTE
+                 (ID_COMPTE, ID_CLIENT, CODE_CB, SOLDE,
+                  CODE_AGENCE, TYPE_COMPTE)
+              VALUES
+                 (:DCLCOMPTE.WS-ID-COMPTE, :DCLCOMPTE.WS-ID-CLIENT,
+                  :DCLCOMPTE.WS-CODE-CB, :DCLCOMPTE.WS-SOLDE,
+                  :WS-CODE-AGENCE, :WS-TYPE-COMPTE)
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE WS-ID-CLIENT OF DCLCLIENT TO WS-ID-CLIENT-EDIT
+              MOVE WS-ID-CLIENT-EDIT TO IDCLIENTONBO
+              MOVE 'COMPTE CREE AVEC SUCCES' TO MESONBO
+              SET SEND-DATAONLY TO TRUE
+              PERFORM 1400-SEND-ECRAN-ONB
+           ELSE
+              MOVE 'ERREUR CREATION COMPTE' TO MESONBO
+              SET SEND-DATAONLY-ALARM TO TRUE
+              PERFORM 1400-SEND-ECRAN-ONB
+           END-IF.
+
+       1400-SEND-ECRAN-ONB.
+           EVALUATE TRUE
+              WHEN SEND-ERASE
+                 EXEC CICS SEND MAP ('ONB1')
+                      MAPSET ('APNSE06')
+                      FROM(ONB1O)
+                      ERASE
+                 END-EXEC
+              WHEN SEND-DATAONLY
+                 EXEC CICS SEND MAP ('ONB1')
+                      MAPSET ('APNSE06')
+                      FROM(ONB1O)
+                      DATAONLY
+                 END-EXEC
+              WHEN SEND-DATAONLY-ALARM
+                 EXEC CICS SEND MAP ('ONB1')
+                      MAPSET ('APNSE06')
+                      FROM(ONB1O)
+                      DATAONLY
+                 END-EXEC
+           END-EVALUATE.
