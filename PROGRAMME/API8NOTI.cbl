@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8NOTI.
+      *===============================================================
+      *    BATCH D'EXTRACTION DES NOTIFICATIONS BENEFICIAIRE
+      *    Releve les lignes non traitees d'API8.NOTIFICATION (deposees
+      *    par API8VIR/API8VDIF lors d'un virement credite recu par le
+      *    client), les ecrit dans un fichier sequentiel pour le
+      *    systeme d'envoi (SMS/courriel), puis les marque TRAITE = 'Y'.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FNOTIF ASSIGN TO OUT007
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FNOTIF.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FNOTIF
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BUF-LIGNE-NOTIF           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-FNOTIF                 PIC X(2).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-ID-NOTIFICATION        PIC S9(9) COMP.
+       01  WS-ID-CLIENT-NOTIF        PIC S9(9) COMP.
+       01  WS-MESSAGE-NOTIF          PIC X(60).
+       01  WS-ID-CLIENT-EDIT         PIC 9(9).
+
+       01  WS-NB-NOTIFICATIONS       PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           DISPLAY '=============================================='
+           DISPLAY '*   EXTRACTION DES NOTIFICATIONS BENEFICIAIRE *'
+           DISPLAY '=============================================='.
+
+           PERFORM 6000-OPEN-NOTIF
+              THRU 6000-OPEN-NOTIF-EXIT.
+
+           EXEC SQL
+              DECLARE CNOTIF CURSOR FOR
+              SELECT ID_NOTIFICATION, ID_CLIENT, MESSAGE_NOTIF
+              FROM API8.NOTIFICATION
+              WHERE TRAITE = 'N'
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CNOTIF
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-NOTIF
+              THRU 1000-TRAITER-NOTIF-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CNOTIF
+           END-EXEC.
+
+           PERFORM 6220-CLOSE-NOTIF
+              THRU 6220-CLOSE-NOTIF-EXIT.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-TRAITER-NOTIF.
+           EXEC SQL
+              FETCH CNOTIF
+              INTO :WS-ID-NOTIFICATION, :WS-ID-CLIENT-NOTIF,
+                   :WS-MESSAGE-NOTIF
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE WS-ID-CLIENT-NOTIF TO WS-ID-CLIENT-EDIT
+              MOVE SPACES TO BUF-LIGNE-NOTIF
+              STRING WS-ID-CLIENT-EDIT DELIMITED BY SIZE
+                     ',' DELIMITED BY SIZE
+                     WS-MESSAGE-NOTIF DELIMITED BY SIZE
+                     INTO BUF-LIGNE-NOTIF
+              WRITE BUF-LIGNE-NOTIF
+              IF FS-FNOTIF NOT = '00'
+                  DISPLAY 'ERROR WRITING FNOTIF: '
+                  DISPLAY 'VALEUR DU FILE STATUS: ' FS-FNOTIF
+                  GO TO 9999-ERREUR-PROGRAMME-DEB
+              END-IF
+
+              EXEC SQL
+                 UPDATE API8.NOTIFICATION
+                 SET TRAITE = 'Y'
+                 WHERE ID_NOTIFICATION = :WS-ID-NOTIFICATION
+              END-EXEC
+
+              ADD 1 TO WS-NB-NOTIFICATIONS
+           END-IF.
+
+       1000-TRAITER-NOTIF-EXIT.
+           EXIT.
+
+       6000-OPEN-NOTIF.
+           OPEN OUTPUT FNOTIF.
+           IF FS-FNOTIF NOT = '00'
+               DISPLAY 'ERROR OPENING FNOTIF: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FNOTIF
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6000-OPEN-NOTIF-EXIT.
+           EXIT.
+
+       6220-CLOSE-NOTIF.
+           CLOSE FNOTIF.
+           IF FS-FNOTIF NOT = '00'
+               DISPLAY 'ERROR CLOSING FNOTIF: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FNOTIF
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6220-CLOSE-NOTIF-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8NOTI        '
+            DISPLAY '   NOTIFICATIONS EXTRAITES : ' WS-NB-NOTIFICATIONS
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8NOTI       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
+      *
