@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8RECH.
+      *===============================================================
+      *    ECRAN DE RECHERCHE COMPTE POUR LE BACK-OFFICE
+      *    Transaction operateur independante (pas de passage par
+      *    l'authentification client API8BM1P) : l'operateur saisit
+      *    un ID_CLIENT et consulte son identite, son compte et son
+      *    statut, en lecture seule.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE CLIENT
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X    VALUE 'Y'.
+               88 VALID-DATA                        VALUE 'Y'.
+      *
+
+        01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                    VALUE '2'.
+               88  SEND-DATAONLY-ALARM              VALUE '3'.
+
+       01  WS-XCTL-PROGRAM-SW              PIC X VALUE 'N'.
+           88 XCTL-PROGRAM                       VALUE 'Y'.
+
+       COPY DFHAID.
+       COPY APNSE10.
+
+       01  WS-ID-CLIENT-RECH      PIC S9(9) COMP.
+       01  WS-STATUT-COMPTE       PIC X(1).
+       01  WS-SOLDE-DISPLAY       PIC ZZZ,ZZZ,ZZ9.99.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EVALUATE TRUE
+              WHEN EIBCALEN = ZERO
+                 MOVE LOW-VALUES TO RECH1I
+                 MOVE LOW-VALUES TO RECH1O
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-RECH
+
+              WHEN EIBAID = DFHCLEAR
+                 MOVE LOW-VALUES TO RECH1I
+                 MOVE LOW-VALUES TO RECH1O
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-RECH
+
+              WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+
+              WHEN EIBAID = DFHPF3 OR DFHPF12
+                   SET XCTL-PROGRAM TO TRUE
+
+              WHEN EIBAID = DFHENTER
+                   PERFORM 1000-TRAITER-SAISIE
+
+              WHEN OTHER
+                 PERFORM 1100-RECEIVE-ECRAN-RECH
+                 MOVE 'TOUCHE INVALIDE' TO MESRECHO
+                 SET SEND-DATAONLY-ALARM TO TRUE
+                 PERFORM 1400-SEND-ECRAN-RECH
+
+           END-EVALUATE.
+
+           IF NOT XCTL-PROGRAM
+               EXEC CICS RETURN TRANSID('SN10')
+               END-EXEC
+           ELSE
+               EXEC CICS XCTL PROGRAM('API8BM1P')
+               END-EXEC
+           END-IF.
+
+       1000-TRAITER-SAISIE.
+           PERFORM 1100-RECEIVE-ECRAN-RECH.
+           PERFORM 1200-EDITER-SAISIE.
+           IF VALID-DATA
+               PERFORM 1300-RECHERCHER-COMPTE
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-ECRAN-RECH
+           END-IF.
+
+       1100-RECEIVE-ECRAN-RECH.
+           EXEC CICS RECEIVE MAP ('RECH1')
+                  MAPSET ('APNSE10')
+                  INTO (RECH1I)
+           END-EXEC.
+
+       1200-EDITER-SAISIE.
+           MOVE 'Y' TO VALID-DATA-SW.
+           IF RCLIENTI = SPACES OR RCLIENTI = LOW-VALUES
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE 'SAISIR UN ID CLIENT' TO MESRECHO
+           ELSE
+              IF RCLIENTI IS NOT NUMERIC
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'ID CLIENT NUMERIQUE UNIQUEMENT' TO MESRECHO
+              ELSE
+                 MOVE RCLIENTI TO WS-ID-CLIENT-RECH
+              END-IF
+           END-IF.
+
+       1300-RECHERCHER-COMPTE.
+           MOVE SPACES TO RNOMO.
+           MOVE SPACES TO RPRENOMO.
+           MOVE SPACES TO RCPTEO.
+           MOVE SPACES TO RSOLDEO.
+           MOVE SPACES TO RSTATUTO.
+
+           EXEC SQL
+              SELECT NOM_CLIENT, PRENOM_CLIENT
+              INTO :DCLCLIENT.WS-NOM-CLIENT,
+                   :DCLCLIENT.WS-PRENOM-CLIENT
+              FROM API8.CLIENT
+              WHERE ID_CLIENT = :WS-ID-CLIENT-RECH
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE WS-NOM-CLIENT OF DCLCLIENT TO RNOMO
+                 MOVE WS-PRENOM-CLIENT OF DCLCLIENT TO RPRENOMO
+                 MOVE RCLIENTI TO RCLIENTO
+                 PERFORM 1310-LIRE-COMPTE
+                 MOVE 'RECHERCHE TERMINEE' TO MESRECHO
+              WHEN 100
+                 MOVE 'CLIENT INCONNU' TO MESRECHO
+              WHEN OTHER
+                 MOVE 'ERREUR LECTURE CLIENT' TO MESRECHO
+           END-EVALUATE.
+
+           SET SEND-DATAONLY TO TRUE.
+           PERFORM 1400-SEND-ECRAN-RECH.
+
+       1310-LIRE-COMPTE.
+           MOVE SPACE TO WS-STATUT-COMPTE.
+
+           EXEC SQL
+              SELECT ID_COMPTE, SOLDE, STATUT
+              INTO :DCLCOMPTE.WS-ID-COMPTE, :DCLCOMPTE.WS-SOLDE,
+                   :WS-STATUT-COMPTE
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-ID-CLIENT-RECH
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE WS-ID-COMPTE OF DCLCOMPTE TO RCPTEO
+              MOVE WS-SOLDE OF DCLCOMPTE TO WS-SOLDE-DISPLAY
+              MOVE WS-SOLDE-DISPLAY TO RSOLDEO
+              IF WS-STATUT-COMPTE = SPACE
+                 MOVE 'A' TO RSTATUTO
+              ELSE
+                 MOVE WS-STATUT-COMPTE TO RSTATUTO
+              END-IF
+           END-IF.
+
+       1400-SEND-ECRAN-RECH.
+           EVALUATE TRUE
+              WHEN SEND-ERASE
+                 EXEC CICS SEND MAP ('RECH1')
+                      MAPSET ('APNSE10')
+                      FROM(RECH1O)
+                      ERASE
+                 END-EXEC
+              WHEN SEND-DATAONLY
+                 EXEC CICS SEND MAP ('RECH1')
+                      MAPSET ('APNSE10')
+                      FROM(RECH1O)
+                      DATAONLY
+                 END-EXEC
+              WHEN SEND-DATAONLY-ALARM
+                 EXEC CICS SEND MAP ('RECH1')
+                      MAPSET ('APNSE10')
+                      FROM(RECH1O)
+                      DATAONLY
+                 END-EXEC
+           END-EVALUATE.
