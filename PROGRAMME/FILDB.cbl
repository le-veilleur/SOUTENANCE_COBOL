@@ -19,7 +19,14 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS-FCOMPT.
 
-       
+      *    Fichier rejet : les enregistrements dont
+      *    l'INSERT echoue sont ecrits ici au lieu d'arreter le batch
+           SELECT REJCLI ASSIGN TO OUT002
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REJCLI.
+
+
        DATA DIVISION.
 
      
@@ -40,12 +47,24 @@
            05 BUF-CODE-CB            PIC S9(9) USAGE COMP.
            05 BUF-SOLDE              PIC S9(8)V9(2) USAGE COMP-3.
 
- 
+       FD  REJCLI
+           RECORD CONTAINS 55 CHARACTERS.
+       01  REJ-BUFCLIENT.
+           05 REJ-CLI-SQLCODE        PIC -9(4).
+           05 REJ-CLI-DATA           PIC X(50).
+
+
        WORKING-STORAGE SECTION.
-       
+
        77  FS-FCLI PIC X(2).
        77  FS-FCOMPT PIC X(2).
-           
+       77  FS-REJCLI PIC X(2).
+
+      *    Compteurs du rapport de controle de chargement
+       01  WS-NB-CLI-LUS             PIC 9(7) VALUE 0.
+       01  WS-NB-CLI-CHARGES         PIC 9(7) VALUE 0.
+       01  WS-NB-CLI-REJETES         PIC 9(7) VALUE 0.
+
            EXEC SQL
               INCLUDE SQLCA
            END-EXEC.
@@ -75,16 +94,22 @@
            PERFORM 6000-OPEN-CLI
               THRU 6000-OPEN-CLI-EXIT.
 
+           PERFORM 6000-OPEN-REJCLI
+              THRU 6000-OPEN-REJCLI-EXIT.
+
            PERFORM 6110-READ-CLI
               THRU 6110-READ-CLI-EXIT.
-           
+
            PERFORM 1000-TRAITER-CLI
               THRU 1000-TRAITER-CLI-EXIT
               UNTIL FS-FCLI = '10'.
-          
+
            PERFORM 6220-CLOSE-CLI
               THRU 6220-CLOSE-CLI-EXIT.
 
+           PERFORM 6220-CLOSE-REJCLI
+              THRU 6220-CLOSE-REJCLI-EXIT.
+
            PERFORM 9999-FIN-PROGRAMME-DEB
               THRU 9999-FIN-PROGRAMME-FIN.
 
@@ -113,8 +138,19 @@
            END-IF.
        6110-READ-CLI-EXIT.
            EXIT.
-           
+
+       6000-OPEN-REJCLI.
+           OPEN OUTPUT REJCLI.
+           IF FS-REJCLI NOT = '00'
+               DISPLAY 'ERROR OPENING REJCLI: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-REJCLI
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6000-OPEN-REJCLI-EXIT.
+           EXIT.
+
        1000-TRAITER-CLI.
+           ADD 1 TO WS-NB-CLI-LUS.
            MOVE BUF-ID-CLIENT TO WS-ID-CLIENT.
            MOVE BUF-NOM-CLIENT TO WS-NOM-CLIENT.
            MOVE BUF-PRENOM-CLIENT TO WS-PRENOM-CLIENT.
@@ -131,6 +167,17 @@
                                                     :WS-ADRESSE-CLIENT)
            END-EXEC.
 
+      *    Rejet : on trace l'enregistrement en erreur
+      *    dans REJCLI et on poursuit au lieu d'arreter le batch ;
+      *    les compteurs alimentent le rapport de controle
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO REJ-CLI-SQLCODE
+              MOVE BUFCLIENT TO REJ-CLI-DATA
+              WRITE REJ-BUFCLIENT
+              ADD 1 TO WS-NB-CLI-REJETES
+           ELSE
+              ADD 1 TO WS-NB-CLI-CHARGES
+           END-IF.
 
            EXEC SQL
               WHENEVER SQLERROR GOTO 9998-ERROR-DB2
@@ -152,7 +199,17 @@
        6220-CLOSE-CLI-EXIT.
            EXIT.
 
-       
+       6220-CLOSE-REJCLI.
+           CLOSE REJCLI.
+           IF FS-REJCLI NOT = '00'
+               DISPLAY 'ERROR CLOSING REJCLI: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-REJCLI
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6220-CLOSE-REJCLI-EXIT.
+           EXIT.
+
+
        9998-ERROR-DB2.
             DISPLAY 'ERREUR DB2 '.
             DISPLAY 'MISE EN FORME SQLCA '.
@@ -170,6 +227,10 @@
       *
             DISPLAY '=============================================='
             DISPLAY '*     FIN NORMALE DU PROGRAMME XXXXXXXX        '
+            DISPLAY '*     RAPPORT DE CONTROLE DE CHARGEMENT        '
+            DISPLAY '*     CLIENTS LUS      : ' WS-NB-CLI-LUS
+            DISPLAY '*     CLIENTS CHARGES  : ' WS-NB-CLI-CHARGES
+            DISPLAY '*     CLIENTS REJETES  : ' WS-NB-CLI-REJETES
             DISPLAY '==============================================*'.
       *
        9999-FIN-PROGRAMME-FIN.
