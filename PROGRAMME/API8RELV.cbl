@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8RELV.
+      *===============================================================
+      *    BATCH D'EDITION DES RELEVES DE COMPTE MENSUELS
+      *    Pour chaque COMPTE, joint CLIENT (nom/prenom/adresse) et
+      *    liste les operations API8.OPERATION du mois en cours avec
+      *    solde d'ouverture et solde de cloture, formate pour
+      *    impression / distribution PDF.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE CLIENT
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE OPE
+           END-EXEC.
+
+       01  WS-DATE-JOUR              PIC X(8).
+       01  WS-PERIODE-DEB            PIC X(8).
+       01  WS-PERIODE-FIN            PIC X(8).
+
+       01  WS-ID-COMPTE-CUR          PIC S9(9) COMP.
+       01  WS-ID-CLIENT-CUR          PIC S9(9) COMP.
+       01  WS-SOLDE-CLOTURE          PIC S9(8)V99 COMP-3.
+       01  WS-NET-PERIODE            PIC S9(8)V99 COMP-3.
+       01  WS-SOLDE-OUVERTURE        PIC S9(8)V99 COMP-3.
+       01  WS-TOTAL-CREDITS-PER      PIC S9(8)V99 COMP-3.
+       01  WS-TOTAL-DEBITS-PER       PIC S9(8)V99 COMP-3.
+       01  WS-NULL-IND-1             PIC S9(4) COMP.
+       01  WS-NULL-IND-2             PIC S9(4) COMP.
+
+       01  WS-ID-OPERATION-CUR       PIC S9(9) COMP.
+       01  WS-MONTANT-OP-CUR         PIC S9(8)V99 COMP-3.
+       01  WS-TYPE-OP-CUR            PIC X(1).
+       01  WS-DATE-OP-CUR            PIC X(8).
+
+       01  WS-SOLDE-OUVERT-EDIT      PIC -(7)9,99.
+       01  WS-SOLDE-CLOTURE-EDIT     PIC -(7)9,99.
+       01  WS-MONTANT-OP-EDIT        PIC -(7)9,99.
+
+       01  WS-NB-COMPTES             PIC 9(7) VALUE 0.
+       01  WS-NB-OPERATIONS          PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+           MOVE WS-DATE-JOUR(1:6) TO WS-PERIODE-DEB(1:6).
+           MOVE '01' TO WS-PERIODE-DEB(7:2).
+           MOVE WS-DATE-JOUR(1:6) TO WS-PERIODE-FIN(1:6).
+           MOVE '31' TO WS-PERIODE-FIN(7:2).
+
+           DISPLAY '=============================================='
+           DISPLAY '*        RELEVES DE COMPTE MENSUELS            '
+           DISPLAY '*        PERIODE : ' WS-PERIODE-DEB
+              ' A ' WS-PERIODE-FIN
+           DISPLAY '=============================================='.
+
+           EXEC SQL
+              DECLARE CRELV CURSOR FOR
+              SELECT C.ID_COMPTE, C.ID_CLIENT, C.SOLDE
+              FROM API8.COMPTE C
+              ORDER BY C.ID_COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CRELV
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-COMPTE
+              THRU 1000-TRAITER-COMPTE-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CRELV
+           END-EXEC.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-TRAITER-COMPTE.
+           EXEC SQL
+              FETCH CRELV
+              INTO :WS-ID-COMPTE-CUR, :WS-ID-CLIENT-CUR,
+                   :WS-SOLDE-CLOTURE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-NB-COMPTES
+              PERFORM 1100-LIRE-CLIENT
+                 THRU 1100-LIRE-CLIENT-EXIT
+              PERFORM 1200-CALCULER-SOLDE-OUVERTURE
+                 THRU 1200-CALCULER-SOLDE-OUVERTURE-EXIT
+              PERFORM 1300-EDITER-ENTETE
+                 THRU 1300-EDITER-ENTETE-EXIT
+              PERFORM 1400-EDITER-OPERATIONS
+                 THRU 1400-EDITER-OPERATIONS-EXIT
+              PERFORM 1500-EDITER-PIED
+                 THRU 1500-EDITER-PIED-EXIT
+           END-IF.
+
+       1000-TRAITER-COMPTE-EXIT.
+           EXIT.
+
+       1100-LIRE-CLIENT.
+           MOVE WS-ID-CLIENT-CUR TO WS-ID-CLIENT OF DCLCLIENT.
+
+           EXEC SQL
+              SELECT NOM_CLIENT, PRENOM_CLIENT, ADRESSE_CLIENT
+              INTO :WS-NOM-CLIENT, :WS-PRENOM-CLIENT,
+                   :WS-ADRESSE-CLIENT
+              FROM API8.CLIENT
+              WHERE ID_CLIENT = :WS-ID-CLIENT OF DCLCLIENT
+           END-EXEC.
+
+       1100-LIRE-CLIENT-EXIT.
+           EXIT.
+
+       1200-CALCULER-SOLDE-OUVERTURE.
+      *    Credits du mois : depots (D), virements entrants (E) et
+      *    interets crediteurs (I). Les operations D/R annulees
+      *    (ANNULE = 'Y') sont exclues : leur contrepartie 'A' n'est
+      *    pas une operation de credit ou de debit distincte, elle
+      *    ramene simplement le solde a son etat avant l'operation
+      *    d'origine.
+           EXEC SQL
+              SELECT SUM(MONTANT_OP)
+              INTO :WS-TOTAL-CREDITS-PER :WS-NULL-IND-1
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND TYPE_OP IN ('D', 'E', 'I')
+                AND ANNULE NOT = 'Y'
+                AND DATE_OP BETWEEN :WS-PERIODE-DEB AND :WS-PERIODE-FIN
+           END-EXEC.
+           IF WS-NULL-IND-1 = -1
+              MOVE ZERO TO WS-TOTAL-CREDITS-PER
+           END-IF.
+
+      *    Debits du mois : retraits (R), virements sortants (S), frais
+           EXEC SQL
+              SELECT SUM(MONTANT_OP)
+              INTO :WS-TOTAL-DEBITS-PER :WS-NULL-IND-2
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND TYPE_OP IN ('R', 'S', 'F')
+                AND ANNULE NOT = 'Y'
+                AND DATE_OP BETWEEN :WS-PERIODE-DEB AND :WS-PERIODE-FIN
+           END-EXEC.
+           IF WS-NULL-IND-2 = -1
+              MOVE ZERO TO WS-TOTAL-DEBITS-PER
+           END-IF.
+
+           COMPUTE WS-NET-PERIODE =
+              WS-TOTAL-CREDITS-PER - WS-TOTAL-DEBITS-PER.
+           COMPUTE WS-SOLDE-OUVERTURE =
+              WS-SOLDE-CLOTURE - WS-NET-PERIODE.
+
+       1200-CALCULER-SOLDE-OUVERTURE-EXIT.
+           EXIT.
+
+       1300-EDITER-ENTETE.
+           MOVE WS-SOLDE-OUVERTURE TO WS-SOLDE-OUVERT-EDIT.
+
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'RELEVE - COMPTE: ' WS-ID-COMPTE-CUR
+              ' CLIENT: ' WS-ID-CLIENT-CUR.
+           DISPLAY WS-PRENOM-CLIENT ' ' WS-NOM-CLIENT.
+           DISPLAY WS-ADRESSE-CLIENT.
+           DISPLAY 'SOLDE D''OUVERTURE : ' WS-SOLDE-OUVERT-EDIT.
+
+       1300-EDITER-ENTETE-EXIT.
+           EXIT.
+
+       1400-EDITER-OPERATIONS.
+           EXEC SQL
+              DECLARE COPRELV CURSOR FOR
+              SELECT ID_OPERATION, MONTANT_OP, TYPE_OP, DATE_OP
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND DATE_OP BETWEEN :WS-PERIODE-DEB AND :WS-PERIODE-FIN
+              ORDER BY ID_OPERATION
+           END-EXEC.
+
+           EXEC SQL
+              OPEN COPRELV
+           END-EXEC.
+
+           PERFORM 1410-FETCH-OPERATION
+              THRU 1410-FETCH-OPERATION-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE COPRELV
+           END-EXEC.
+
+      *    Fin de boucle FETCH normale : SQLCODE reste a 100 tant que
+      *    la boucle du compte englobant continue
+           MOVE 0 TO SQLCODE.
+
+       1400-EDITER-OPERATIONS-EXIT.
+           EXIT.
+
+       1410-FETCH-OPERATION.
+           EXEC SQL
+              FETCH COPRELV
+              INTO :WS-ID-OPERATION-CUR, :WS-MONTANT-OP-CUR,
+                   :WS-TYPE-OP-CUR, :WS-DATE-OP-CUR
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-NB-OPERATIONS
+              MOVE WS-MONTANT-OP-CUR TO WS-MONTANT-OP-EDIT
+              DISPLAY '  ' WS-DATE-OP-CUR
+                 ' OP ' WS-ID-OPERATION-CUR
+                 ' TYPE ' WS-TYPE-OP-CUR
+                 ' MONTANT ' WS-MONTANT-OP-EDIT
+           END-IF.
+
+       1410-FETCH-OPERATION-EXIT.
+           EXIT.
+
+       1500-EDITER-PIED.
+           MOVE WS-SOLDE-CLOTURE TO WS-SOLDE-CLOTURE-EDIT.
+           DISPLAY 'SOLDE DE CLOTURE  : ' WS-SOLDE-CLOTURE-EDIT.
+           DISPLAY '------------------------------------------------'.
+
+       1500-EDITER-PIED-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8RELV        '
+            DISPLAY '*     COMPTES TRAITES    : ' WS-NB-COMPTES
+            DISPLAY '*     OPERATIONS EDITEES : ' WS-NB-OPERATIONS
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8RELV       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
