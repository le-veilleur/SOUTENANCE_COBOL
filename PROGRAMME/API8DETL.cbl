@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8DETL.
+      *===============================================================
+      *    ECRAN DE DETAIL D'UNE OPERATION, ATTEINT PAR SELECTION
+      *    D'UNE LIGNE DE L'HISTORIQUE (API8LIST)
+      *    Ne fait que consulter API8.OPERATION pour l'ID_OPERATION
+      *    recu en commarea, en verifiant qu'il appartient bien au
+      *    compte du client qui a fait la selection.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE OPE
+           END-EXEC.
+
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X    VALUE 'Y'.
+               88 VALID-DATA                        VALUE 'Y'.
+      *
+
+        01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                    VALUE '2'.
+               88  SEND-DATAONLY-ALARM              VALUE '3'.
+
+       01  WS-XCTL-PROGRAM-SW              PIC X VALUE 'N'.
+           88 XCTL-PROGRAM                       VALUE 'Y'.
+
+       COPY DFHAID.
+       COPY APNSE09.
+
+       01  WS-COMMUNICATION-AREA  PIC S9(9) COMP.
+       01  WS-PAGE-NUM            PIC S9(4) COMP.
+       01  WS-MINI-FLAG           PIC X.
+       01  WS-ID-OPERATION-SEL    PIC S9(9) COMP.
+
+       01  WS-LIBELLE-OP          PIC X(30).
+       01  WS-MONTANT-DISPLAY     PIC ZZZ,ZZZ,ZZ9.99.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 DFHCOM-ID-CLIENT    PIC S9(9) COMP.
+           05 DFHCOM-PAGE-NUM     PIC S9(4) COMP.
+           05 DFHCOM-MINI-FLAG    PIC X.
+           05 DFHCOM-ID-OPERATION PIC S9(9) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           IF EIBCALEN > ZERO
+               MOVE DFHCOM-ID-CLIENT TO WS-COMMUNICATION-AREA
+               MOVE DFHCOM-PAGE-NUM TO WS-PAGE-NUM
+               MOVE DFHCOM-MINI-FLAG TO WS-MINI-FLAG
+               MOVE DFHCOM-ID-OPERATION TO WS-ID-OPERATION-SEL
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN EIBCALEN = 11 OR EIBAID = DFHCLEAR
+                 MOVE LOW-VALUES TO DETL1I
+                 MOVE LOW-VALUES TO DETL1O
+                 PERFORM 1200-LIRE-OPERATION
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-DETAIL
+
+              WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+
+              WHEN EIBAID = DFHPF3 OR DFHPF12 OR EIBAID = DFHENTER
+                   SET XCTL-PROGRAM TO TRUE
+
+              WHEN OTHER
+                 MOVE 'TOUCHE INVALIDE' TO MESDETO
+                 SET SEND-DATAONLY-ALARM TO TRUE
+                 PERFORM 1400-SEND-ECRAN-DETAIL
+
+           END-EVALUATE.
+
+           IF NOT XCTL-PROGRAM
+               EXEC CICS RETURN TRANSID('SN09')
+                    COMMAREA(DFHCOMMAREA)
+                    LENGTH(LENGTH OF DFHCOMMAREA)
+               END-EXEC
+           ELSE
+               MOVE WS-COMMUNICATION-AREA TO DFHCOM-ID-CLIENT
+               MOVE WS-PAGE-NUM TO DFHCOM-PAGE-NUM
+               MOVE WS-MINI-FLAG TO DFHCOM-MINI-FLAG
+               EXEC CICS XCTL PROGRAM('API8LIST')
+                    COMMAREA(DFHCOMMAREA)
+                    LENGTH(LENGTH OF DFHCOMMAREA)
+               END-EXEC
+           END-IF.
+
+       1200-LIRE-OPERATION.
+           MOVE SPACES TO WS-LIBELLE-OP.
+
+           EXEC SQL
+              SELECT O.ID_OPERATION, O.ID_COMPTE, O.MONTANT_OP,
+                     O.TYPE_OP, O.DATE_OP, O.LIBELLE_OP
+              INTO :DCLOPERATION.WS-ID-OPERATION,
+                   :DCLOPERATION.WS-ID-COMPTE,
+                   :DCLOPERATION.WS-MONTANT-OP,
+                   :DCLOPERATION.WS-TYPE-OP,
+                   :DCLOPERATION.WS-DATE-OP,
+                   :WS-LIBELLE-OP
+              FROM API8.OPERATION O, API8.COMPTE C
+              WHERE O.ID_OPERATION = :WS-ID-OPERATION-SEL
+                AND O.ID_COMPTE = C.ID_COMPTE
+                AND C.ID_CLIENT = :WS-COMMUNICATION-AREA
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE WS-ID-OPERATION OF DCLOPERATION TO IDOPEO
+                 MOVE WS-ID-COMPTE OF DCLOPERATION TO IDCPTEO
+                 MOVE WS-MONTANT-OP OF DCLOPERATION
+                    TO WS-MONTANT-DISPLAY
+                 MOVE WS-MONTANT-DISPLAY TO MONTOPO
+                 MOVE WS-TYPE-OP OF DCLOPERATION TO TYPOPO
+                 MOVE WS-DATE-OP OF DCLOPERATION TO DATOPO
+                 MOVE WS-LIBELLE-OP TO LIBOPO
+                 MOVE SPACES TO MESDETO
+              WHEN 100
+                 MOVE 'OPERATION INTROUVABLE' TO MESDETO
+              WHEN OTHER
+                 MOVE 'ERREUR LECTURE OPERATION' TO MESDETO
+           END-EVALUATE.
+
+       1400-SEND-ECRAN-DETAIL.
+           EVALUATE TRUE
+              WHEN SEND-ERASE
+                 EXEC CICS SEND MAP ('DETL1')
+                      MAPSET ('APNSE09')
+                      FROM(DETL1O)
+                      ERASE
+                 END-EXEC
+              WHEN SEND-DATAONLY
+                 EXEC CICS SEND MAP ('DETL1')
+                      MAPSET ('APNSE09')
+                      FROM(DETL1O)
+                      DATAONLY
+                 END-EXEC
+              WHEN SEND-DATAONLY-ALARM
+                 EXEC CICS SEND MAP ('DETL1')
+                      MAPSET ('APNSE09')
+                      FROM(DETL1O)
+                      DATAONLY
+                 END-EXEC
+           END-EVALUATE.
