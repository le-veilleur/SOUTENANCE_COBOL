@@ -19,7 +19,19 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS-FCOMPTE.
 
-       
+      *    Fichiers rejet : les enregistrements dont
+      *    l'INSERT echoue sont ecrits ici au lieu d'arreter le batch
+           SELECT REJCLI ASSIGN TO OUT002
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REJCLI.
+
+           SELECT REJCOMPTE ASSIGN TO OUT003
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REJCOMPTE.
+
+
        DATA DIVISION.
 
      
@@ -41,26 +53,48 @@
            05 BUF-CODE-CB              PIC 9(4).
            05 BUF-SOLDE                PIC X(10).
 
- 
+       FD  REJCLI
+           RECORD CONTAINS 55 CHARACTERS.
+       01  REJ-BUFCLIENT.
+           05 REJ-CLI-SQLCODE          PIC -9(4).
+           05 REJ-CLI-DATA             PIC X(50).
+
+       FD  REJCOMPTE
+           RECORD CONTAINS 39 CHARACTERS.
+       01  REJ-BUFCOMPTE.
+           05 REJ-COMPTE-SQLCODE       PIC -9(4).
+           05 REJ-COMPTE-DATA          PIC X(34).
+
+
        WORKING-STORAGE SECTION.
-       
+
        77  FS-FCLI PIC X(2).
        77  FS-FCOMPTE PIC X(2).
+       77  FS-REJCLI PIC X(2).
+       77  FS-REJCOMPTE PIC X(2).
 
        01  TEMP-SOLDE                PIC 9(10).
 
+      *    Compteurs du rapport de controle de chargement
+       01  WS-NB-CLI-LUS             PIC 9(7) VALUE 0.
+       01  WS-NB-CLI-CHARGES         PIC 9(7) VALUE 0.
+       01  WS-NB-CLI-REJETES         PIC 9(7) VALUE 0.
+       01  WS-NB-CPT-LUS             PIC 9(7) VALUE 0.
+       01  WS-NB-CPT-CHARGES         PIC 9(7) VALUE 0.
+       01  WS-NB-CPT-REJETES         PIC 9(7) VALUE 0.
+
            EXEC SQL
               INCLUDE SQLCA
            END-EXEC.
-       
+
            EXEC SQL
               INCLUDE CLIENT
            END-EXEC.
-           
+
            EXEC SQL
               INCLUDE COMPTE
            END-EXEC.
-           
+
        01  ERR-MSG.
            05  ERR-LONG      PIC S9(4) COMP VALUE +720.
            05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
@@ -81,10 +115,16 @@
 
            PERFORM 6000-OPEN-CLI
               THRU 6000-OPEN-CLI-EXIT.
-           
+
            PERFORM 6000-OPEN-COMPTE
               THRU 6000-OPEN-COMPTE-EXIT.
 
+           PERFORM 6000-OPEN-REJCLI
+              THRU 6000-OPEN-REJCLI-EXIT.
+
+           PERFORM 6000-OPEN-REJCOMPTE
+              THRU 6000-OPEN-REJCOMPTE-EXIT.
+
            PERFORM 6110-READ-CLI
               THRU 6110-READ-CLI-EXIT.
 
@@ -107,6 +147,12 @@
            PERFORM 6220-CLOSE-COMPTE
               THRU 6220-CLOSE-COMPTE-EXIT.
 
+           PERFORM 6220-CLOSE-REJCLI
+              THRU 6220-CLOSE-REJCLI-EXIT.
+
+           PERFORM 6220-CLOSE-REJCOMPTE
+              THRU 6220-CLOSE-REJCOMPTE-EXIT.
+
            PERFORM 9999-FIN-PROGRAMME-DEB
               THRU 9999-FIN-PROGRAMME-FIN.
 
@@ -135,6 +181,26 @@
        6000-OPEN-COMPTE-EXIT.
            EXIT.
 
+       6000-OPEN-REJCLI.
+           OPEN OUTPUT REJCLI.
+           IF FS-REJCLI NOT = '00'
+               DISPLAY 'ERROR OPENING REJCLI: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-REJCLI
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6000-OPEN-REJCLI-EXIT.
+           EXIT.
+
+       6000-OPEN-REJCOMPTE.
+           OPEN OUTPUT REJCOMPTE.
+           IF FS-REJCOMPTE NOT = '00'
+               DISPLAY 'ERROR OPENING REJCOMPTE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-REJCOMPTE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6000-OPEN-REJCOMPTE-EXIT.
+           EXIT.
+
 
        6110-READ-CLI.
            READ FCLI
@@ -158,18 +224,34 @@
 
 
        1000-TRAITER-CLI.
+           ADD 1 TO WS-NB-CLI-LUS.
            MOVE BUF-ID-CLIENT TO WS-ID-CLIENT OF DCLCLIENT.
            MOVE BUF-NOM-CLIENT TO WS-NOM-CLIENT.
            MOVE BUF-PRENOM-CLIENT TO WS-PRENOM-CLIENT.
            MOVE BUF-ADRESSE-CLIENT TO WS-ADRESSE-CLIENT.
 
            EXEC SQL
-            INSERT INTO API8.CLIENT 
+              WHENEVER SQLERROR CONTINUE
+           END-EXEC.
+
+           EXEC SQL
+            INSERT INTO API8.CLIENT
            (ID_CLIENT, NOM_CLIENT, PRENOM_CLIENT, ADRESSE_CLIENT) VALUES
-           (:DCLCLIENT.WS-ID-CLIENT, :WS-NOM-CLIENT, 
+           (:DCLCLIENT.WS-ID-CLIENT, :WS-NOM-CLIENT,
            :WS-PRENOM-CLIENT, :WS-ADRESSE-CLIENT)
            END-EXEC.
 
+      *    Rejet : on trace l'enregistrement en erreur
+      *    dans REJCLI et on poursuit au lieu d'arreter le batch ;
+      *    les compteurs alimentent le rapport de controle
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO REJ-CLI-SQLCODE
+              MOVE BUFCLIENT TO REJ-CLI-DATA
+              WRITE REJ-BUFCLIENT
+              ADD 1 TO WS-NB-CLI-REJETES
+           ELSE
+              ADD 1 TO WS-NB-CLI-CHARGES
+           END-IF.
 
            EXEC SQL
               WHENEVER SQLERROR GOTO 9998-ERROR-DB2
@@ -177,26 +259,45 @@
 
            PERFORM 6110-READ-CLI
               THRU 6110-READ-CLI-EXIT.
-       
+
        1000-TRAITER-CLI-EXIT.
            EXIT.
 
        1000-TRAITER-COMPTE.
-           
+
+           ADD 1 TO WS-NB-CPT-LUS.
            MOVE BUF-ID-COMPTE TO WS-ID-COMPTE.
            MOVE BUF-ID-CLIENT-COMPTE TO WS-ID-CLIENT OF DCLCOMPTE.
            MOVE BUF-CODE-CB TO WS-CODE-CB.
            MOVE BUF-SOLDE TO TEMP-SOLDE.
            MOVE TEMP-SOLDE TO WS-SOLDE.
 
+           EXEC SQL
+              WHENEVER SQLERROR CONTINUE
+           END-EXEC.
 
+      *    Le fichier d'entree ne porte pas d'agence ni de produit -
+      *    on pose les memes valeurs par defaut que les lectures de
+      *    ces colonnes ailleurs (agence siege '0001', produit 'STD')
            EXEC SQL
             INSERT INTO API8.COMPTE
-           (ID_COMPTE, ID_CLIENT, CODE_CB, SOLDE) VALUES
-           (:WS-ID-COMPTE, :DCLCOMPTE.WS-ID-CLIENT, 
-           :WS-CODE-CB, :WS-SOLDE)
+           (ID_COMPTE, ID_CLIENT, CODE_CB, SOLDE,
+            CODE_AGENCE, TYPE_COMPTE) VALUES
+           (:WS-ID-COMPTE, :DCLCOMPTE.WS-ID-CLIENT,
+           :WS-CODE-CB, :WS-SOLDE, '0001', 'STD')
            END-EXEC.
 
+      *    Rejet : on trace l'enregistrement en erreur
+      *    dans REJCOMPTE et on poursuit au lieu d'arreter le batch ;
+      *    les compteurs alimentent le rapport de controle
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO REJ-COMPTE-SQLCODE
+              MOVE BUFCOMPTE TO REJ-COMPTE-DATA
+              WRITE REJ-BUFCOMPTE
+              ADD 1 TO WS-NB-CPT-REJETES
+           ELSE
+              ADD 1 TO WS-NB-CPT-CHARGES
+           END-IF.
 
            EXEC SQL
               WHENEVER SQLERROR GOTO 9998-ERROR-DB2
@@ -204,7 +305,7 @@
 
            PERFORM 6110-READ-COMPTE
               THRU 6110-READ-COMPTE-EXIT.
-       
+
        1000-TRAITER-COMPTE-EXIT.
            EXIT.
 
@@ -228,8 +329,28 @@
            END-IF.
        6220-CLOSE-CLI-EXIT.
            EXIT.
-       
-       
+
+       6220-CLOSE-REJCLI.
+           CLOSE REJCLI.
+           IF FS-REJCLI NOT = '00'
+               DISPLAY 'ERROR CLOSING REJCLI: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-REJCLI
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6220-CLOSE-REJCLI-EXIT.
+           EXIT.
+
+       6220-CLOSE-REJCOMPTE.
+           CLOSE REJCOMPTE.
+           IF FS-REJCOMPTE NOT = '00'
+               DISPLAY 'ERROR CLOSING REJCOMPTE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-REJCOMPTE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6220-CLOSE-REJCOMPTE-EXIT.
+           EXIT.
+
+
        9998-ERROR-DB2.
             DISPLAY 'ERREUR DB2 '.
             DISPLAY 'MISE EN FORME SQLCA '.
@@ -247,6 +368,13 @@
       *
             DISPLAY '=============================================='
             DISPLAY '*     FIN NORMALE DU PROGRAMME XXXXXXXX        '
+            DISPLAY '*     RAPPORT DE CONTROLE DE CHARGEMENT        '
+            DISPLAY '*     CLIENTS LUS      : ' WS-NB-CLI-LUS
+            DISPLAY '*     CLIENTS CHARGES  : ' WS-NB-CLI-CHARGES
+            DISPLAY '*     CLIENTS REJETES  : ' WS-NB-CLI-REJETES
+            DISPLAY '*     COMPTES LUS      : ' WS-NB-CPT-LUS
+            DISPLAY '*     COMPTES CHARGES  : ' WS-NB-CPT-CHARGES
+            DISPLAY '*     COMPTES REJETES  : ' WS-NB-CPT-REJETES
             DISPLAY '==============================================*'.
       *
        9999-FIN-PROGRAMME-FIN.
