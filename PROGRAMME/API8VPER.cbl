@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8VPER.
+      *===============================================================
+      *    BATCH DES VIREMENTS PERMANENTS (VIREMENTS RECURRENTS)
+      *    Rejoue pour chaque virement permanent arrive a echeance
+      *    le meme enchainement debit/credit/insertion-operation que
+      *    API8VIR 1300-PROCESS-VIREMENT, puis reporte l'echeance.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE OPE
+           END-EXEC.
+
+      *    Table API8.VIRPERM : echeancier des virements permanents
+      *    ID_VIRPERM, ID_CLIENT (emetteur), ID_BENEF, MONTANT,
+      *    FREQUENCE ('M'=mensuel, 'S'=hebdomadaire), PROCHAINE_DATE
+       01  WS-ID-VIRPERM        PIC S9(9) COMP.
+       01  WS-ID-CLIENT-EMET    PIC S9(9) COMP.
+       01  WS-ID-BENEF-PERM     PIC S9(9) COMP.
+       01  WS-MONTANT-PERM      PIC S9(8)V99 COMP-3.
+       01  WS-FREQUENCE-PERM    PIC X(1).
+       01  WS-PROCHAINE-DATE    PIC 9(8).
+       01  WS-NOUVELLE-DATE     PIC 9(8).
+       01  WS-NULL-INDICATOR    PIC S9(4) COMP.
+       01  WS-DATE-JOUR         PIC X(8).
+       01  WS-STATUT-EMET       PIC X(1).
+       01  WS-STATUT-BENEF      PIC X(1).
+
+       01  WS-NB-TRAITES        PIC 9(5) VALUE 0.
+       01  WS-NB-ECHECS         PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+
+           EXEC SQL
+              DECLARE CVIRPERM CURSOR FOR
+              SELECT ID_VIRPERM, ID_CLIENT, ID_BENEF, MONTANT,
+                     FREQUENCE, PROCHAINE_DATE
+              FROM API8.VIRPERM
+              WHERE PROCHAINE_DATE <= :WS-DATE-JOUR
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CVIRPERM
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-VIRPERM
+              THRU 1000-TRAITER-VIRPERM-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CVIRPERM
+           END-EXEC.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-TRAITER-VIRPERM.
+           EXEC SQL
+              FETCH CVIRPERM
+              INTO :WS-ID-VIRPERM, :WS-ID-CLIENT-EMET,
+                   :WS-ID-BENEF-PERM, :WS-MONTANT-PERM,
+                   :WS-FREQUENCE-PERM, :WS-PROCHAINE-DATE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              PERFORM 1100-EXECUTER-VIREMENT
+                 THRU 1100-EXECUTER-VIREMENT-EXIT
+           END-IF.
+
+       1000-TRAITER-VIRPERM-EXIT.
+           EXIT.
+
+       1100-EXECUTER-VIREMENT.
+           MOVE SPACE TO WS-STATUT-EMET.
+           MOVE SPACE TO WS-STATUT-BENEF.
+
+           EXEC SQL
+              SELECT STATUT
+              INTO :WS-STATUT-EMET
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-ID-CLIENT-EMET
+           END-EXEC.
+
+           EXEC SQL
+              SELECT STATUT
+              INTO :WS-STATUT-BENEF
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-ID-BENEF-PERM
+           END-EXEC.
+
+           IF WS-STATUT-EMET NOT = 'C' AND WS-STATUT-BENEF NOT = 'C'
+              EXEC SQL
+                 UPDATE API8.COMPTE
+                    SET SOLDE = SOLDE - :WS-MONTANT-PERM
+                    WHERE ID_CLIENT = :WS-ID-CLIENT-EMET
+                      AND SOLDE >= :WS-MONTANT-PERM
+              END-EXEC
+
+              IF SQLCODE = 0
+                 EXEC SQL
+                    UPDATE API8.COMPTE
+                       SET SOLDE = SOLDE + :WS-MONTANT-PERM
+                       WHERE ID_CLIENT = :WS-ID-BENEF-PERM
+                 END-EXEC
+                 IF SQLCODE = 0
+                    PERFORM 1200-INSERER-OPERATIONS
+                       THRU 1200-INSERER-OPERATIONS-EXIT
+                    PERFORM 1300-REPORTER-ECHEANCE
+                       THRU 1300-REPORTER-ECHEANCE-EXIT
+                    ADD 1 TO WS-NB-TRAITES
+                 ELSE
+      *             Credit beneficiaire impossible : on annule le debit
+                    EXEC SQL
+                       UPDATE API8.COMPTE
+                          SET SOLDE = SOLDE + :WS-MONTANT-PERM
+                          WHERE ID_CLIENT = :WS-ID-CLIENT-EMET
+                    END-EXEC
+                    ADD 1 TO WS-NB-ECHECS
+                 END-IF
+              ELSE
+      *          Solde insuffisant ou compte emetteur introuvable
+                 ADD 1 TO WS-NB-ECHECS
+              END-IF
+           ELSE
+      *       Compte emetteur ou beneficiaire cloture
+              ADD 1 TO WS-NB-ECHECS
+           END-IF.
+
+       1100-EXECUTER-VIREMENT-EXIT.
+           EXIT.
+
+       1200-INSERER-OPERATIONS.
+           EXEC SQL
+              SELECT ID_COMPTE
+              INTO :DCLOPERATION.WS-ID-COMPTE
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-ID-CLIENT-EMET
+           END-EXEC.
+
+           EXEC SQL
+              SELECT MAX(ID_OPERATION)
+              INTO :DCLOPERATION.WS-ID-OPERATION :WS-NULL-INDICATOR
+              FROM API8.OPERATION
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-OPERATION OF DCLOPERATION
+           ELSE
+              ADD 1 TO WS-ID-OPERATION OF DCLOPERATION
+           END-IF.
+
+           MOVE WS-MONTANT-PERM TO WS-MONTANT-OP OF DCLOPERATION.
+           MOVE 'S' TO WS-TYPE-OP OF DCLOPERATION.
+
+           EXEC SQL
+              INSERT INTO API8.OPERATION
+                 (ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP, DATE_OP)
+              VALUES
+                 (:DCLOPERATION.WS-ID-OPERATION,
+                  :DCLOPERATION.WS-ID-COMPTE,
+                  :DCLOPERATION.WS-MONTANT-OP,
+                  :DCLOPERATION.WS-TYPE-OP,
+                  CURRENT DATE)
+           END-EXEC.
+
+           EXEC SQL
+              SELECT ID_COMPTE
+              INTO :DCLOPERATION.WS-ID-COMPTE
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-ID-BENEF-PERM
+           END-EXEC.
+
+           EXEC SQL
+              SELECT MAX(ID_OPERATION)
+              INTO :DCLOPERATION.WS-ID-OPERATION :WS-NULL-INDICATOR
+              FROM API8.OPERATION
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-OPERATION OF DCLOPERATION
+           ELSE
+              ADD 1 TO WS-ID-OPERATION OF DCLOPERATION
+           END-IF.
+
+           MOVE WS-MONTANT-PERM TO WS-MONTANT-OP OF DCLOPERATION.
+           MOVE 'E' TO WS-TYPE-OP OF DCLOPERATION.
+
+           EXEC SQL
+              INSERT INTO API8.OPERATION
+                 (ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP, DATE_OP)
+              VALUES
+                 (:DCLOPERATION.WS-ID-OPERATION,
+                  :DCLOPERATION.WS-ID-COMPTE,
+                  :DCLOPERATION.WS-MONTANT-OP,
+                  :DCLOPERATION.WS-TYPE-OP,
+                  CURRENT DATE)
+           END-EXEC.
+
+       1200-INSERER-OPERATIONS-EXIT.
+           EXIT.
+
+       1300-REPORTER-ECHEANCE.
+      *    MENSUEL (M) -> +1 mois approxime a 30 jours,
+      *    HEBDOMADAIRE (S) -> +7 jours
+           EVALUATE WS-FREQUENCE-PERM
+              WHEN 'M'
+                 COMPUTE WS-NOUVELLE-DATE =
+                    FUNCTION DATE-OF-INTEGER
+                    (FUNCTION INTEGER-OF-DATE(WS-PROCHAINE-DATE) + 30)
+              WHEN 'S'
+                 COMPUTE WS-NOUVELLE-DATE =
+                    FUNCTION DATE-OF-INTEGER
+                    (FUNCTION INTEGER-OF-DATE(WS-PROCHAINE-DATE) + 7)
+              WHEN OTHER
+                 COMPUTE WS-NOUVELLE-DATE =
+                    FUNCTION DATE-OF-INTEGER
+                    (FUNCTION INTEGER-OF-DATE(WS-PROCHAINE-DATE) + 30)
+           END-EVALUATE.
+
+           EXEC SQL
+              UPDATE API8.VIRPERM
+                 SET PROCHAINE_DATE = :WS-NOUVELLE-DATE
+                 WHERE ID_VIRPERM = :WS-ID-VIRPERM
+           END-EXEC.
+
+       1300-REPORTER-ECHEANCE-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 API8VPER '.
+            DISPLAY 'SQLCODE: ' SQLCODE.
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*   FIN NORMALE DU PROGRAMME API8VPER          '
+            DISPLAY '*   VIREMENTS TRAITES : ' WS-NB-TRAITES
+            DISPLAY '*   VIREMENTS EN ECHEC: ' WS-NB-ECHECS
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8VPER       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
