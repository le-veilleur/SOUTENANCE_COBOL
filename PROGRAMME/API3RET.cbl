@@ -50,6 +50,26 @@
        01  WS-XCTL-PROGRAM-SW     PIC X VALUE 'N'.
            88 XCTL-PROGRAM              VALUE 'Y'.
 
+       01  WS-PLAFOND-JOUR-SW      PIC X    VALUE 'N'.
+           88 PLAFOND-JOUR-ATTEINT          VALUE 'Y'.
+       01  WS-PLAFOND-JOURNALIER   PIC S9(8)V99 COMP-3 VALUE 500.00.
+
+      *    Decouvert autorise : le solde peut descendre
+      *    jusqu'a -WS-PLAFOND-DECOUVERT au lieu d'un rejet immediat ;
+      *    une fois passe en negatif, des frais de decouvert sont
+      *    preleves sur le compte
+       01  WS-PLAFOND-DECOUVERT    PIC S9(8)V99 COMP-3 VALUE 200.00.
+       01  WS-FRAIS-DECOUVERT      PIC S9(8)V99 COMP-3 VALUE 5.00.
+       01  WS-SOLDE-APRES-RETRAIT  PIC S9(8)V99 COMP-3.
+       01  WS-CUMUL-RETRAIT-JOUR   PIC S9(8)V99 COMP-3.
+       01  WS-CUMUL-NULL-IND       PIC S9(4) COMP.
+       01  WS-DATE-JOUR            PIC X(8).
+
+      *    Confirmation a deux facteurs : meme seuil et
+      *    meme resaisie de CODE_CB (champ CONFCBI) qu'API8RET
+       01  WS-SEUIL-2FA-RETRAIT    PIC S9(8)V99 COMP-3 VALUE 500.00.
+       01  WS-CODE-CB-VERIF        PIC 9(4).
+
        LINKAGE SECTION.
        01  DFHCOMMAREA.
            05 DFHCOM-ID-CLIENT PIC S9(9) COMP.
@@ -245,11 +265,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= 10
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 10
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -269,11 +292,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= 20
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 20
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -293,11 +319,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= 30
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 30
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -317,11 +346,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= 40
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 40
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -341,11 +373,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= 50
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 50
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -365,11 +400,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= 60
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 60
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -389,11 +427,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                         WHEN 0
-                         IF WS-SOLDE >= 70
-                          MOVE WS-SOLDE TO WS-SOLDE-NUM
-                          MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                          MOVE WS-SOLDE-ALPHA TO SOLDEO
-                          PERFORM 1500-UPDATE-SOLDE
+                         IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 70
+                          PERFORM 1390-VERIF-CONFIRMATION-CB
+                          IF VALID-DATA
+                             MOVE WS-SOLDE TO WS-SOLDE-NUM
+                             MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                             MOVE WS-SOLDE-ALPHA TO SOLDEO
+                             PERFORM 1500-UPDATE-SOLDE
+                          END-IF
                          ELSE
                           MOVE 'N' TO VALID-DATA-SW
                           MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -411,11 +452,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= WS-MONTANT-RETRAIT
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= WS-MONTANT-RETRAIT
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -445,6 +489,31 @@
               WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
            END-EXEC.
 
+       1390-VERIF-CONFIRMATION-CB.
+      *    Confirmation a deux facteurs : au-dela du
+      *    seuil configure, exige la resaisie du CODE_CB avant de
+      *    laisser 1500-UPDATE-SOLDE poster le retrait
+           IF WS-MONTANT-RETRAIT > WS-SEUIL-2FA-RETRAIT
+              IF CONFCBI = SPACES OR CONFCBI = LOW-VALUES
+                 OR CONFCBI IS NOT NUMERIC
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'CONFIRMATION CODE CB REQUISE' TO MESRETO
+              ELSE
+                 MOVE CONFCBI TO WS-CODE-CB-VERIF
+                 EXEC SQL
+                    SELECT CODE_CB
+                    INTO :WS-CODE-CB-VERIF
+                    FROM API3.COMPTE
+                    WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
+                      AND CODE_CB = :WS-CODE-CB-VERIF
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    MOVE 'N' TO VALID-DATA-SW
+                    MOVE 'CODE CB DE CONFIRMATION INCORRECT' TO MESRETO
+                 END-IF
+              END-IF
+           END-IF.
+
        1400-SEND-RETRAIT-MAP.
            EVALUATE TRUE
               WHEN SEND-ERASE
@@ -468,23 +537,77 @@
            END-EVALUATE.
 
        1500-UPDATE-SOLDE.
+           PERFORM 1360-VERIF-PLAFOND-JOUR.
+           IF PLAFOND-JOUR-ATTEINT
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE 'PLAFOND JOURNALIER ATTEINT' TO MESRETO
+           ELSE
+              EXEC SQL
+                 UPDATE API3.COMPTE
+                 SET SOLDE = SOLDE - :WS-MONTANT-RETRAIT
+                 WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
+              END-EXEC
+
+              IF SQLCODE = 0
+                 EXEC SQL
+                    COMMIT
+                 END-EXEC
+                 PERFORM 1380-VERIF-DECOUVERT
+                 MOVE 'RETRAIT EFFECTUE' TO MESRETO
+                 SET SEND-DATAONLY TO TRUE
+                 PERFORM 1400-SEND-RETRAIT-MAP
+              ELSE
+                 EXEC SQL
+                    ROLLBACK
+                 END-EXEC
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'ERREUR MISE A JOUR SOLDE' TO MESRETO
+              END-IF
+           END-IF.
+
+       1360-VERIF-PLAFOND-JOUR.
+      *    Cumul des retraits deja effectues aujourd'hui pour ce compte
+           MOVE 'N' TO WS-PLAFOND-JOUR-SW.
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+
            EXEC SQL
-              UPDATE API3.COMPTE
-              SET SOLDE = SOLDE - :WS-MONTANT-RETRAIT
+              SELECT SUM(MONTANT_OP)
+              INTO :WS-CUMUL-RETRAIT-JOUR :WS-CUMUL-NULL-IND
+              FROM API3.OPERATION O, API3.COMPTE C
+              WHERE C.ID_CLIENT = :WS-COMMUNICATION-AREA
+                AND O.ID_COMPTE = C.ID_COMPTE
+                AND O.TYPE_OP = 'R'
+                AND O.DATE_OP = :WS-DATE-JOUR
+           END-EXEC.
+
+           IF WS-CUMUL-NULL-IND = -1
+              MOVE 0 TO WS-CUMUL-RETRAIT-JOUR
+           END-IF.
+
+           IF WS-CUMUL-RETRAIT-JOUR + WS-MONTANT-RETRAIT
+                 > WS-PLAFOND-JOURNALIER
+              SET PLAFOND-JOUR-ATTEINT TO TRUE
+           END-IF.
+
+       1380-VERIF-DECOUVERT.
+      *    Si le retrait a fait passer le solde en negatif (decouvert
+      *    autorise), prelever des frais de decouvert
+           EXEC SQL
+              SELECT SOLDE
+              INTO :WS-SOLDE-APRES-RETRAIT
+              FROM API3.COMPTE
               WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
            END-EXEC.
 
-           IF SQLCODE = 0
+           IF SQLCODE = 0 AND WS-SOLDE-APRES-RETRAIT < ZERO
               EXEC SQL
-                 COMMIT
+                 UPDATE API3.COMPTE
+                    SET SOLDE = SOLDE - :WS-FRAIS-DECOUVERT
+                    WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
               END-EXEC
-              MOVE 'RETRAIT EFFECTUE' TO MESRETO
-              SET SEND-DATAONLY TO TRUE
-              PERFORM 1400-SEND-RETRAIT-MAP
-           ELSE
-              EXEC SQL
-                 ROLLBACK
-              END-EXEC
-              MOVE 'N' TO VALID-DATA-SW
-              MOVE 'ERREUR MISE A JOUR SOLDE' TO MESRETO
+              IF SQLCODE = 0
+                 EXEC SQL
+                    COMMIT
+                 END-EXEC
+              END-IF
            END-IF.
\ No newline at end of file
