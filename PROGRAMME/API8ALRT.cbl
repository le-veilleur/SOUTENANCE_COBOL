@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8ALRT.
+      *===============================================================
+      *    BATCH DE DETECTION DES OPERATIONS A RISQUE DU JOUR
+      *    Parcourt API8.OPERATION (meme forme de curseur que
+      *    API8EXP/API8LIST) pour la journee en cours et signale :
+      *      - GROS MONTANT : une operation isolee depassant
+      *        WS-SEUIL-GROS-MONTANT
+      *      - VELOCITE     : un compte cumulant plus de
+      *        WS-SEUIL-VELOCITE operations dans la journee
+      *    Les alertes sont ecrites dans un fichier sequentiel pour
+      *    revue par le back-office, sans bloquer aucune operation.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FALERTE ASSIGN TO OUT006
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FALERTE.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FALERTE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BUF-LIGNE-ALERTE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-FALERTE                PIC X(2).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE OPE
+           END-EXEC.
+
+      *    Seuils configurables - lus depuis
+      *    API8.PARAMETRE par 0500-LIRE-PARAMETRES-LIMITE,
+      *    les VALUE ci-dessous restant le repli si la table n'a pas de
+      *    ligne pour le CODE_PARAM correspondant
+       01  WS-SEUIL-GROS-MONTANT     PIC S9(8)V99 COMP-3 VALUE 1000,00.
+       01  WS-SEUIL-VELOCITE         PIC 9(3)            VALUE 5.
+
+       01  WS-DATE-JOUR               PIC X(8).
+
+       01  WS-ID-OPERATION-CUR        PIC S9(9) COMP.
+       01  WS-ID-COMPTE-CUR           PIC S9(9) COMP.
+       01  WS-MONTANT-OP-CUR          PIC S9(8)V99 COMP-3.
+
+       01  WS-ID-COMPTE-VELOC         PIC S9(9) COMP.
+       01  WS-NB-OP-JOUR              PIC 9(5).
+
+       01  WS-ID-OPERATION-EDIT       PIC 9(9).
+       01  WS-ID-COMPTE-EDIT          PIC 9(9).
+       01  WS-MONTANT-OP-EDIT         PIC -(7)9,99.
+       01  WS-NB-OP-JOUR-EDIT         PIC ZZ9.
+
+       01  WS-NB-ALERTES-MONTANT      PIC 9(7) VALUE 0.
+       01  WS-NB-ALERTES-VELOCITE     PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+
+           DISPLAY '=============================================='
+           DISPLAY '*   DETECTION DES OPERATIONS A RISQUE DU JOUR *'
+           DISPLAY '=============================================='.
+
+           PERFORM 0500-LIRE-PARAMETRES-LIMITE
+              THRU 0500-LIRE-PARAMETRES-LIMITE-EXIT.
+
+           PERFORM 6000-OPEN-ALERTE
+              THRU 6000-OPEN-ALERTE-EXIT.
+
+           PERFORM 2000-SCAN-GROS-MONTANT
+              THRU 2000-SCAN-GROS-MONTANT-EXIT.
+
+           PERFORM 3000-SCAN-VELOCITE
+              THRU 3000-SCAN-VELOCITE-EXIT.
+
+           PERFORM 6220-CLOSE-ALERTE
+              THRU 6220-CLOSE-ALERTE-EXIT.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+      *    Seuils configurables
+       0500-LIRE-PARAMETRES-LIMITE.
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-SEUIL-GROS-MONTANT
+              FROM API8.PARAMETRE
+              WHERE CODE_PARAM = 'SEUIL_GROS_MONTANT'
+           END-EXEC.
+
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-SEUIL-VELOCITE
+              FROM API8.PARAMETRE
+              WHERE CODE_PARAM = 'SEUIL_VELOCITE'
+           END-EXEC.
+
+       0500-LIRE-PARAMETRES-LIMITE-EXIT.
+           EXIT.
+
+      *    Alerte 1 : operation isolee superieure au seuil
+       2000-SCAN-GROS-MONTANT.
+           EXEC SQL
+              DECLARE CGROSMT CURSOR FOR
+              SELECT ID_OPERATION, ID_COMPTE, MONTANT_OP
+              FROM API8.OPERATION
+              WHERE DATE_OP = :WS-DATE-JOUR
+                AND MONTANT_OP > :WS-SEUIL-GROS-MONTANT
+              ORDER BY ID_COMPTE, ID_OPERATION
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CGROSMT
+           END-EXEC.
+
+           PERFORM 2100-TRAITER-GROS-MONTANT
+              THRU 2100-TRAITER-GROS-MONTANT-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CGROSMT
+           END-EXEC.
+
+       2000-SCAN-GROS-MONTANT-EXIT.
+           EXIT.
+
+       2100-TRAITER-GROS-MONTANT.
+           EXEC SQL
+              FETCH CGROSMT
+              INTO :WS-ID-OPERATION-CUR, :WS-ID-COMPTE-CUR,
+                   :WS-MONTANT-OP-CUR
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE WS-ID-OPERATION-CUR TO WS-ID-OPERATION-EDIT
+              MOVE WS-ID-COMPTE-CUR TO WS-ID-COMPTE-EDIT
+              MOVE WS-MONTANT-OP-CUR TO WS-MONTANT-OP-EDIT
+              MOVE SPACES TO BUF-LIGNE-ALERTE
+              STRING 'GROS MONTANT' DELIMITED BY SIZE
+                     ' COMPTE=' DELIMITED BY SIZE
+                     WS-ID-COMPTE-EDIT DELIMITED BY SIZE
+                     ' OPERATION=' DELIMITED BY SIZE
+                     WS-ID-OPERATION-EDIT DELIMITED BY SIZE
+                     ' MONTANT=' DELIMITED BY SIZE
+                     WS-MONTANT-OP-EDIT DELIMITED BY SIZE
+                 INTO BUF-LIGNE-ALERTE
+              PERFORM 6300-WRITE-ALERTE
+                 THRU 6300-WRITE-ALERTE-EXIT
+              ADD 1 TO WS-NB-ALERTES-MONTANT
+           END-IF.
+
+       2100-TRAITER-GROS-MONTANT-EXIT.
+           EXIT.
+
+      *    Alerte 2 : trop d'operations dans la journee sur un meme
+      *    compte
+       3000-SCAN-VELOCITE.
+           EXEC SQL
+              DECLARE CVELOCITE CURSOR FOR
+              SELECT ID_COMPTE, COUNT(*)
+              FROM API8.OPERATION
+              WHERE DATE_OP = :WS-DATE-JOUR
+              GROUP BY ID_COMPTE
+              HAVING COUNT(*) > :WS-SEUIL-VELOCITE
+              ORDER BY ID_COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CVELOCITE
+           END-EXEC.
+
+           PERFORM 3100-TRAITER-VELOCITE
+              THRU 3100-TRAITER-VELOCITE-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CVELOCITE
+           END-EXEC.
+
+       3000-SCAN-VELOCITE-EXIT.
+           EXIT.
+
+       3100-TRAITER-VELOCITE.
+           EXEC SQL
+              FETCH CVELOCITE
+              INTO :WS-ID-COMPTE-VELOC, :WS-NB-OP-JOUR
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE WS-ID-COMPTE-VELOC TO WS-ID-COMPTE-EDIT
+              MOVE WS-NB-OP-JOUR TO WS-NB-OP-JOUR-EDIT
+              MOVE SPACES TO BUF-LIGNE-ALERTE
+              STRING 'VELOCITE' DELIMITED BY SIZE
+                     ' COMPTE=' DELIMITED BY SIZE
+                     WS-ID-COMPTE-EDIT DELIMITED BY SIZE
+                     ' NB_OPERATIONS=' DELIMITED BY SIZE
+                     WS-NB-OP-JOUR-EDIT DELIMITED BY SIZE
+                 INTO BUF-LIGNE-ALERTE
+              PERFORM 6300-WRITE-ALERTE
+                 THRU 6300-WRITE-ALERTE-EXIT
+              ADD 1 TO WS-NB-ALERTES-VELOCITE
+           END-IF.
+
+       3100-TRAITER-VELOCITE-EXIT.
+           EXIT.
+
+       6000-OPEN-ALERTE.
+           OPEN OUTPUT FALERTE.
+           IF FS-FALERTE NOT = '00'
+               DISPLAY 'ERROR OPENING FALERTE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FALERTE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6000-OPEN-ALERTE-EXIT.
+           EXIT.
+
+       6300-WRITE-ALERTE.
+           WRITE BUF-LIGNE-ALERTE.
+           IF FS-FALERTE NOT = '00'
+               DISPLAY 'ERROR WRITING FALERTE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FALERTE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6300-WRITE-ALERTE-EXIT.
+           EXIT.
+
+       6220-CLOSE-ALERTE.
+           CLOSE FALERTE.
+           IF FS-FALERTE NOT = '00'
+               DISPLAY 'ERROR CLOSING FALERTE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FALERTE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6220-CLOSE-ALERTE-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*   FIN NORMALE DU PROGRAMME API8ALRT          '
+            DISPLAY '*   ALERTES GROS MONTANT : ' WS-NB-ALERTES-MONTANT
+            DISPLAY '*   ALERTES VELOCITE     : '
+                                              WS-NB-ALERTES-VELOCITE
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8ALRT        '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
