@@ -46,13 +46,67 @@
        01  WS-MONTANT-RETRAIT    PIC S9(8)V99 COMP-3.
        01  WS-CHAMPS-REMPLIS     PIC 9 VALUE 0.
        01  WS-NULL-INDICATOR     PIC S9(4) COMP.
+       01  WS-ID-OPERATION-RETRAIT PIC S9(9) COMP.
 
        01  WS-SOLDE-ALPHA   PIC X(10).
        01  WS-SOLDE-NUM     PIC 9(10).
        01  WS-SOLDE-EDITED  PIC ZZZ,ZZ9.99.
+       01  WS-ID-OPERATION-RETRAIT-EDIT PIC 9(9).
+       01  WS-MONTANT-RETRAIT-EDIT      PIC ZZZ,ZZ9.99.
        01  WS-XCTL-PROGRAM-SW     PIC X VALUE 'N'.
            88 XCTL-PROGRAM              VALUE 'Y'.
 
+       01  WS-RECU-TOKEN           PIC X(8).
+       01  WS-RECU-LIGNE           PIC X(80).
+
+       01  WS-BILLETS-RESTANT      PIC S9(8) COMP-3.
+       01  WS-NB-BILLETS-50        PIC S9(4) COMP-3.
+       01  WS-NB-BILLETS-20        PIC S9(4) COMP-3.
+       01  WS-NB-BILLETS-10        PIC S9(4) COMP-3.
+       01  WS-BILLETS-EDIT-50      PIC ZZ9.
+       01  WS-BILLETS-EDIT-20      PIC ZZ9.
+       01  WS-BILLETS-EDIT-10      PIC ZZ9.
+       01  WS-MESSAGE-BILLETS      PIC X(60).
+
+       01  WS-PLAFOND-JOUR-SW      PIC X    VALUE 'N'.
+           88 PLAFOND-JOUR-ATTEINT          VALUE 'Y'.
+       01  WS-PLAFOND-JOURNALIER   PIC S9(8)V99 COMP-3 VALUE 500.00.
+       01  WS-CUMUL-RETRAIT-JOUR   PIC S9(8)V99 COMP-3.
+       01  WS-CUMUL-NULL-IND       PIC S9(4) COMP.
+       01  WS-DATE-JOUR            PIC X(8).
+
+      *    Decouvert autorise : le solde peut descendre
+      *    jusqu'a -WS-PLAFOND-DECOUVERT au lieu d'un rejet immediat ;
+      *    une fois passe en negatif, des frais de decouvert sont
+      *    preleves via une operation TYPE_OP = 'F'
+       01  WS-PLAFOND-DECOUVERT    PIC S9(8)V99 COMP-3 VALUE 200.00.
+       01  WS-FRAIS-DECOUVERT      PIC S9(8)V99 COMP-3 VALUE 5.00.
+       01  WS-SOLDE-APRES-RETRAIT  PIC S9(8)V99 COMP-3.
+
+      *    Parametres par produit (type de compte) - voir 1160
+       01  WS-TYPE-COMPTE-CUR      PIC X(4) VALUE 'STD'.
+
+      *    Plafonds configurables : les valeurs ci-dessus
+      *    restent le repli tant qu'API8.PARAMETRE n'a pas de ligne
+      *    pour le CODE_PARAM correspondant
+
+      *    Langue du client : 'F' = francais (defaut),
+      *    'E' = anglais - lue sur API8.CLIENT.LANGUE en meme temps
+      *    que le prenom ; MESRETO est traduit juste avant l'envoi
+      *    de la map, ce qui evite de dedoubler chaque MOVE ... TO
+      *    MESRETO du programme
+       01  WS-LANGUE-CLIENT        PIC X(1) VALUE 'F'.
+           88 LANGUE-ANGLAISE                VALUE 'E'.
+
+      *    Confirmation a deux facteurs : au-dela d'un
+      *    seuil configurable, le retrait exige la resaisie du CODE_CB
+      *    (champ CONFCBI sur RETU1) avant que 1500-UPDATE-SOLDE ne
+      *    poste quoi que ce soit ; meme repli/override que les autres
+      *    parametres 030/042 (global API8.PARAMETRE, puis surcharge
+      *    par produit sur API8.PARAMPROD)
+       01  WS-SEUIL-2FA-RETRAIT    PIC S9(8)V99 COMP-3 VALUE 500.00.
+       01  WS-CODE-CB-VERIF        PIC 9(4).
+
        LINKAGE SECTION.
        01  DFHCOMMAREA.
            05 DFHCOM-ID-CLIENT PIC S9(9) COMP.
@@ -71,6 +125,7 @@
                   MOVE LOW-VALUES TO RETU1I
                   MOVE LOW-VALUES TO RETU1O
                   PERFORM 1150-GET-CLIENT-PRENOM
+                  PERFORM 1160-LIRE-PARAMETRES-LIMITE
                   SET SEND-ERASE TO TRUE
                   PERFORM 1400-SEND-RETRAIT-MAP
 
@@ -157,6 +212,96 @@
               MOVE 'N/A' TO SOLDEO
            END-IF.
 
+       1160-LIRE-PARAMETRES-LIMITE.
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-PLAFOND-JOURNALIER
+              FROM API8.PARAMETRE
+              WHERE CODE_PARAM = 'PLAFOND_JOUR'
+           END-EXEC.
+
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-PLAFOND-DECOUVERT
+              FROM API8.PARAMETRE
+              WHERE CODE_PARAM = 'PLAFOND_DECOUVERT'
+           END-EXEC.
+
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-FRAIS-DECOUVERT
+              FROM API8.PARAMETRE
+              WHERE CODE_PARAM = 'FRAIS_DECOUVERT'
+           END-EXEC.
+
+      *    Plafonds/frais par produit : une ligne API8.PARAMPROD pour
+      *    le TYPE_COMPTE du client, quand elle existe, l'emporte sur
+      *    la valeur globale ci-dessus (compte non trouve ou sans
+      *    TYPE_COMPTE = produit 'STD' par defaut)
+           MOVE 'STD' TO WS-TYPE-COMPTE-CUR.
+           EXEC SQL
+              SELECT TYPE_COMPTE
+              INTO :WS-TYPE-COMPTE-CUR
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
+           END-EXEC.
+           IF SQLCODE NOT = 0 OR WS-TYPE-COMPTE-CUR = SPACE
+              MOVE 'STD' TO WS-TYPE-COMPTE-CUR
+           END-IF.
+
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-PLAFOND-JOURNALIER
+              FROM API8.PARAMPROD
+              WHERE TYPE_COMPTE = :WS-TYPE-COMPTE-CUR
+                AND CODE_PARAM = 'PLAFOND_JOUR'
+           END-EXEC.
+
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-PLAFOND-DECOUVERT
+              FROM API8.PARAMPROD
+              WHERE TYPE_COMPTE = :WS-TYPE-COMPTE-CUR
+                AND CODE_PARAM = 'PLAFOND_DECOUVERT'
+           END-EXEC.
+
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-FRAIS-DECOUVERT
+              FROM API8.PARAMPROD
+              WHERE TYPE_COMPTE = :WS-TYPE-COMPTE-CUR
+                AND CODE_PARAM = 'FRAIS_DECOUVERT'
+           END-EXEC.
+
+      *    Seuil de confirmation a deux facteurs
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-SEUIL-2FA-RETRAIT
+              FROM API8.PARAMETRE
+              WHERE CODE_PARAM = 'SEUIL_2FA_RETRAIT'
+           END-EXEC.
+
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-SEUIL-2FA-RETRAIT
+              FROM API8.PARAMPROD
+              WHERE TYPE_COMPTE = :WS-TYPE-COMPTE-CUR
+                AND CODE_PARAM = 'SEUIL_2FA_RETRAIT'
+           END-EXEC.
+
+      *    Langue preferee du client ; defaut francais
+      *    si la colonne est absente ou vide
+           MOVE 'F' TO WS-LANGUE-CLIENT.
+           EXEC SQL
+              SELECT LANGUE
+              INTO :WS-LANGUE-CLIENT
+              FROM API8.CLIENT
+              WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
+           END-EXEC.
+           IF SQLCODE NOT = 0 OR WS-LANGUE-CLIENT = SPACE
+              MOVE 'F' TO WS-LANGUE-CLIENT
+           END-IF.
+
        1200-EDIT-RETRAIT-DATA.
            MOVE 'Y' TO VALID-DATA-SW
       *    D'abord compter combien de champs sont remplis
@@ -373,11 +518,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= 10
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 10
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -397,11 +545,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= 20
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 20
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -421,11 +572,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= 30
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 30
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -445,11 +599,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= 40
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 40
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -469,11 +626,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= 50
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 50
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -493,11 +653,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= 60
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 60
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -517,11 +680,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                         WHEN 0
-                         IF WS-SOLDE >= 70
-                          MOVE WS-SOLDE TO WS-SOLDE-NUM
-                          MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                          MOVE WS-SOLDE-ALPHA TO SOLDEO
-                          PERFORM 1500-UPDATE-SOLDE
+                         IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= 70
+                          PERFORM 1390-VERIF-CONFIRMATION-CB
+                          IF VALID-DATA
+                             MOVE WS-SOLDE TO WS-SOLDE-NUM
+                             MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                             MOVE WS-SOLDE-ALPHA TO SOLDEO
+                             PERFORM 1500-UPDATE-SOLDE
+                          END-IF
                          ELSE
                           MOVE 'N' TO VALID-DATA-SW
                           MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -539,11 +705,14 @@
                        PERFORM 1350-REQUETE-SQL
                        EVALUATE SQLCODE
                            WHEN 0
-                             IF WS-SOLDE >= WS-MONTANT-RETRAIT
-                                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                                 MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
-                                 MOVE WS-SOLDE-ALPHA TO SOLDEO
-                                 PERFORM 1500-UPDATE-SOLDE
+                             IF WS-SOLDE + WS-PLAFOND-DECOUVERT >= WS-MONTANT-RETRAIT
+                                 PERFORM 1390-VERIF-CONFIRMATION-CB
+                                 IF VALID-DATA
+                                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                                    MOVE WS-SOLDE-NUM TO WS-SOLDE-ALPHA
+                                    MOVE WS-SOLDE-ALPHA TO SOLDEO
+                                    PERFORM 1500-UPDATE-SOLDE
+                                 END-IF
                              ELSE
                                  MOVE 'N' TO VALID-DATA-SW
                                  MOVE 'SOLDE INSUFFISANT' TO MESRETO
@@ -573,7 +742,80 @@
               WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
            END-EXEC.
 
+       1390-VERIF-CONFIRMATION-CB.
+      *    Confirmation a deux facteurs : au-dela du
+      *    seuil configure, exige la resaisie du CODE_CB avant de
+      *    laisser 1500-UPDATE-SOLDE poster le retrait
+           IF WS-MONTANT-RETRAIT > WS-SEUIL-2FA-RETRAIT
+              IF CONFCBI = SPACES OR CONFCBI = LOW-VALUES
+                 OR CONFCBI IS NOT NUMERIC
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'CONFIRMATION CODE CB REQUISE' TO MESRETO
+              ELSE
+                 MOVE CONFCBI TO WS-CODE-CB-VERIF
+                 EXEC SQL
+                    SELECT CODE_CB
+                    INTO :WS-CODE-CB-VERIF
+                    FROM API3.COMPTE
+                    WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
+                      AND CODE_CB = :WS-CODE-CB-VERIF
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    MOVE 'N' TO VALID-DATA-SW
+                    MOVE 'CODE CB DE CONFIRMATION INCORRECT' TO MESRETO
+                 END-IF
+              END-IF
+           END-IF.
+
+       1395-TRADUIRE-MESRETO.
+      *    Traduction du message MESRETO ; centralisee
+      *    ici plutot que dediee a chaque MOVE ... TO MESRETO du
+      *    programme
+           IF LANGUE-ANGLAISE
+              EVALUATE MESRETO
+                 WHEN 'TOUCHE INVALIDE'
+                    MOVE 'INVALID KEY' TO MESRETO
+                 WHEN 'SELECTIONNER UN MONTANT'
+                    MOVE 'SELECT AN AMOUNT' TO MESRETO
+                 WHEN 'UN SEUL MONTANT AUTORISE'
+                    MOVE 'ONLY ONE AMOUNT ALLOWED' TO MESRETO
+                 WHEN 'MT10 INVALIDE - Y OU VIDE SEULEMENT'
+                    MOVE 'MT10 INVALID - Y OR BLANK ONLY' TO MESRETO
+                 WHEN 'MT20 INVALIDE - Y OU VIDE SEULEMENT'
+                    MOVE 'MT20 INVALID - Y OR BLANK ONLY' TO MESRETO
+                 WHEN 'MT30 INVALIDE - Y OU VIDE SEULEMENT'
+                    MOVE 'MT30 INVALID - Y OR BLANK ONLY' TO MESRETO
+                 WHEN 'MT40 INVALIDE - Y OU VIDE SEULEMENT'
+                    MOVE 'MT40 INVALID - Y OR BLANK ONLY' TO MESRETO
+                 WHEN 'MT50 INVALIDE Y OU VIDE SEULEMENT'
+                    MOVE 'MT50 INVALID Y OR BLANK ONLY' TO MESRETO
+                 WHEN 'MT60 INVALIDE - Y OU VIDE SEULEMENT'
+                    MOVE 'MT60 INVALID - Y OR BLANK ONLY' TO MESRETO
+                 WHEN 'MT70 INVALIDE - Y OU VIDE SEULEMENT'
+                    MOVE 'MT70 INVALID - Y OR BLANK ONLY' TO MESRETO
+                 WHEN 'SOLDE INSUFFISANT'
+                    MOVE 'INSUFFICIENT BALANCE' TO MESRETO
+                 WHEN 'COMPTE INEXISTANT'
+                    MOVE 'UNKNOWN ACCOUNT' TO MESRETO
+                 WHEN 'ERREUR BDD'
+                    MOVE 'DATABASE ERROR' TO MESRETO
+                 WHEN 'PLAFOND JOURNALIER ATTEINT'
+                    MOVE 'DAILY LIMIT REACHED' TO MESRETO
+                 WHEN 'ERREUR LECTURE NOUVEAU SOLDE'
+                    MOVE 'ERROR READING NEW BALANCE' TO MESRETO
+                 WHEN 'ERREUR MISE A JOUR SOLDE'
+                    MOVE 'ERROR UPDATING BALANCE' TO MESRETO
+                 WHEN 'CONFIRMATION CODE CB REQUISE'
+                    MOVE 'PIN CONFIRMATION REQUIRED' TO MESRETO
+                 WHEN 'CODE CB DE CONFIRMATION INCORRECT'
+                    MOVE 'INCORRECT PIN CONFIRMATION' TO MESRETO
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-IF.
+
        1400-SEND-RETRAIT-MAP.
+           PERFORM 1395-TRADUIRE-MESRETO.
            EVALUATE TRUE
               WHEN SEND-ERASE
                  EXEC CICS SEND MAP ('RETU1')
@@ -596,35 +838,131 @@
            END-EVALUATE.
 
        1500-UPDATE-SOLDE.
-           EXEC SQL
-              UPDATE API3.COMPTE
-                 SET SOLDE = SOLDE - :WS-MONTANT-RETRAIT
-                 WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
-           END-EXEC.
-
-           IF SQLCODE = 0
-      *       Update r√©ussi - enregistrer l'operation
-              PERFORM 1600-INSERT-OPERATION
-      *       Lire le nouveau solde pour affichage
+           PERFORM 1360-VERIF-PLAFOND-JOUR.
+           IF PLAFOND-JOUR-ATTEINT
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE 'PLAFOND JOURNALIER ATTEINT' TO MESRETO
+           ELSE
               EXEC SQL
-                 SELECT SOLDE
-                 INTO :WS-SOLDE
-                 FROM API3.COMPTE
-                 WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
+                 UPDATE API3.COMPTE
+                    SET SOLDE = SOLDE - :WS-MONTANT-RETRAIT
+                    WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
               END-EXEC
+
               IF SQLCODE = 0
-                 MOVE WS-SOLDE TO WS-SOLDE-NUM
-                 MOVE WS-SOLDE-NUM TO WS-SOLDE-EDITED
-                 MOVE WS-SOLDE-EDITED TO SOLDEO
-                 MOVE 'RETRAIT EFFECTUE' TO MESRETO
+      *          Update r√©ussi - enregistrer l'operation
+                 PERFORM 1600-INSERT-OPERATION
+      *          1380 peut inserer une operation de frais de decouvert
+      *          et reutiliser DCLOPERATION pour la calculer - garder
+      *          l'ID du retrait a part pour le recu (1700)
+                 MOVE WS-ID-OPERATION OF DCLOPERATION
+                   TO WS-ID-OPERATION-RETRAIT
+                 PERFORM 1380-VERIF-DECOUVERT
+      *          Lire le nouveau solde pour affichage
+                 EXEC SQL
+                    SELECT SOLDE
+                    INTO :WS-SOLDE
+                    FROM API3.COMPTE
+                    WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
+                 END-EXEC
+                 IF SQLCODE = 0
+                    MOVE WS-SOLDE TO WS-SOLDE-NUM
+                    MOVE WS-SOLDE-NUM TO WS-SOLDE-EDITED
+                    MOVE WS-SOLDE-EDITED TO SOLDEO
+                    PERFORM 1370-CALCUL-BILLETS
+                    MOVE WS-MESSAGE-BILLETS TO MESRETO
+                    PERFORM 1700-IMPRIMER-RECU
+                 ELSE
+                    MOVE 'ERREUR LECTURE NOUVEAU SOLDE' TO MESRETO
+                 END-IF
+                 SET SEND-DATAONLY TO TRUE
+                 PERFORM 1400-SEND-RETRAIT-MAP
               ELSE
-                 MOVE 'ERREUR LECTURE NOUVEAU SOLDE' TO MESRETO
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'ERREUR MISE A JOUR SOLDE' TO MESRETO
               END-IF
-              SET SEND-DATAONLY TO TRUE
-              PERFORM 1400-SEND-RETRAIT-MAP
-           ELSE
-              MOVE 'N' TO VALID-DATA-SW
-              MOVE 'ERREUR MISE A JOUR SOLDE' TO MESRETO
+           END-IF.
+
+       1370-CALCUL-BILLETS.
+      *    Decomposition indicative du retrait en billets 50/20/10
+      *    pour la caisse et la reconciliation physique du DAB
+           MOVE WS-MONTANT-RETRAIT TO WS-BILLETS-RESTANT.
+           DIVIDE WS-BILLETS-RESTANT BY 50 GIVING WS-NB-BILLETS-50
+              REMAINDER WS-BILLETS-RESTANT.
+           DIVIDE WS-BILLETS-RESTANT BY 20 GIVING WS-NB-BILLETS-20
+              REMAINDER WS-BILLETS-RESTANT.
+           DIVIDE WS-BILLETS-RESTANT BY 10 GIVING WS-NB-BILLETS-10
+              REMAINDER WS-BILLETS-RESTANT.
+
+           MOVE WS-NB-BILLETS-50 TO WS-BILLETS-EDIT-50.
+           MOVE WS-NB-BILLETS-20 TO WS-BILLETS-EDIT-20.
+           MOVE WS-NB-BILLETS-10 TO WS-BILLETS-EDIT-10.
+
+           STRING 'RETRAIT: ' WS-BILLETS-EDIT-50 'X50 '
+                  WS-BILLETS-EDIT-20 'X20 ' WS-BILLETS-EDIT-10 'X10'
+              DELIMITED BY SIZE INTO WS-MESSAGE-BILLETS.
+
+       1700-IMPRIMER-RECU.
+      *    Ticket imprime au spool pour le client (recu papier)
+           EXEC CICS SPOOLOPEN OUTPUT
+                NODE(' ')
+                CLASS('A')
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
+           MOVE SPACES TO WS-RECU-LIGNE.
+           STRING 'RECU DE RETRAIT - CLIENT: ' NCPTEO
+              DELIMITED BY SIZE INTO WS-RECU-LIGNE.
+           EXEC CICS SPOOLWRITE
+                FROM(WS-RECU-LIGNE)
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
+           MOVE WS-ID-OPERATION-RETRAIT TO WS-ID-OPERATION-RETRAIT-EDIT.
+           MOVE SPACES TO WS-RECU-LIGNE.
+           STRING 'OPERATION N. ' WS-ID-OPERATION-RETRAIT-EDIT
+              DELIMITED BY SIZE INTO WS-RECU-LIGNE.
+           EXEC CICS SPOOLWRITE
+                FROM(WS-RECU-LIGNE)
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
+           MOVE WS-MONTANT-RETRAIT TO WS-MONTANT-RETRAIT-EDIT.
+           MOVE SPACES TO WS-RECU-LIGNE.
+           STRING 'MONTANT RETIRE: ' WS-MONTANT-RETRAIT-EDIT
+              ' NOUVEAU SOLDE: ' WS-SOLDE-EDITED
+              DELIMITED BY SIZE INTO WS-RECU-LIGNE.
+           EXEC CICS SPOOLWRITE
+                FROM(WS-RECU-LIGNE)
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
+           EXEC CICS SPOOLCLOSE
+                TOKEN(WS-RECU-TOKEN)
+           END-EXEC.
+
+       1360-VERIF-PLAFOND-JOUR.
+      *    Cumul des retraits deja effectues aujourd'hui pour ce compte
+           MOVE 'N' TO WS-PLAFOND-JOUR-SW.
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+
+           EXEC SQL
+              SELECT SUM(MONTANT_OP)
+              INTO :WS-CUMUL-RETRAIT-JOUR :WS-CUMUL-NULL-IND
+              FROM API3.OPERATION O, API3.COMPTE C
+              WHERE C.ID_CLIENT = :WS-COMMUNICATION-AREA
+                AND O.ID_COMPTE = C.ID_COMPTE
+                AND O.TYPE_OP = 'R'
+                AND O.DATE_OP = :WS-DATE-JOUR
+           END-EXEC.
+
+           IF WS-CUMUL-NULL-IND = -1
+              MOVE 0 TO WS-CUMUL-RETRAIT-JOUR
+           END-IF.
+
+           IF WS-CUMUL-RETRAIT-JOUR + WS-MONTANT-RETRAIT
+                 > WS-PLAFOND-JOURNALIER
+              SET PLAFOND-JOUR-ATTEINT TO TRUE
            END-IF.
 
        1290-CLEAR-ALL-FIELDS.
@@ -645,7 +983,10 @@
            MOVE SPACES TO MT50I
            MOVE SPACES TO MT60I
            MOVE SPACES TO MT70I
-           MOVE SPACES TO MTAUTREI.
+           MOVE SPACES TO MTAUTREI
+      *    Vider aussi la confirmation CODE_CB
+           MOVE SPACES TO CONFCBO
+           MOVE SPACES TO CONFCBI.
 
        1600-INSERT-OPERATION.
       *    Recuperer l'ID_COMPTE a partir de ID_CLIENT
@@ -693,4 +1034,54 @@
                      :DCLOPERATION.WS-DATE-OP)
               END-EXEC
            END-IF.
-           
\ No newline at end of file
+
+       1380-VERIF-DECOUVERT.
+      *    Si le retrait a fait passer le solde en negatif (decouvert
+      *    autorise), prelever des frais de decouvert
+      *    et les tracer comme une operation TYPE_OP = 'F'
+           EXEC SQL
+              SELECT SOLDE
+              INTO :WS-SOLDE-APRES-RETRAIT
+              FROM API3.COMPTE
+              WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
+           END-EXEC.
+
+           IF SQLCODE = 0 AND WS-SOLDE-APRES-RETRAIT < ZERO
+              EXEC SQL
+                 UPDATE API3.COMPTE
+                    SET SOLDE = SOLDE - :WS-FRAIS-DECOUVERT
+                    WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
+              END-EXEC
+              IF SQLCODE = 0
+                 PERFORM 1385-INSERT-FRAIS-DECOUVERT
+              END-IF
+           END-IF.
+
+       1385-INSERT-FRAIS-DECOUVERT.
+           EXEC SQL
+              SELECT MAX(ID_OPERATION)
+              INTO :DCLOPERATION.WS-ID-OPERATION :WS-NULL-INDICATOR
+              FROM API3.OPERATION
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-OPERATION OF DCLOPERATION
+           ELSE
+              ADD 1 TO WS-ID-OPERATION OF DCLOPERATION
+           END-IF.
+
+           MOVE WS-FRAIS-DECOUVERT TO WS-MONTANT-OP OF DCLOPERATION.
+           MOVE 'F' TO WS-TYPE-OP OF DCLOPERATION.
+           ACCEPT WS-DATE-OP OF DCLOPERATION FROM DATE YYYYMMDD.
+
+           EXEC SQL
+              INSERT INTO API3.OPERATION
+                 (ID_OPERATION, ID_COMPTE, MONTANT_OP,
+                  TYPE_OP, DATE_OP)
+              VALUES
+                 (:DCLOPERATION.WS-ID-OPERATION,
+                  :DCLOPERATION.WS-ID-COMPTE,
+                  :DCLOPERATION.WS-MONTANT-OP,
+                  :DCLOPERATION.WS-TYPE-OP,
+                  :DCLOPERATION.WS-DATE-OP)
+           END-EXEC.
