@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8DLCK.
+      *===============================================================
+      *    BATCH DE DEVERROUILLAGE DE COMPTE
+      *    Remet a zero le compteur d'echecs de connexion et leve le
+      *    verrouillage pour l'ID_CLIENT fourni en
+      *    SYSIN, a la demande d'un operateur.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-PARAM-CLIENT        PIC X(80).
+       01  WS-ID-CLIENT-DLCK      PIC S9(9) COMP.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           ACCEPT WS-PARAM-CLIENT FROM SYSIN.
+           MOVE FUNCTION NUMVAL(WS-PARAM-CLIENT) TO WS-ID-CLIENT-DLCK.
+
+           EXEC SQL
+              UPDATE API8.LOGINFAIL
+              SET NB_ECHECS = 0, VERROUILLE = 'N'
+              WHERE ID_CLIENT = :WS-ID-CLIENT-DLCK
+           END-EXEC.
+
+           IF SQLCODE = 0
+              DISPLAY 'COMPTE DEVERROUILLE : ' WS-ID-CLIENT-DLCK
+           ELSE
+              IF SQLCODE = 100
+                 DISPLAY 'AUCUN VERROU POUR CE CLIENT : '
+                    WS-ID-CLIENT-DLCK
+              ELSE
+                 DISPLAY 'ERREUR DEVERROUILLAGE : ' WS-ID-CLIENT-DLCK
+              END-IF
+           END-IF.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8DLCK        '
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8DLCK       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
