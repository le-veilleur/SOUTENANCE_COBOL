@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8DECH.
+      *===============================================================
+      *    BATCH DE DECHARGE : BDD VERS FICHIER SEQUENTIEL
+      *    Inverse d'API8FILDB : relit API8.CLIENT et API8.COMPTE et
+      *    les ecrit dans des fichiers sequentiels au meme format que
+      *    les fichiers d'entree FCLI/FCOMPTE d'API8FILDB, pour
+      *    permettre une recharge ulterieure ou un archivage.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FCLIOUT ASSIGN TO OUT004
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FCLIOUT.
+
+           SELECT FCOMPTEOUT ASSIGN TO OUT005
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FCOMPTEOUT.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FCLIOUT
+           RECORD CONTAINS 50 CHARACTERS.
+       01  BUFCLIENT.
+           05 BUF-ID-CLIENT           PIC 9(10).
+           05 BUF-NOM-CLIENT          PIC X(10).
+           05 BUF-PRENOM-CLIENT       PIC X(15).
+           05 BUF-ADRESSE-CLIENT      PIC X(15).
+
+       FD  FCOMPTEOUT
+           RECORD CONTAINS 34 CHARACTERS.
+       01  BUFCOMPTE.
+      *    BUFFER EN FORMAT TEXTE, SYMETRIQUE D'API8FILDB
+           05 BUF-ID-COMPTE            PIC 9(10).
+           05 BUF-ID-CLIENT-COMPTE     PIC 9(10).
+           05 BUF-CODE-CB              PIC 9(4).
+           05 BUF-SOLDE                PIC X(10).
+
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-FCLIOUT PIC X(2).
+       77  FS-FCOMPTEOUT PIC X(2).
+
+       01  TEMP-SOLDE                PIC 9(10).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE CLIENT
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+       01  WS-NB-CLIENTS         PIC 9(7) VALUE 0.
+       01  WS-NB-COMPTES         PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           PERFORM 6000-OPEN-CLIOUT
+              THRU 6000-OPEN-CLIOUT-EXIT.
+
+           PERFORM 6000-OPEN-COMPTEOUT
+              THRU 6000-OPEN-COMPTEOUT-EXIT.
+
+           EXEC SQL
+              DECLARE CCLIDECH CURSOR FOR
+              SELECT ID_CLIENT, NOM_CLIENT, PRENOM_CLIENT,
+                     ADRESSE_CLIENT
+              FROM API8.CLIENT
+              ORDER BY ID_CLIENT
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CCLIDECH
+           END-EXEC.
+
+           PERFORM 1000-DECHARGER-CLIENT
+              THRU 1000-DECHARGER-CLIENT-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CCLIDECH
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE CCPTDECH CURSOR FOR
+              SELECT ID_COMPTE, ID_CLIENT, CODE_CB, SOLDE
+              FROM API8.COMPTE
+              ORDER BY ID_COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CCPTDECH
+           END-EXEC.
+
+           PERFORM 1100-DECHARGER-COMPTE
+              THRU 1100-DECHARGER-COMPTE-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CCPTDECH
+           END-EXEC.
+
+           PERFORM 6220-CLOSE-CLIOUT
+              THRU 6220-CLOSE-CLIOUT-EXIT.
+
+           PERFORM 6220-CLOSE-COMPTEOUT
+              THRU 6220-CLOSE-COMPTEOUT-EXIT.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+
+       6000-OPEN-CLIOUT.
+           OPEN OUTPUT FCLIOUT.
+           IF FS-FCLIOUT NOT = '00'
+               DISPLAY 'ERROR OPENING FCLIOUT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FCLIOUT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6000-OPEN-CLIOUT-EXIT.
+           EXIT.
+
+       6000-OPEN-COMPTEOUT.
+           OPEN OUTPUT FCOMPTEOUT.
+           IF FS-FCOMPTEOUT NOT = '00'
+               DISPLAY 'ERROR OPENING FCOMPTEOUT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FCOMPTEOUT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6000-OPEN-COMPTEOUT-EXIT.
+           EXIT.
+
+       1000-DECHARGER-CLIENT.
+           EXEC SQL
+              FETCH CCLIDECH
+              INTO :DCLCLIENT.WS-ID-CLIENT, :WS-NOM-CLIENT,
+                   :WS-PRENOM-CLIENT, :WS-ADRESSE-CLIENT
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE WS-ID-CLIENT OF DCLCLIENT TO BUF-ID-CLIENT
+              MOVE WS-NOM-CLIENT TO BUF-NOM-CLIENT
+              MOVE WS-PRENOM-CLIENT TO BUF-PRENOM-CLIENT
+              MOVE WS-ADRESSE-CLIENT TO BUF-ADRESSE-CLIENT
+              WRITE BUFCLIENT
+              ADD 1 TO WS-NB-CLIENTS
+           END-IF.
+
+       1000-DECHARGER-CLIENT-EXIT.
+           EXIT.
+
+       1100-DECHARGER-COMPTE.
+           EXEC SQL
+              FETCH CCPTDECH
+              INTO :WS-ID-COMPTE, :DCLCOMPTE.WS-ID-CLIENT,
+                   :WS-CODE-CB, :WS-SOLDE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE WS-ID-COMPTE TO BUF-ID-COMPTE
+              MOVE WS-ID-CLIENT OF DCLCOMPTE TO BUF-ID-CLIENT-COMPTE
+              MOVE WS-CODE-CB TO BUF-CODE-CB
+              MOVE WS-SOLDE TO TEMP-SOLDE
+              MOVE TEMP-SOLDE TO BUF-SOLDE
+              WRITE BUFCOMPTE
+              ADD 1 TO WS-NB-COMPTES
+           END-IF.
+
+       1100-DECHARGER-COMPTE-EXIT.
+           EXIT.
+
+       6220-CLOSE-CLIOUT.
+           CLOSE FCLIOUT.
+           IF FS-FCLIOUT NOT = '00'
+               DISPLAY 'ERROR CLOSING FCLIOUT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FCLIOUT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6220-CLOSE-CLIOUT-EXIT.
+           EXIT.
+
+       6220-CLOSE-COMPTEOUT.
+           CLOSE FCOMPTEOUT.
+           IF FS-FCOMPTEOUT NOT = '00'
+               DISPLAY 'ERROR CLOSING FCOMPTEOUT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FCOMPTEOUT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6220-CLOSE-COMPTEOUT-EXIT.
+           EXIT.
+
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8DECH        '
+            DISPLAY '*     CLIENTS DECHARGES : ' WS-NB-CLIENTS
+            DISPLAY '*     COMPTES DECHARGES : ' WS-NB-COMPTES
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8DECH       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
