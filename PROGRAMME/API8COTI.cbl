@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8COTI.
+      *===============================================================
+      *    BATCH D'ENREGISTREMENT D'UN COTITULAIRE
+      *    Rattache un second ID_CLIENT/CODE_CB au COMPTE du titulaire
+      *    principal, a la demande d'un operateur (SYSIN : ID_CLIENT
+      *    du titulaire principal, ID_CLIENT et CODE_CB du cotitulaire).
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+       01  WS-PARAM-SAISIE.
+           05  WS-PARAM-TITULAIRE     PIC X(9).
+           05  WS-PARAM-COTITULAIRE   PIC X(9).
+           05  WS-PARAM-CODE-CB       PIC X(4).
+
+       01  WS-ID-CLIENT-TITULAIRE     PIC S9(9) COMP.
+       01  WS-ID-CLIENT-COTITULAIRE   PIC S9(9) COMP.
+       01  WS-CODE-CB-COTITULAIRE     PIC X(4).
+       01  WS-ID-COMPTE-TITULAIRE     PIC S9(9) COMP.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           ACCEPT WS-PARAM-SAISIE FROM SYSIN.
+           MOVE FUNCTION NUMVAL(WS-PARAM-TITULAIRE)
+              TO WS-ID-CLIENT-TITULAIRE.
+           MOVE FUNCTION NUMVAL(WS-PARAM-COTITULAIRE)
+              TO WS-ID-CLIENT-COTITULAIRE.
+           MOVE WS-PARAM-CODE-CB TO WS-CODE-CB-COTITULAIRE.
+
+           PERFORM 1000-LIRE-COMPTE-TITULAIRE.
+           PERFORM 1999-FIN-PROGRAMME-DEB
+              THRU 1999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-LIRE-COMPTE-TITULAIRE.
+           EXEC SQL
+              SELECT ID_COMPTE
+              INTO :WS-ID-COMPTE-TITULAIRE
+              FROM API8.COMPTE
+              WHERE ID_CLIENT = :WS-ID-CLIENT-TITULAIRE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM 1100-INSERER-COTITULAIRE
+              WHEN 100
+                 DISPLAY 'TITULAIRE INCONNU : '
+                    WS-ID-CLIENT-TITULAIRE
+              WHEN OTHER
+                 DISPLAY 'ERREUR LECTURE COMPTE TITULAIRE : '
+                    WS-ID-CLIENT-TITULAIRE
+           END-EVALUATE.
+
+       1100-INSERER-COTITULAIRE.
+           EXEC SQL
+              INSERT INTO API8.COTITULAIRE
+                 (ID_COMPTE, ID_CLIENT, CODE_CB)
+              VALUES
+                 (:WS-ID-COMPTE-TITULAIRE, :WS-ID-CLIENT-COTITULAIRE,
+                  :WS-CODE-CB-COTITULAIRE)
+           END-EXEC.
+
+           IF SQLCODE = 0
+              DISPLAY 'COTITULAIRE ENREGISTRE : COMPTE '
+                 WS-ID-COMPTE-TITULAIRE ' CLIENT '
+                 WS-ID-CLIENT-COTITULAIRE
+           ELSE
+              DISPLAY 'ERREUR ENREGISTREMENT COTITULAIRE : '
+                 WS-ID-CLIENT-COTITULAIRE
+           END-IF.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 1999-ERREUR-PROGRAMME-DEB
+               THRU 1999-ERREUR-PROGRAMME-FIN.
+
+      *
+       1999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8COTI        '
+            DISPLAY '==============================================*'.
+      *
+       1999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       1999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8COTI       '
+            DISPLAY '==============================================*'.
+      *
+       1999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
+      *
