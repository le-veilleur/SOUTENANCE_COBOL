@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8CLOT.
+      *===============================================================
+      *    ECRAN DE CLOTURE / DESACTIVATION DE COMPTE
+      *    Positionne STATUT = 'C' sur API8.COMPTE au lieu de
+      *    supprimer physiquement la ligne, pour ne pas casser
+      *    l'historique API8.OPERATION qui la reference. API8BM1P
+      *    refuse ensuite la connexion sur un compte a ce statut.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X    VALUE 'Y'.
+               88 VALID-DATA                        VALUE 'Y'.
+      *
+
+        01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                    VALUE '2'.
+               88  SEND-DATAONLY-ALARM              VALUE '3'.
+
+       01  WS-XCTL-PROGRAM-SW              PIC X VALUE 'N'.
+           88 XCTL-PROGRAM                       VALUE 'Y'.
+
+       COPY DFHAID.
+       COPY APNSE07.
+
+       01  WS-ID-COMPTE-ALPHA      PIC X(10).
+       01  WS-STATUT-ACTUEL        PIC X(1).
+
+       01  WS-COMMUNICATION-AREA  PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 DFHCOM-ID-CLIENT PIC S9(9) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           IF EIBCALEN > ZERO
+               MOVE DFHCOM-ID-CLIENT TO WS-COMMUNICATION-AREA
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN EIBCALEN = ZERO OR 4
+                 MOVE LOW-VALUES TO CLOT1I
+                 MOVE LOW-VALUES TO CLOT1O
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-CLOT
+
+              WHEN EIBAID = DFHCLEAR
+                 MOVE LOW-VALUES TO CLOT1I
+                 MOVE LOW-VALUES TO CLOT1O
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-CLOT
+
+              WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+
+              WHEN EIBAID = DFHPF3 OR DFHPF12
+                   SET XCTL-PROGRAM TO TRUE
+
+              WHEN EIBAID = DFHENTER
+                   PERFORM 1000-TRAITER-SAISIE
+
+              WHEN OTHER
+                 PERFORM 1100-RECEIVE-ECRAN-CLOT
+                 MOVE 'TOUCHE INVALIDE' TO MESCLOO
+                 SET SEND-DATAONLY-ALARM TO TRUE
+                 PERFORM 1400-SEND-ECRAN-CLOT
+
+           END-EVALUATE.
+
+           IF NOT XCTL-PROGRAM
+               EXEC CICS RETURN TRANSID('SN07')
+                    COMMAREA(WS-COMMUNICATION-AREA)
+                    LENGTH(10)
+               END-EXEC
+           ELSE
+               EXEC CICS XCTL PROGRAM('API8BM1P')
+                    COMMAREA(WS-COMMUNICATION-AREA)
+                    LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
+               END-EXEC
+           END-IF.
+
+       1000-TRAITER-SAISIE.
+           PERFORM 1100-RECEIVE-ECRAN-CLOT.
+           PERFORM 1200-EDITER-SAISIE.
+           IF VALID-DATA
+               PERFORM 1300-CLOTURER-COMPTE
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-ECRAN-CLOT
+           END-IF.
+
+       1100-RECEIVE-ECRAN-CLOT.
+           EXEC CICS RECEIVE MAP ('CLOT1')
+                  MAPSET ('APNSE07')
+                  INTO (CLOT1I)
+           END-EXEC.
+
+       1200-EDITER-SAISIE.
+           IF IDCPTCLOI IS NOT NUMERIC
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE 'ID COMPTE NUMERIQUE UNIQUEMENT' TO MESCLOO
+           END-IF.
+
+           IF VALID-DATA
+              IF CONFCLOI NOT = 'O'
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'CONFIRMATION (O) REQUISE' TO MESCLOO
+              END-IF
+           END-IF.
+
+       1300-CLOTURER-COMPTE.
+           MOVE IDCPTCLOI TO WS-ID-COMPTE-ALPHA.
+           MOVE WS-ID-COMPTE-ALPHA TO WS-ID-COMPTE OF DCLCOMPTE.
+
+           EXEC SQL
+              SELECT STATUT
+              INTO :WS-STATUT-ACTUEL
+              FROM API8.COMPTE
+              WHERE ID_COMPTE = :DCLCOMPTE.WS-ID-COMPTE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF WS-STATUT-ACTUEL = 'C'
+                    MOVE 'COMPTE DEJA CLOTURE' TO MESCLOO
+                    SET SEND-DATAONLY-ALARM TO TRUE
+                    PERFORM 1400-SEND-ECRAN-CLOT
+                 ELSE
+                    PERFORM 1310-UPDATE-STATUT
+                 END-IF
+              WHEN 100
+                 MOVE 'COMPTE INCONNU' TO MESCLOO
+                 SET SEND-DATAONLY-ALARM TO TRUE
+                 PERFORM 1400-SEND-ECRAN-CLOT
+              WHEN OTHER
+                 MOVE 'ERREUR BDD' TO MESCLOO
+                 SET SEND-DATAONLY-ALARM TO TRUE
+                 PERFORM 1400-SEND-ECRAN-CLOT
+           END-EVALUATE.
+
+       1310-UPDATE-STATUT.
+           EXEC SQL
+              UPDATE API8.COMPTE
+              SET STATUT = 'C'
+              WHERE ID_COMPTE = :DCLCOMPTE.WS-ID-COMPTE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE 'COMPTE CLOTURE AVEC SUCCES' TO MESCLOO
+              SET SEND-DATAONLY TO TRUE
+              PERFORM 1400-SEND-ECRAN-CLOT
+           ELSE
+              MOVE 'ERREUR CLOTURE COMPTE' TO MESCLOO
+              SET SEND-DATAONLY-ALARM TO TRUE
+              PERFORM 1400-SEND-ECRAN-CLOT
+           END-IF.
+
+       1400-SEND-ECRAN-CLOT.
+           EVALUATE TRUE
+              WHEN SEND-ERASE
+                 EXEC CICS SEND MAP ('CLOT1')
+                      MAPSET ('APNSE07')
+                      FROM(CLOT1O)
+                      ERASE
+                 END-EXEC
+              WHEN SEND-DATAONLY
+                 EXEC CICS SEND MAP ('CLOT1')
+                      MAPSET ('APNSE07')
+                      FROM(CLOT1O)
+                      DATAONLY
+                 END-EXEC
+              WHEN SEND-DATAONLY-ALARM
+                 EXEC CICS SEND MAP ('CLOT1')
+                      MAPSET ('APNSE07')
+                      FROM(CLOT1O)
+                      DATAONLY
+                 END-EXEC
+           END-EVALUATE.
