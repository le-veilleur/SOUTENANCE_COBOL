@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8CODE.
+      *===============================================================
+      *    ECRAN DE CHANGEMENT DE CODE CB EN LIBRE-SERVICE
+      *    Un client authentifie (arrive via API8BM1P, option 'C')
+      *    peut fixer un nouveau CODE_CB sur son propre COMPTE, sans
+      *    passer par une mise a jour directe en base par l'IT.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X    VALUE 'Y'.
+               88 VALID-DATA                        VALUE 'Y'.
+      *
+
+        01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                    VALUE '2'.
+               88  SEND-DATAONLY-ALARM              VALUE '3'.
+
+       01  WS-XCTL-PROGRAM-SW              PIC X VALUE 'N'.
+           88 XCTL-PROGRAM                       VALUE 'Y'.
+
+       COPY DFHAID.
+       COPY APNSE08.
+
+       01  WS-NEWCODE-NUM          PIC 9(4).
+
+       01  WS-COMMUNICATION-AREA  PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 DFHCOM-ID-CLIENT PIC S9(9) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           IF EIBCALEN > ZERO
+               MOVE DFHCOM-ID-CLIENT TO WS-COMMUNICATION-AREA
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN EIBCALEN = ZERO OR 4
+                 MOVE LOW-VALUES TO CODE1I
+                 MOVE LOW-VALUES TO CODE1O
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-CODE
+
+              WHEN EIBAID = DFHCLEAR
+                 MOVE LOW-VALUES TO CODE1I
+                 MOVE LOW-VALUES TO CODE1O
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-CODE
+
+              WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+
+              WHEN EIBAID = DFHPF3 OR DFHPF12
+                   SET XCTL-PROGRAM TO TRUE
+
+              WHEN EIBAID = DFHENTER
+                   PERFORM 1000-TRAITER-SAISIE
+
+              WHEN OTHER
+                 PERFORM 1100-RECEIVE-ECRAN-CODE
+                 MOVE 'TOUCHE INVALIDE' TO MESCODEO
+                 SET SEND-DATAONLY-ALARM TO TRUE
+                 PERFORM 1400-SEND-ECRAN-CODE
+
+           END-EVALUATE.
+
+           IF NOT XCTL-PROGRAM
+               EXEC CICS RETURN TRANSID('SN08')
+                    COMMAREA(WS-COMMUNICATION-AREA)
+                    LENGTH(10)
+               END-EXEC
+           ELSE
+               EXEC CICS XCTL PROGRAM('API8BM1P')
+                    COMMAREA(WS-COMMUNICATION-AREA)
+                    LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
+               END-EXEC
+           END-IF.
+
+       1000-TRAITER-SAISIE.
+           PERFORM 1100-RECEIVE-ECRAN-CODE.
+           PERFORM 1200-EDITER-SAISIE.
+           IF VALID-DATA
+               PERFORM 1300-CHANGER-CODE
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-ECRAN-CODE
+           END-IF.
+
+       1100-RECEIVE-ECRAN-CODE.
+           EXEC CICS RECEIVE MAP ('CODE1')
+                  MAPSET ('APNSE08')
+                  INTO (CODE1I)
+           END-EXEC.
+
+       1200-EDITER-SAISIE.
+           IF NEWCODEI IS NOT NUMERIC
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE 'NOUVEAU CODE NUMERIQUE (4 CHIFFRES)' TO MESCODEO
+           END-IF.
+
+           IF VALID-DATA
+              IF NEWCODEI NOT = CONFCODEI
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE 'LA CONFIRMATION NE CORRESPOND PAS' TO MESCODEO
+              END-IF
+           END-IF.
+
+       1300-CHANGER-CODE.
+           MOVE NEWCODEI TO WS-NEWCODE-NUM.
+
+      *    DATE_MAJ_CODE est remise a jour a chaque changement pour
+      *    faire repartir le delai d'expiration
+           EXEC SQL
+              UPDATE API8.COMPTE
+              SET CODE_CB = :WS-NEWCODE-NUM,
+                  DATE_MAJ_CODE = CURRENT DATE
+              WHERE ID_CLIENT = :WS-COMMUNICATION-AREA
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE 'CODE CB MIS A JOUR AVEC SUCCES' TO MESCODEO
+              SET SEND-DATAONLY TO TRUE
+              PERFORM 1400-SEND-ECRAN-CODE
+           ELSE
+              MOVE 'ERREUR MISE A JOUR DU CODE CB' TO MESCODEO
+              SET SEND-DATAONLY-ALARM TO TRUE
+              PERFORM 1400-SEND-ECRAN-CODE
+           END-IF.
+
+       1400-SEND-ECRAN-CODE.
+           EVALUATE TRUE
+              WHEN SEND-ERASE
+                 EXEC CICS SEND MAP ('CODE1')
+                      MAPSET ('APNSE08')
+                      FROM(CODE1O)
+                      ERASE
+                 END-EXEC
+              WHEN SEND-DATAONLY
+                 EXEC CICS SEND MAP ('CODE1')
+                      MAPSET ('APNSE08')
+                      FROM(CODE1O)
+                      DATAONLY
+                 END-EXEC
+              WHEN SEND-DATAONLY-ALARM
+                 EXEC CICS SEND MAP ('CODE1')
+                      MAPSET ('APNSE08')
+                      FROM(CODE1O)
+                      DATAONLY
+                 END-EXEC
+           END-EVALUATE.
