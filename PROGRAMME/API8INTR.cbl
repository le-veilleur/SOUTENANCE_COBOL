@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8INTR.
+      *===============================================================
+      *    BATCH D'ACCRUAL DES INTERETS
+      *    Parcourt API8.COMPTE (comptes non clotures, solde positif)
+      *    et credite les interets au taux API8.PARAMETRE/TAUX_INTERET
+      *    (taux applique a chaque execution du batch, typiquement
+      *    mensuelle), en tracant chaque credit comme une operation
+      *    TYPE_OP = 'I' sur API8.OPERATION.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE OPE
+           END-EXEC.
+
+      *    Taux configurable - repli 0,1% si API8.
+      *    PARAMETRE n'a pas de ligne TAUX_INTERET
+       01  WS-TAUX-INTERET        PIC S9(3)V9(4) COMP-3 VALUE 0,0010.
+
+       01  WS-ID-COMPTE-CUR        PIC S9(9) COMP.
+       01  WS-ID-CLIENT-CUR        PIC S9(9) COMP.
+       01  WS-SOLDE-CUR             PIC S9(8)V99 COMP-3.
+       01  WS-STATUT-COMPTE         PIC X(1).
+       01  WS-MONTANT-INTERET       PIC S9(8)V99 COMP-3.
+       01  WS-NULL-INDICATOR        PIC S9(4) COMP.
+
+       01  WS-ID-COMPTE-EDIT        PIC 9(9).
+       01  WS-MONTANT-INTERET-EDIT  PIC -(7)9,99.
+
+       01  WS-NB-COMPTES-CREDITES   PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           DISPLAY '=============================================='
+           DISPLAY '*       ACCRUAL DES INTERETS SUR COMPTES      *'
+           DISPLAY '=============================================='.
+
+           PERFORM 0500-LIRE-TAUX-INTERET
+              THRU 0500-LIRE-TAUX-INTERET-EXIT.
+
+           EXEC SQL
+              DECLARE CCPTINTR CURSOR FOR
+              SELECT ID_COMPTE, ID_CLIENT, SOLDE, STATUT
+              FROM API8.COMPTE
+              WHERE SOLDE > 0
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CCPTINTR
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-COMPTE
+              THRU 1000-TRAITER-COMPTE-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CCPTINTR
+           END-EXEC.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       0500-LIRE-TAUX-INTERET.
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-TAUX-INTERET
+              FROM API8.PARAMETRE
+              WHERE CODE_PARAM = 'TAUX_INTERET'
+           END-EXEC.
+
+       0500-LIRE-TAUX-INTERET-EXIT.
+           EXIT.
+
+       1000-TRAITER-COMPTE.
+           MOVE SPACE TO WS-STATUT-COMPTE.
+
+           EXEC SQL
+              FETCH CCPTINTR
+              INTO :WS-ID-COMPTE-CUR, :WS-ID-CLIENT-CUR,
+                   :WS-SOLDE-CUR, :WS-STATUT-COMPTE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              IF WS-STATUT-COMPTE NOT = 'C'
+                 PERFORM 1100-CREDITER-INTERET
+                    THRU 1100-CREDITER-INTERET-EXIT
+              END-IF
+           END-IF.
+
+       1000-TRAITER-COMPTE-EXIT.
+           EXIT.
+
+       1100-CREDITER-INTERET.
+           COMPUTE WS-MONTANT-INTERET ROUNDED =
+              WS-SOLDE-CUR * WS-TAUX-INTERET.
+
+           IF WS-MONTANT-INTERET > 0
+              EXEC SQL
+                 UPDATE API8.COMPTE
+                 SET SOLDE = SOLDE + :WS-MONTANT-INTERET
+                 WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+              END-EXEC
+
+              IF SQLCODE = 0
+                 PERFORM 1200-INSERER-OPERATION-INTERET
+                    THRU 1200-INSERER-OPERATION-INTERET-EXIT
+                 ADD 1 TO WS-NB-COMPTES-CREDITES
+              END-IF
+           END-IF.
+
+       1100-CREDITER-INTERET-EXIT.
+           EXIT.
+
+       1200-INSERER-OPERATION-INTERET.
+           EXEC SQL
+              SELECT MAX(ID_OPERATION)
+              INTO :DCLOPERATION.WS-ID-OPERATION :WS-NULL-INDICATOR
+              FROM API8.OPERATION
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-OPERATION OF DCLOPERATION
+           ELSE
+              ADD 1 TO WS-ID-OPERATION OF DCLOPERATION
+           END-IF.
+
+           MOVE WS-ID-COMPTE-CUR TO WS-ID-COMPTE OF DCLOPERATION.
+           MOVE WS-MONTANT-INTERET TO WS-MONTANT-OP OF DCLOPERATION.
+           MOVE 'I' TO WS-TYPE-OP OF DCLOPERATION.
+
+           EXEC SQL
+              INSERT INTO API8.OPERATION
+                 (ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP, DATE_OP,
+                  LIBELLE_OP)
+              VALUES
+                 (:DCLOPERATION.WS-ID-OPERATION,
+                  :DCLOPERATION.WS-ID-COMPTE,
+                  :DCLOPERATION.WS-MONTANT-OP,
+                  :DCLOPERATION.WS-TYPE-OP,
+                  CURRENT DATE,
+                  'INTERETS CREDITES')
+           END-EXEC.
+
+           MOVE WS-ID-COMPTE-CUR TO WS-ID-COMPTE-EDIT.
+           MOVE WS-MONTANT-INTERET TO WS-MONTANT-INTERET-EDIT.
+           DISPLAY 'COMPTE=' WS-ID-COMPTE-EDIT
+                   ' INTERET=' WS-MONTANT-INTERET-EDIT.
+
+       1200-INSERER-OPERATION-INTERET-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8INTR        '
+            DISPLAY '   COMPTES CREDITES : ' WS-NB-COMPTES-CREDITES
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8INTR       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
+      *
