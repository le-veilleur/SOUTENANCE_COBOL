@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8EXP.
+      *===============================================================
+      *    BATCH D'EXPORT DE L'HISTORIQUE DES OPERATIONS
+      *    Parcourt API8.OPERATION (meme forme de curseur que
+      *    1200-LOAD-CLIENT-OPERATIONS dans API8LIST) et ecrit
+      *    ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP et DATE_OP
+      *    au format CSV dans un fichier sequentiel exploitable par
+      *    un tableur, pour un dossier fiscal ou un litige client.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FEXPORT ASSIGN TO OUT001
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FEXPORT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FEXPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BUF-LIGNE-CSV             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-FEXPORT                PIC X(2).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE OPE
+           END-EXEC.
+
+       01  WS-ID-OPERATION-CUR       PIC S9(9) COMP.
+       01  WS-ID-COMPTE-CUR          PIC S9(9) COMP.
+       01  WS-MONTANT-OP-CUR         PIC S9(8)V99 COMP-3.
+       01  WS-TYPE-OP-CUR            PIC X(1).
+       01  WS-DATE-OP-CUR            PIC X(8).
+
+       01  WS-ID-OPERATION-EDIT      PIC 9(9).
+       01  WS-ID-COMPTE-EDIT         PIC 9(9).
+       01  WS-MONTANT-OP-EDIT        PIC -(7)9,99.
+
+       01  WS-NB-LIGNES              PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           DISPLAY '=============================================='
+           DISPLAY '*   EXPORT CSV DE L''HISTORIQUE DES OPERATIONS *'
+           DISPLAY '=============================================='.
+
+           PERFORM 6000-OPEN-EXPORT
+              THRU 6000-OPEN-EXPORT-EXIT.
+
+           MOVE 'ID_OPERATION,ID_COMPTE,MONTANT_OP,TYPE_OP,DATE_OP'
+              TO BUF-LIGNE-CSV.
+           PERFORM 6300-WRITE-EXPORT
+              THRU 6300-WRITE-EXPORT-EXIT.
+
+           EXEC SQL
+              DECLARE CEXPORT CURSOR FOR
+              SELECT ID_OPERATION, ID_COMPTE, MONTANT_OP, TYPE_OP,
+                     DATE_OP
+              FROM API8.OPERATION
+              ORDER BY ID_COMPTE, ID_OPERATION
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CEXPORT
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-OPERATION
+              THRU 1000-TRAITER-OPERATION-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CEXPORT
+           END-EXEC.
+
+           PERFORM 6220-CLOSE-EXPORT
+              THRU 6220-CLOSE-EXPORT-EXIT.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-TRAITER-OPERATION.
+           EXEC SQL
+              FETCH CEXPORT
+              INTO :WS-ID-OPERATION-CUR, :WS-ID-COMPTE-CUR,
+                   :WS-MONTANT-OP-CUR, :WS-TYPE-OP-CUR,
+                   :WS-DATE-OP-CUR
+           END-EXEC.
+
+           IF SQLCODE = 0
+              PERFORM 1100-FORMATER-LIGNE
+                 THRU 1100-FORMATER-LIGNE-EXIT
+              PERFORM 6300-WRITE-EXPORT
+                 THRU 6300-WRITE-EXPORT-EXIT
+              ADD 1 TO WS-NB-LIGNES
+           END-IF.
+
+       1000-TRAITER-OPERATION-EXIT.
+           EXIT.
+
+       1100-FORMATER-LIGNE.
+           MOVE WS-ID-OPERATION-CUR TO WS-ID-OPERATION-EDIT.
+           MOVE WS-ID-COMPTE-CUR TO WS-ID-COMPTE-EDIT.
+           MOVE WS-MONTANT-OP-CUR TO WS-MONTANT-OP-EDIT.
+
+           STRING WS-ID-OPERATION-EDIT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ID-COMPTE-EDIT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-MONTANT-OP-EDIT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-TYPE-OP-CUR DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-DATE-OP-CUR DELIMITED BY SIZE
+              INTO BUF-LIGNE-CSV.
+
+       1100-FORMATER-LIGNE-EXIT.
+           EXIT.
+
+       6000-OPEN-EXPORT.
+           OPEN OUTPUT FEXPORT.
+           IF FS-FEXPORT NOT = '00'
+               DISPLAY 'ERROR OPENING FEXPORT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FEXPORT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6000-OPEN-EXPORT-EXIT.
+           EXIT.
+
+       6300-WRITE-EXPORT.
+           WRITE BUF-LIGNE-CSV.
+           IF FS-FEXPORT NOT = '00'
+               DISPLAY 'ERROR WRITING FEXPORT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FEXPORT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6300-WRITE-EXPORT-EXIT.
+           EXIT.
+
+       6220-CLOSE-EXPORT.
+           CLOSE FEXPORT.
+           IF FS-FEXPORT NOT = '00'
+               DISPLAY 'ERROR CLOSING FEXPORT: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FEXPORT
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6220-CLOSE-EXPORT-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8EXP         '
+            DISPLAY '*     LIGNES EXPORTEES  : ' WS-NB-LIGNES
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8EXP        '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
