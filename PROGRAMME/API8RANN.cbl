@@ -0,0 +1,393 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8RANN.
+      *===============================================================
+      *    BATCH D'EDITION DU RELEVE ANNUEL DE SYNTHESE
+      *    Pour chaque COMPTE, joint CLIENT et recapitule l'annee
+      *    civile en cours : solde d'ouverture/de cloture et totaux
+      *    par type d'operation (depots, retraits, virements, frais,
+      *    interets), sans le detail ligne a ligne du releve mensuel
+      *    (API8RELV), pour impression / archivage annuel.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FRELVANN ASSIGN TO OUT015
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FRELVANN.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FRELVANN
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BUF-LIGNE-RANN            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-FRELVANN                PIC X(2).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE CLIENT
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE OPE
+           END-EXEC.
+
+       01  WS-DATE-JOUR              PIC X(8).
+       01  WS-PERIODE-DEB            PIC X(8).
+       01  WS-PERIODE-FIN            PIC X(8).
+
+       01  WS-ID-COMPTE-CUR          PIC S9(9) COMP.
+       01  WS-ID-CLIENT-CUR          PIC S9(9) COMP.
+       01  WS-SOLDE-CLOTURE          PIC S9(8)V99 COMP-3.
+       01  WS-NET-PERIODE            PIC S9(8)V99 COMP-3.
+       01  WS-SOLDE-OUVERTURE        PIC S9(8)V99 COMP-3.
+
+       01  WS-TOTAL-DEPOTS           PIC S9(8)V99 COMP-3.
+       01  WS-TOTAL-RETRAITS         PIC S9(8)V99 COMP-3.
+       01  WS-TOTAL-VIR-SORTANT      PIC S9(8)V99 COMP-3.
+       01  WS-TOTAL-VIR-ENTRANT      PIC S9(8)V99 COMP-3.
+       01  WS-TOTAL-FRAIS            PIC S9(8)V99 COMP-3.
+       01  WS-TOTAL-INTERETS         PIC S9(8)V99 COMP-3.
+       01  WS-TOTAL-ANNULATIONS      PIC S9(8)V99 COMP-3.
+       01  WS-NULL-IND-1             PIC S9(4) COMP.
+       01  WS-NULL-IND-2             PIC S9(4) COMP.
+       01  WS-NULL-IND-3             PIC S9(4) COMP.
+       01  WS-NULL-IND-4             PIC S9(4) COMP.
+       01  WS-NULL-IND-5             PIC S9(4) COMP.
+       01  WS-NULL-IND-6             PIC S9(4) COMP.
+       01  WS-NULL-IND-7             PIC S9(4) COMP.
+
+       01  WS-SOLDE-OUVERT-EDIT      PIC -(7)9,99.
+       01  WS-SOLDE-CLOTURE-EDIT     PIC -(7)9,99.
+       01  WS-TOTAL-DEPOTS-EDIT      PIC -(7)9,99.
+       01  WS-TOTAL-RETRAITS-EDIT    PIC -(7)9,99.
+       01  WS-TOTAL-VIR-SORT-EDIT    PIC -(7)9,99.
+       01  WS-TOTAL-VIR-ENTR-EDIT    PIC -(7)9,99.
+       01  WS-TOTAL-FRAIS-EDIT       PIC -(7)9,99.
+       01  WS-TOTAL-INTERETS-EDIT    PIC -(7)9,99.
+       01  WS-TOTAL-ANNUL-EDIT       PIC -(7)9,99.
+
+       01  WS-NB-COMPTES             PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+           MOVE WS-DATE-JOUR(1:4) TO WS-PERIODE-DEB(1:4).
+           MOVE '0101' TO WS-PERIODE-DEB(5:4).
+           MOVE WS-DATE-JOUR(1:4) TO WS-PERIODE-FIN(1:4).
+           MOVE '1231' TO WS-PERIODE-FIN(5:4).
+
+           DISPLAY '=============================================='
+           DISPLAY '*        RELEVE ANNUEL DE SYNTHESE             '
+           DISPLAY '*        PERIODE : ' WS-PERIODE-DEB
+              ' A ' WS-PERIODE-FIN
+           DISPLAY '=============================================='.
+
+           PERFORM 6000-OPEN-RANN
+              THRU 6000-OPEN-RANN-EXIT.
+
+           EXEC SQL
+              DECLARE CRANN CURSOR FOR
+              SELECT C.ID_COMPTE, C.ID_CLIENT, C.SOLDE
+              FROM API8.COMPTE C
+              ORDER BY C.ID_COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CRANN
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-COMPTE
+              THRU 1000-TRAITER-COMPTE-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CRANN
+           END-EXEC.
+
+           PERFORM 6220-CLOSE-RANN
+              THRU 6220-CLOSE-RANN-EXIT.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       1000-TRAITER-COMPTE.
+           EXEC SQL
+              FETCH CRANN
+              INTO :WS-ID-COMPTE-CUR, :WS-ID-CLIENT-CUR,
+                   :WS-SOLDE-CLOTURE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-NB-COMPTES
+              PERFORM 1100-LIRE-CLIENT
+                 THRU 1100-LIRE-CLIENT-EXIT
+              PERFORM 1200-CUMULER-OPERATIONS
+                 THRU 1200-CUMULER-OPERATIONS-EXIT
+              PERFORM 1300-ECRIRE-LIGNE-RANN
+                 THRU 1300-ECRIRE-LIGNE-RANN-EXIT
+           END-IF.
+
+       1000-TRAITER-COMPTE-EXIT.
+           EXIT.
+
+       1100-LIRE-CLIENT.
+           MOVE WS-ID-CLIENT-CUR TO WS-ID-CLIENT OF DCLCLIENT.
+
+           EXEC SQL
+              SELECT NOM_CLIENT, PRENOM_CLIENT
+              INTO :WS-NOM-CLIENT, :WS-PRENOM-CLIENT
+              FROM API8.CLIENT
+              WHERE ID_CLIENT = :WS-ID-CLIENT OF DCLCLIENT
+           END-EXEC.
+
+       1100-LIRE-CLIENT-EXIT.
+           EXIT.
+
+       1200-CUMULER-OPERATIONS.
+      *    Les depots et retraits annules (ANNULE = 'Y') sont exclus
+      *    du cumul : ils sont ramenes a zero par leur contrepartie
+      *    'A', cumulee separement ci-dessous a titre informatif.
+           EXEC SQL
+              SELECT SUM(MONTANT_OP)
+              INTO :WS-TOTAL-DEPOTS :WS-NULL-IND-1
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND TYPE_OP = 'D'
+                AND ANNULE NOT = 'Y'
+                AND DATE_OP BETWEEN :WS-PERIODE-DEB AND :WS-PERIODE-FIN
+           END-EXEC.
+           IF WS-NULL-IND-1 = -1
+              MOVE ZERO TO WS-TOTAL-DEPOTS
+           END-IF.
+
+           EXEC SQL
+              SELECT SUM(MONTANT_OP)
+              INTO :WS-TOTAL-RETRAITS :WS-NULL-IND-2
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND TYPE_OP = 'R'
+                AND ANNULE NOT = 'Y'
+                AND DATE_OP BETWEEN :WS-PERIODE-DEB AND :WS-PERIODE-FIN
+           END-EXEC.
+           IF WS-NULL-IND-2 = -1
+              MOVE ZERO TO WS-TOTAL-RETRAITS
+           END-IF.
+
+           EXEC SQL
+              SELECT SUM(MONTANT_OP)
+              INTO :WS-TOTAL-VIR-SORTANT :WS-NULL-IND-3
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND TYPE_OP = 'S'
+                AND DATE_OP BETWEEN :WS-PERIODE-DEB AND :WS-PERIODE-FIN
+           END-EXEC.
+           IF WS-NULL-IND-3 = -1
+              MOVE ZERO TO WS-TOTAL-VIR-SORTANT
+           END-IF.
+
+           EXEC SQL
+              SELECT SUM(MONTANT_OP)
+              INTO :WS-TOTAL-VIR-ENTRANT :WS-NULL-IND-4
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND TYPE_OP = 'E'
+                AND DATE_OP BETWEEN :WS-PERIODE-DEB AND :WS-PERIODE-FIN
+           END-EXEC.
+           IF WS-NULL-IND-4 = -1
+              MOVE ZERO TO WS-TOTAL-VIR-ENTRANT
+           END-IF.
+
+           EXEC SQL
+              SELECT SUM(MONTANT_OP)
+              INTO :WS-TOTAL-FRAIS :WS-NULL-IND-5
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND TYPE_OP = 'F'
+                AND DATE_OP BETWEEN :WS-PERIODE-DEB AND :WS-PERIODE-FIN
+           END-EXEC.
+           IF WS-NULL-IND-5 = -1
+              MOVE ZERO TO WS-TOTAL-FRAIS
+           END-IF.
+
+           EXEC SQL
+              SELECT SUM(MONTANT_OP)
+              INTO :WS-TOTAL-INTERETS :WS-NULL-IND-6
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND TYPE_OP = 'I'
+                AND DATE_OP BETWEEN :WS-PERIODE-DEB AND :WS-PERIODE-FIN
+           END-EXEC.
+           IF WS-NULL-IND-6 = -1
+              MOVE ZERO TO WS-TOTAL-INTERETS
+           END-IF.
+
+      *    Annulations (A) - a titre informatif uniquement ; leur
+      *    effet sur le solde est deja neutralise par l'exclusion
+      *    des operations D/R annulees ci-dessus.
+           EXEC SQL
+              SELECT SUM(MONTANT_OP)
+              INTO :WS-TOTAL-ANNULATIONS :WS-NULL-IND-7
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND TYPE_OP = 'A'
+                AND DATE_OP BETWEEN :WS-PERIODE-DEB AND :WS-PERIODE-FIN
+           END-EXEC.
+           IF WS-NULL-IND-7 = -1
+              MOVE ZERO TO WS-TOTAL-ANNULATIONS
+           END-IF.
+
+           COMPUTE WS-NET-PERIODE =
+              WS-TOTAL-DEPOTS + WS-TOTAL-VIR-ENTRANT
+              + WS-TOTAL-INTERETS
+              - WS-TOTAL-RETRAITS - WS-TOTAL-VIR-SORTANT
+              - WS-TOTAL-FRAIS.
+           COMPUTE WS-SOLDE-OUVERTURE =
+              WS-SOLDE-CLOTURE - WS-NET-PERIODE.
+
+       1200-CUMULER-OPERATIONS-EXIT.
+           EXIT.
+
+       1300-ECRIRE-LIGNE-RANN.
+           MOVE WS-SOLDE-OUVERTURE TO WS-SOLDE-OUVERT-EDIT.
+           MOVE WS-SOLDE-CLOTURE TO WS-SOLDE-CLOTURE-EDIT.
+           MOVE WS-TOTAL-DEPOTS TO WS-TOTAL-DEPOTS-EDIT.
+           MOVE WS-TOTAL-RETRAITS TO WS-TOTAL-RETRAITS-EDIT.
+           MOVE WS-TOTAL-VIR-SORTANT TO WS-TOTAL-VIR-SORT-EDIT.
+           MOVE WS-TOTAL-VIR-ENTRANT TO WS-TOTAL-VIR-ENTR-EDIT.
+           MOVE WS-TOTAL-FRAIS TO WS-TOTAL-FRAIS-EDIT.
+           MOVE WS-TOTAL-INTERETS TO WS-TOTAL-INTERETS-EDIT.
+           MOVE WS-TOTAL-ANNULATIONS TO WS-TOTAL-ANNUL-EDIT.
+
+           MOVE SPACES TO BUF-LIGNE-RANN.
+           STRING 'COMPTE=' DELIMITED BY SIZE
+                  WS-ID-COMPTE-CUR DELIMITED BY SIZE
+                  ' CLIENT=' DELIMITED BY SIZE
+                  WS-PRENOM-CLIENT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-NOM-CLIENT DELIMITED BY SIZE
+                  ' OUVERTURE=' DELIMITED BY SIZE
+                  WS-SOLDE-OUVERT-EDIT DELIMITED BY SIZE
+                  ' CLOTURE=' DELIMITED BY SIZE
+                  WS-SOLDE-CLOTURE-EDIT DELIMITED BY SIZE
+              INTO BUF-LIGNE-RANN.
+           PERFORM 6300-WRITE-RANN
+              THRU 6300-WRITE-RANN-EXIT.
+
+           MOVE SPACES TO BUF-LIGNE-RANN.
+           STRING '  DEPOTS=' DELIMITED BY SIZE
+                  WS-TOTAL-DEPOTS-EDIT DELIMITED BY SIZE
+                  ' RETRAITS=' DELIMITED BY SIZE
+                  WS-TOTAL-RETRAITS-EDIT DELIMITED BY SIZE
+                  ' VIR ENTRANTS=' DELIMITED BY SIZE
+                  WS-TOTAL-VIR-ENTR-EDIT DELIMITED BY SIZE
+                  ' VIR SORTANTS=' DELIMITED BY SIZE
+                  WS-TOTAL-VIR-SORT-EDIT DELIMITED BY SIZE
+                  ' FRAIS=' DELIMITED BY SIZE
+                  WS-TOTAL-FRAIS-EDIT DELIMITED BY SIZE
+                  ' INTERETS=' DELIMITED BY SIZE
+                  WS-TOTAL-INTERETS-EDIT DELIMITED BY SIZE
+                  ' ANNULATIONS=' DELIMITED BY SIZE
+                  WS-TOTAL-ANNUL-EDIT DELIMITED BY SIZE
+              INTO BUF-LIGNE-RANN.
+           PERFORM 6300-WRITE-RANN
+              THRU 6300-WRITE-RANN-EXIT.
+
+       1300-ECRIRE-LIGNE-RANN-EXIT.
+           EXIT.
+
+       6000-OPEN-RANN.
+           OPEN OUTPUT FRELVANN.
+           IF FS-FRELVANN NOT = '00'
+               DISPLAY 'ERROR OPENING FRELVANN: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FRELVANN
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6000-OPEN-RANN-EXIT.
+           EXIT.
+
+       6300-WRITE-RANN.
+           WRITE BUF-LIGNE-RANN.
+           IF FS-FRELVANN NOT = '00'
+               DISPLAY 'ERROR WRITING FRELVANN: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FRELVANN
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6300-WRITE-RANN-EXIT.
+           EXIT.
+
+       6220-CLOSE-RANN.
+           CLOSE FRELVANN.
+           IF FS-FRELVANN NOT = '00'
+               DISPLAY 'ERROR CLOSING FRELVANN: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FRELVANN
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+       6220-CLOSE-RANN-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8RANN        '
+            DISPLAY '*     COMPTES TRAITES    : ' WS-NB-COMPTES
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8RANN       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
