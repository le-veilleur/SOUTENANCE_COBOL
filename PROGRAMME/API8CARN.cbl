@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8CARN.
+      *===============================================================
+      *    ECRAN DE DEMANDE DE RENOUVELLEMENT / REMPLACEMENT DE CARTE
+      *    Un client authentifie (arrive via API8BM1P, option 'N')
+      *    peut deposer une demande de carte (perte, vol, deterioration
+      *    ou simple renouvellement) sur API8.DEMCARTE, pour fabrication
+      *    et envoi par le back-office via API8CARD.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X    VALUE 'Y'.
+               88 VALID-DATA                        VALUE 'Y'.
+      *
+
+        01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                    VALUE '2'.
+               88  SEND-DATAONLY-ALARM              VALUE '3'.
+
+       01  WS-XCTL-PROGRAM-SW              PIC X VALUE 'N'.
+           88 XCTL-PROGRAM                       VALUE 'Y'.
+
+       COPY DFHAID.
+       COPY APNSE12.
+
+       01  WS-ID-DEMANDE           PIC S9(9) COMP.
+       01  WS-NULL-INDICATOR       PIC S9(4) COMP.
+       01  WS-MOTIF-DEMANDE        PIC X(1).
+
+       01  WS-COMMUNICATION-AREA  PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 DFHCOM-ID-CLIENT PIC S9(9) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           IF EIBCALEN > ZERO
+               MOVE DFHCOM-ID-CLIENT TO WS-COMMUNICATION-AREA
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN EIBCALEN = ZERO OR 4
+                 MOVE LOW-VALUES TO CARN1I
+                 MOVE LOW-VALUES TO CARN1O
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-CARN
+
+              WHEN EIBAID = DFHCLEAR
+                 MOVE LOW-VALUES TO CARN1I
+                 MOVE LOW-VALUES TO CARN1O
+                 SET SEND-ERASE TO TRUE
+                 PERFORM 1400-SEND-ECRAN-CARN
+
+              WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+
+              WHEN EIBAID = DFHPF3 OR DFHPF12
+                   SET XCTL-PROGRAM TO TRUE
+
+              WHEN EIBAID = DFHENTER
+                   PERFORM 1000-TRAITER-SAISIE
+
+              WHEN OTHER
+                 PERFORM 1100-RECEIVE-ECRAN-CARN
+                 MOVE 'TOUCHE INVALIDE' TO MESCARNO
+                 SET SEND-DATAONLY-ALARM TO TRUE
+                 PERFORM 1400-SEND-ECRAN-CARN
+
+           END-EVALUATE.
+
+           IF NOT XCTL-PROGRAM
+               EXEC CICS RETURN TRANSID('SN12')
+                    COMMAREA(WS-COMMUNICATION-AREA)
+                    LENGTH(10)
+               END-EXEC
+           ELSE
+               EXEC CICS XCTL PROGRAM('API8BM1P')
+                    COMMAREA(WS-COMMUNICATION-AREA)
+                    LENGTH(LENGTH OF WS-COMMUNICATION-AREA)
+               END-EXEC
+           END-IF.
+
+       1000-TRAITER-SAISIE.
+           PERFORM 1100-RECEIVE-ECRAN-CARN.
+           PERFORM 1200-EDITER-MOTIF.
+           IF VALID-DATA
+               PERFORM 1300-ENREGISTRER-DEMANDE
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-ECRAN-CARN
+           END-IF.
+
+       1100-RECEIVE-ECRAN-CARN.
+           EXEC CICS RECEIVE MAP ('CARN1')
+                  MAPSET ('APNSE12')
+                  INTO (CARN1I)
+           END-EXEC.
+
+       1200-EDITER-MOTIF.
+           MOVE MOTIFI TO WS-MOTIF-DEMANDE.
+           IF WS-MOTIF-DEMANDE NOT = 'P' AND WS-MOTIF-DEMANDE NOT = 'V'
+              AND WS-MOTIF-DEMANDE NOT = 'R'
+              AND WS-MOTIF-DEMANDE NOT = 'D'
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE 'MOTIF INVALIDE (P/V/R/D)' TO MESCARNO
+           END-IF.
+
+       1300-ENREGISTRER-DEMANDE.
+           EXEC SQL
+              SELECT MAX(ID_DEMANDE)
+              INTO :WS-ID-DEMANDE :WS-NULL-INDICATOR
+              FROM API8.DEMCARTE
+           END-EXEC.
+
+           IF WS-NULL-INDICATOR = -1
+              MOVE 1 TO WS-ID-DEMANDE
+           ELSE
+              ADD 1 TO WS-ID-DEMANDE
+           END-IF.
+
+           EXEC SQL
+              INSERT INTO API8.DEMCARTE
+                 (ID_DEMANDE, ID_CLIENT, MOTIF, DATE_DEMANDE, STATUT)
+              VALUES
+                 (:WS-ID-DEMANDE, :WS-COMMUNICATION-AREA,
+                  :WS-MOTIF-DEMANDE, CURRENT DATE, 'N')
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE 'DEMANDE ENREGISTREE AVEC SUCCES' TO MESCARNO
+              SET SEND-DATAONLY TO TRUE
+              PERFORM 1400-SEND-ECRAN-CARN
+           ELSE
+              MOVE 'ERREUR ENREGISTREMENT DEMANDE' TO MESCARNO
+              SET SEND-DATAONLY-ALARM TO TRUE
+              PERFORM 1400-SEND-ECRAN-CARN
+           END-IF.
+
+       1400-SEND-ECRAN-CARN.
+           EVALUATE TRUE
+              WHEN SEND-ERASE
+                 EXEC CICS SEND MAP ('CARN1')
+                      MAPSET ('APNSE12')
+                      FROM(CARN1O)
+                      ERASE
+                 END-EXEC
+              WHEN SEND-DATAONLY
+                 EXEC CICS SEND MAP ('CARN1')
+                      MAPSET ('APNSE12')
+                      FROM(CARN1O)
+                      DATAONLY
+                 END-EXEC
+              WHEN SEND-DATAONLY-ALARM
+                 EXEC CICS SEND MAP ('CARN1')
+                      MAPSET ('APNSE12')
+                      FROM(CARN1O)
+                      DATAONLY
+                 END-EXEC
+           END-EVALUATE.
