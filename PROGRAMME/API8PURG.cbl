@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. API8PURG.
+      *===============================================================
+      *    BATCH DE PURGE / ANONYMISATION DES DONNEES
+      *    Parcourt les comptes clotures (STATUT = 'C') depuis plus de
+      *    API8.PARAMETRE/DUREE_CONSERVATION jours (aucune operation
+      *    recente sur API8.OPERATION, meme logique que API8DORM) et
+      *    anonymise le NOM/PRENOM du client sur API8.CLIENT. Le solde
+      *    et l'historique API8.OPERATION/API8.COMPTE sont conserves
+      *    (piece comptable), seules les donnees personnelles sont
+      *    effacees, comme pour une demande de droit a l'oubli.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FPURGE ASSIGN TO OUT009
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FPURGE.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FPURGE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BUF-LIGNE-PURGE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-FPURGE                 PIC X(2).
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE COMPTE
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE CLIENT
+           END-EXEC.
+
+      *    Duree de conservation configurable - 2555
+      *    jours (7 ans) par defaut
+       01  WS-DUREE-CONSERVATION     PIC 9(5)     VALUE 2555.
+
+       01  WS-ID-COMPTE-CUR          PIC S9(9) COMP.
+       01  WS-ID-CLIENT-CUR          PIC S9(9) COMP.
+       01  WS-STATUT-COMPTE          PIC X(1).
+       01  WS-NB-OP-RECENTES         PIC S9(9) COMP.
+
+       01  WS-ID-CLIENT-EDIT         PIC 9(9).
+
+       01  WS-NB-CLIENTS-PURGES      PIC 9(7) VALUE 0.
+
+       01  ERR-MSG.
+           05  ERR-LONG      PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT       PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG      PIC S9(9) COMP VALUE 72.
+       01  I                 PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           EXEC SQL
+              SET CURRENT SQLID = 'API8'
+           END-EXEC.
+
+           EXEC SQL
+              WHENEVER SQLERROR GOTO 9998-ERROR-DB2
+           END-EXEC.
+
+           DISPLAY '=============================================='
+           DISPLAY '*   PURGE / ANONYMISATION DES COMPTES CLOTURES *'
+           DISPLAY '=============================================='.
+
+           PERFORM 0500-LIRE-DUREE-CONSERVATION
+              THRU 0500-LIRE-DUREE-CONSERVATION-EXIT.
+
+           PERFORM 6000-OPEN-PURGE
+              THRU 6000-OPEN-PURGE-EXIT.
+
+           EXEC SQL
+              DECLARE CCPTPURG CURSOR FOR
+              SELECT ID_COMPTE, ID_CLIENT, STATUT
+              FROM API8.COMPTE
+              WHERE STATUT = 'C'
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CCPTPURG
+           END-EXEC.
+
+           PERFORM 1000-TRAITER-COMPTE
+              THRU 1000-TRAITER-COMPTE-EXIT
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL
+              CLOSE CCPTPURG
+           END-EXEC.
+
+           PERFORM 6220-CLOSE-PURGE
+              THRU 6220-CLOSE-PURGE-EXIT.
+
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       0500-LIRE-DUREE-CONSERVATION.
+           EXEC SQL
+              SELECT VALEUR_PARAM
+              INTO :WS-DUREE-CONSERVATION
+              FROM API8.PARAMETRE
+              WHERE CODE_PARAM = 'DUREE_CONSERVATION'
+           END-EXEC.
+
+       0500-LIRE-DUREE-CONSERVATION-EXIT.
+           EXIT.
+
+       1000-TRAITER-COMPTE.
+           MOVE SPACE TO WS-STATUT-COMPTE.
+
+           EXEC SQL
+              FETCH CCPTPURG
+              INTO :WS-ID-COMPTE-CUR, :WS-ID-CLIENT-CUR,
+                   :WS-STATUT-COMPTE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              PERFORM 1100-VERIFIER-ELIGIBILITE
+                 THRU 1100-VERIFIER-ELIGIBILITE-EXIT
+           END-IF.
+
+       1000-TRAITER-COMPTE-EXIT.
+           EXIT.
+
+       1100-VERIFIER-ELIGIBILITE.
+      *    Aucune operation depuis la duree de conservation = eligible
+      *    a l'anonymisation (date calculee par DB2, pas en COBOL)
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO :WS-NB-OP-RECENTES
+              FROM API8.OPERATION
+              WHERE ID_COMPTE = :WS-ID-COMPTE-CUR
+                AND DATE_OP > CURRENT DATE - :WS-DUREE-CONSERVATION DAYS
+           END-EXEC.
+
+           IF WS-NB-OP-RECENTES = 0
+              PERFORM 1200-ANONYMISER-CLIENT
+                 THRU 1200-ANONYMISER-CLIENT-EXIT
+           END-IF.
+
+       1100-VERIFIER-ELIGIBILITE-EXIT.
+           EXIT.
+
+       1200-ANONYMISER-CLIENT.
+           EXEC SQL
+              UPDATE API8.CLIENT
+              SET NOM_CLIENT = 'ANONYMISE', PRENOM_CLIENT = 'ANONYMISE'
+              WHERE ID_CLIENT = :WS-ID-CLIENT-CUR
+                AND NOM_CLIENT NOT = 'ANONYMISE'
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE WS-ID-CLIENT-CUR TO WS-ID-CLIENT-EDIT
+              MOVE SPACES TO BUF-LIGNE-PURGE
+              STRING 'CLIENT=' DELIMITED BY SIZE
+                     WS-ID-CLIENT-EDIT DELIMITED BY SIZE
+                     ' DONNEES PERSONNELLES ANONYMISEES'
+                     DELIMITED BY SIZE
+                     INTO BUF-LIGNE-PURGE
+              WRITE BUF-LIGNE-PURGE
+              IF FS-FPURGE NOT = '00'
+                  DISPLAY 'ERROR WRITING FPURGE: '
+                  DISPLAY 'VALEUR DU FILE STATUS: ' FS-FPURGE
+                  GO TO 9999-ERREUR-PROGRAMME-DEB
+              END-IF
+              ADD 1 TO WS-NB-CLIENTS-PURGES
+           END-IF.
+
+       1200-ANONYMISER-CLIENT-EXIT.
+           EXIT.
+
+       6000-OPEN-PURGE.
+           OPEN OUTPUT FPURGE.
+           IF FS-FPURGE NOT = '00'
+               DISPLAY 'ERROR OPENING FPURGE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FPURGE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6000-OPEN-PURGE-EXIT.
+           EXIT.
+
+       6220-CLOSE-PURGE.
+           CLOSE FPURGE.
+           IF FS-FPURGE NOT = '00'
+               DISPLAY 'ERROR CLOSING FPURGE: '
+               DISPLAY 'VALEUR DU FILE STATUS: ' FS-FPURGE
+               GO TO 9999-ERREUR-PROGRAMME-DEB
+           END-IF.
+
+       6220-CLOSE-PURGE-EXIT.
+           EXIT.
+
+       9998-ERROR-DB2.
+            DISPLAY 'ERREUR DB2 '.
+            DISPLAY 'MISE EN FORME SQLCA '.
+            CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY ERR-TXT (I)
+            END-PERFORM.
+
+            PERFORM 9999-ERREUR-PROGRAMME-DEB
+               THRU 9999-ERREUR-PROGRAMME-FIN.
+
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*     FIN NORMALE DU PROGRAMME API8PURG        '
+            DISPLAY '   CLIENTS ANONYMISES : ' WS-NB-CLIENTS-PURGES
+            DISPLAY '==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '=============================================='
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           '
+            DISPLAY '     FIN ANORMALE DU PROGRAMME API8PURG       '
+            DISPLAY '==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
+      *
