@@ -0,0 +1,46 @@
+       01  CODE1I.
+           02  FILLER PIC X(12).
+           02  NEWCODEL    COMP  PIC  S9(4).
+           02  NEWCODEF    PICTURE X.
+           02  FILLER REDEFINES NEWCODEF.
+             03 NEWCODEA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  NEWCODEI  PIC X(4).
+           02  CONFCODEL    COMP  PIC  S9(4).
+           02  CONFCODEF    PICTURE X.
+           02  FILLER REDEFINES CONFCODEF.
+             03 CONFCODEA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CONFCODEI  PIC X(4).
+           02  MESCODEL    COMP  PIC  S9(4).
+           02  MESCODEF    PICTURE X.
+           02  FILLER REDEFINES MESCODEF.
+             03 MESCODEA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MESCODEI  PIC X(40).
+       01  CODE1O REDEFINES CODE1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  NEWCODEC    PICTURE X.
+           02  NEWCODEP    PICTURE X.
+           02  NEWCODEH    PICTURE X.
+           02  NEWCODEV    PICTURE X.
+           02  NEWCODEU    PICTURE X.
+           02  NEWCODEM    PICTURE X.
+           02  NEWCODEO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  CONFCODEC    PICTURE X.
+           02  CONFCODEP    PICTURE X.
+           02  CONFCODEH    PICTURE X.
+           02  CONFCODEV    PICTURE X.
+           02  CONFCODEU    PICTURE X.
+           02  CONFCODEM    PICTURE X.
+           02  CONFCODEO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  MESCODEC    PICTURE X.
+           02  MESCODEP    PICTURE X.
+           02  MESCODEH    PICTURE X.
+           02  MESCODEV    PICTURE X.
+           02  MESCODEU    PICTURE X.
+           02  MESCODEM    PICTURE X.
+           02  MESCODEO  PIC X(40).
