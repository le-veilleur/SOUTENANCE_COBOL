@@ -0,0 +1,102 @@
+       01  RECH1I.
+           02  FILLER PIC X(12).
+           02  RCLIENTL    COMP  PIC  S9(4).
+           02  RCLIENTF    PICTURE X.
+           02  FILLER REDEFINES RCLIENTF.
+             03 RCLIENTA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  RCLIENTI  PIC X(9).
+           02  RNOML    COMP  PIC  S9(4).
+           02  RNOMF    PICTURE X.
+           02  FILLER REDEFINES RNOMF.
+             03 RNOMA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  RNOMI  PIC X(20).
+           02  RPRENOML    COMP  PIC  S9(4).
+           02  RPRENOMF    PICTURE X.
+           02  FILLER REDEFINES RPRENOMF.
+             03 RPRENOMA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  RPRENOMI  PIC X(20).
+           02  RCPTEL    COMP  PIC  S9(4).
+           02  RCPTEF    PICTURE X.
+           02  FILLER REDEFINES RCPTEF.
+             03 RCPTEA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  RCPTEI  PIC X(9).
+           02  RSOLDEL    COMP  PIC  S9(4).
+           02  RSOLDEF    PICTURE X.
+           02  FILLER REDEFINES RSOLDEF.
+             03 RSOLDEA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  RSOLDEI  PIC X(14).
+           02  RSTATUTL    COMP  PIC  S9(4).
+           02  RSTATUTF    PICTURE X.
+           02  FILLER REDEFINES RSTATUTF.
+             03 RSTATUTA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  RSTATUTI  PIC X(1).
+           02  MESRECHL    COMP  PIC  S9(4).
+           02  MESRECHF    PICTURE X.
+           02  FILLER REDEFINES MESRECHF.
+             03 MESRECHA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MESRECHI  PIC X(40).
+       01  RECH1O REDEFINES RECH1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  RCLIENTC    PICTURE X.
+           02  RCLIENTP    PICTURE X.
+           02  RCLIENTH    PICTURE X.
+           02  RCLIENTV    PICTURE X.
+           02  RCLIENTU    PICTURE X.
+           02  RCLIENTM    PICTURE X.
+           02  RCLIENTO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  RNOMC    PICTURE X.
+           02  RNOMP    PICTURE X.
+           02  RNOMH    PICTURE X.
+           02  RNOMV    PICTURE X.
+           02  RNOMU    PICTURE X.
+           02  RNOMM    PICTURE X.
+           02  RNOMO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  RPRENOMC    PICTURE X.
+           02  RPRENOMP    PICTURE X.
+           02  RPRENOMH    PICTURE X.
+           02  RPRENOMV    PICTURE X.
+           02  RPRENOMU    PICTURE X.
+           02  RPRENOMM    PICTURE X.
+           02  RPRENOMO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  RCPTEC    PICTURE X.
+           02  RCPTEP    PICTURE X.
+           02  RCPTEH    PICTURE X.
+           02  RCPTEV    PICTURE X.
+           02  RCPTEU    PICTURE X.
+           02  RCPTEM    PICTURE X.
+           02  RCPTEO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  RSOLDEC    PICTURE X.
+           02  RSOLDEP    PICTURE X.
+           02  RSOLDEH    PICTURE X.
+           02  RSOLDEV    PICTURE X.
+           02  RSOLDEU    PICTURE X.
+           02  RSOLDEM    PICTURE X.
+           02  RSOLDEO  PIC X(14).
+           02  FILLER PICTURE X(3).
+           02  RSTATUTC    PICTURE X.
+           02  RSTATUTP    PICTURE X.
+           02  RSTATUTH    PICTURE X.
+           02  RSTATUTV    PICTURE X.
+           02  RSTATUTU    PICTURE X.
+           02  RSTATUTM    PICTURE X.
+           02  RSTATUTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MESRECHC    PICTURE X.
+           02  MESRECHP    PICTURE X.
+           02  MESRECHH    PICTURE X.
+           02  MESRECHV    PICTURE X.
+           02  MESRECHU    PICTURE X.
+           02  MESRECHM    PICTURE X.
+           02  MESRECHO  PIC X(40).
