@@ -0,0 +1,32 @@
+       01  CARN1I.
+           02  FILLER PIC X(12).
+           02  MOTIFL    COMP  PIC  S9(4).
+           02  MOTIFF    PICTURE X.
+           02  FILLER REDEFINES MOTIFF.
+             03 MOTIFA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MOTIFI  PIC X(1).
+           02  MESCARNL    COMP  PIC  S9(4).
+           02  MESCARNF    PICTURE X.
+           02  FILLER REDEFINES MESCARNF.
+             03 MESCARNA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MESCARNI  PIC X(40).
+       01  CARN1O REDEFINES CARN1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  MOTIFC    PICTURE X.
+           02  MOTIFP    PICTURE X.
+           02  MOTIFH    PICTURE X.
+           02  MOTIFV    PICTURE X.
+           02  MOTIFU    PICTURE X.
+           02  MOTIFM    PICTURE X.
+           02  MOTIFO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MESCARNC    PICTURE X.
+           02  MESCARNP    PICTURE X.
+           02  MESCARNH    PICTURE X.
+           02  MESCARNV    PICTURE X.
+           02  MESCARNU    PICTURE X.
+           02  MESCARNM    PICTURE X.
+           02  MESCARNO  PIC X(40).
