@@ -0,0 +1,102 @@
+       01  DETL1I.
+           02  FILLER PIC X(12).
+           02  IDOPEL    COMP  PIC  S9(4).
+           02  IDOPEF    PICTURE X.
+           02  FILLER REDEFINES IDOPEF.
+             03 IDOPEA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  IDOPEI  PIC X(9).
+           02  IDCPTEL    COMP  PIC  S9(4).
+           02  IDCPTEF    PICTURE X.
+           02  FILLER REDEFINES IDCPTEF.
+             03 IDCPTEA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  IDCPTEI  PIC X(9).
+           02  MONTOPL    COMP  PIC  S9(4).
+           02  MONTOPF    PICTURE X.
+           02  FILLER REDEFINES MONTOPF.
+             03 MONTOPA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MONTOPI  PIC X(12).
+           02  TYPOPL    COMP  PIC  S9(4).
+           02  TYPOPF    PICTURE X.
+           02  FILLER REDEFINES TYPOPF.
+             03 TYPOPA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TYPOPI  PIC X(1).
+           02  DATOPL    COMP  PIC  S9(4).
+           02  DATOPF    PICTURE X.
+           02  FILLER REDEFINES DATOPF.
+             03 DATOPA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  DATOPI  PIC X(8).
+           02  LIBOPL    COMP  PIC  S9(4).
+           02  LIBOPF    PICTURE X.
+           02  FILLER REDEFINES LIBOPF.
+             03 LIBOPA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  LIBOPI  PIC X(30).
+           02  MESDETL    COMP  PIC  S9(4).
+           02  MESDETF    PICTURE X.
+           02  FILLER REDEFINES MESDETF.
+             03 MESDETA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MESDETI  PIC X(40).
+       01  DETL1O REDEFINES DETL1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  IDOPEC    PICTURE X.
+           02  IDOPEP    PICTURE X.
+           02  IDOPEH    PICTURE X.
+           02  IDOPEV    PICTURE X.
+           02  IDOPEU    PICTURE X.
+           02  IDOPEM    PICTURE X.
+           02  IDOPEO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  IDCPTEC    PICTURE X.
+           02  IDCPTEP    PICTURE X.
+           02  IDCPTEH    PICTURE X.
+           02  IDCPTEV    PICTURE X.
+           02  IDCPTEU    PICTURE X.
+           02  IDCPTEM    PICTURE X.
+           02  IDCPTEO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  MONTOPC    PICTURE X.
+           02  MONTOPP    PICTURE X.
+           02  MONTOPH    PICTURE X.
+           02  MONTOPV    PICTURE X.
+           02  MONTOPU    PICTURE X.
+           02  MONTOPM    PICTURE X.
+           02  MONTOPO  PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TYPOPC    PICTURE X.
+           02  TYPOPP    PICTURE X.
+           02  TYPOPH    PICTURE X.
+           02  TYPOPV    PICTURE X.
+           02  TYPOPU    PICTURE X.
+           02  TYPOPM    PICTURE X.
+           02  TYPOPO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  DATOPC    PICTURE X.
+           02  DATOPP    PICTURE X.
+           02  DATOPH    PICTURE X.
+           02  DATOPV    PICTURE X.
+           02  DATOPU    PICTURE X.
+           02  DATOPM    PICTURE X.
+           02  DATOPO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  LIBOPC    PICTURE X.
+           02  LIBOPP    PICTURE X.
+           02  LIBOPH    PICTURE X.
+           02  LIBOPV    PICTURE X.
+           02  LIBOPU    PICTURE X.
+           02  LIBOPM    PICTURE X.
+           02  LIBOPO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  MESDETC    PICTURE X.
+           02  MESDETP    PICTURE X.
+           02  MESDETH    PICTURE X.
+           02  MESDETV    PICTURE X.
+           02  MESDETU    PICTURE X.
+           02  MESDETM    PICTURE X.
+           02  MESDETO  PIC X(40).
