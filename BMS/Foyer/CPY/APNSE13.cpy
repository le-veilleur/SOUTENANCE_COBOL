@@ -0,0 +1,60 @@
+       01  FOY1I.
+           02  FILLER PIC X(12).
+           02  SOLDEFOYL    COMP  PIC  S9(4).
+           02  SOLDEFOYF    PICTURE X.
+           02  FILLER REDEFINES SOLDEFOYF.
+             03 SOLDEFOYA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  SOLDEFOYI  PIC X(14).
+           02  NBCPTFOYL    COMP  PIC  S9(4).
+           02  NBCPTFOYF    PICTURE X.
+           02  FILLER REDEFINES NBCPTFOYF.
+             03 NBCPTFOYA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  NBCPTFOYI  PIC X(3).
+           02  OPEFOYL    COMP  PIC  S9(4)  OCCURS 10 TIMES.
+           02  OPEFOYF    PICTURE X               OCCURS 10 TIMES.
+           02  FILLER REDEFINES OPEFOYF.
+             03 OPEFOYA    PICTURE X               OCCURS 10 TIMES.
+           02  FILLER   PICTURE X(6)               OCCURS 10 TIMES.
+           02  OPEFOYI  PIC X(70)                  OCCURS 10 TIMES.
+           02  MESFOYL    COMP  PIC  S9(4).
+           02  MESFOYF    PICTURE X.
+           02  FILLER REDEFINES MESFOYF.
+             03 MESFOYA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MESFOYI  PIC X(40).
+       01  FOY1O REDEFINES FOY1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  SOLDEFOYC    PICTURE X.
+           02  SOLDEFOYP    PICTURE X.
+           02  SOLDEFOYH    PICTURE X.
+           02  SOLDEFOYV    PICTURE X.
+           02  SOLDEFOYU    PICTURE X.
+           02  SOLDEFOYM    PICTURE X.
+           02  SOLDEFOYO  PIC X(14).
+           02  FILLER PICTURE X(3).
+           02  NBCPTFOYC    PICTURE X.
+           02  NBCPTFOYP    PICTURE X.
+           02  NBCPTFOYH    PICTURE X.
+           02  NBCPTFOYV    PICTURE X.
+           02  NBCPTFOYU    PICTURE X.
+           02  NBCPTFOYM    PICTURE X.
+           02  NBCPTFOYO  PIC X(3).
+           02  FILLER PICTURE X(3)               OCCURS 10 TIMES.
+           02  OPEFOYC    PICTURE X               OCCURS 10 TIMES.
+           02  OPEFOYP    PICTURE X               OCCURS 10 TIMES.
+           02  OPEFOYH    PICTURE X               OCCURS 10 TIMES.
+           02  OPEFOYV    PICTURE X               OCCURS 10 TIMES.
+           02  OPEFOYU    PICTURE X               OCCURS 10 TIMES.
+           02  OPEFOYM    PICTURE X               OCCURS 10 TIMES.
+           02  OPEFOYO  PIC X(70)                 OCCURS 10 TIMES.
+           02  FILLER PICTURE X(3).
+           02  MESFOYC    PICTURE X.
+           02  MESFOYP    PICTURE X.
+           02  MESFOYH    PICTURE X.
+           02  MESFOYV    PICTURE X.
+           02  MESFOYU    PICTURE X.
+           02  MESFOYM    PICTURE X.
+           02  MESFOYO  PIC X(40).
