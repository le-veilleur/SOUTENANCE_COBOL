@@ -29,6 +29,42 @@
              03 MESSAGEA    PICTURE X.
            02  FILLER   PICTURE X(6).
            02  MESSAGEI  PIC X(60).
+           02  DATEDEBL    COMP  PIC  S9(4).
+           02  DATEDEBF    PICTURE X.
+           02  FILLER REDEFINES DATEDEBF.
+             03 DATEDEBA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  DATEDEBI  PIC X(8).
+           02  DATEFINL    COMP  PIC  S9(4).
+           02  DATEFINF    PICTURE X.
+           02  FILLER REDEFINES DATEFINF.
+             03 DATEFINA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  DATEFINI  PIC X(8).
+           02  TYPEFILTL    COMP  PIC  S9(4).
+           02  TYPEFILTF    PICTURE X.
+           02  FILLER REDEFINES TYPEFILTF.
+             03 TYPEFILTA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TYPEFILTI  PIC X(1).
+           02  JUMPPAGL    COMP  PIC  S9(4).
+           02  JUMPPAGF    PICTURE X.
+           02  FILLER REDEFINES JUMPPAGF.
+             03 JUMPPAGA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  JUMPPAGI  PIC X(3).
+           02  SELECTOPL    COMP  PIC  S9(4).
+           02  SELECTOPF    PICTURE X.
+           02  FILLER REDEFINES SELECTOPF.
+             03 SELECTOPA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  SELECTOPI  PIC X(2).
+           02  PAGESIZL    COMP  PIC  S9(4).
+           02  PAGESIZF    PICTURE X.
+           02  FILLER REDEFINES PAGESIZF.
+             03 PAGESIZA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  PAGESIZI  PIC X(2).
        01  LISTO REDEFINES LISTI.
            02  FILLER PIC X(12).
            02  FILLER PICTURE X(3).
@@ -73,3 +109,51 @@
            02  MESSAGEU    PICTURE X.
            02  MESSAGEM    PICTURE X.
            02  MESSAGEO  PIC X(60).
+           02  FILLER PICTURE X(3).
+           02  DATEDEBC    PICTURE X.
+           02  DATEDEBP    PICTURE X.
+           02  DATEDEBH    PICTURE X.
+           02  DATEDEBV    PICTURE X.
+           02  DATEDEBU    PICTURE X.
+           02  DATEDEBM    PICTURE X.
+           02  DATEDEBO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  DATEFINC    PICTURE X.
+           02  DATEFINP    PICTURE X.
+           02  DATEFINH    PICTURE X.
+           02  DATEFINV    PICTURE X.
+           02  DATEFINU    PICTURE X.
+           02  DATEFINM    PICTURE X.
+           02  DATEFINO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  TYPEFILTC    PICTURE X.
+           02  TYPEFILTP    PICTURE X.
+           02  TYPEFILTH    PICTURE X.
+           02  TYPEFILTV    PICTURE X.
+           02  TYPEFILTU    PICTURE X.
+           02  TYPEFILTM    PICTURE X.
+           02  TYPEFILTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  JUMPPAGC    PICTURE X.
+           02  JUMPPAGP    PICTURE X.
+           02  JUMPPAGH    PICTURE X.
+           02  JUMPPAGV    PICTURE X.
+           02  JUMPPAGU    PICTURE X.
+           02  JUMPPAGM    PICTURE X.
+           02  JUMPPAGO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  SELECTOPC    PICTURE X.
+           02  SELECTOPP    PICTURE X.
+           02  SELECTOPH    PICTURE X.
+           02  SELECTOPV    PICTURE X.
+           02  SELECTOPU    PICTURE X.
+           02  SELECTOPM    PICTURE X.
+           02  SELECTOPO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  PAGESIZC    PICTURE X.
+           02  PAGESIZP    PICTURE X.
+           02  PAGESIZH    PICTURE X.
+           02  PAGESIZV    PICTURE X.
+           02  PAGESIZU    PICTURE X.
+           02  PAGESIZM    PICTURE X.
+           02  PAGESIZO  PIC X(2).
