@@ -0,0 +1,46 @@
+       01  CLOT1I.
+           02  FILLER PIC X(12).
+           02  IDCPTCLOL    COMP  PIC  S9(4).
+           02  IDCPTCLOF    PICTURE X.
+           02  FILLER REDEFINES IDCPTCLOF.
+             03 IDCPTCLOA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  IDCPTCLOI  PIC X(10).
+           02  CONFCLOL    COMP  PIC  S9(4).
+           02  CONFCLOF    PICTURE X.
+           02  FILLER REDEFINES CONFCLOF.
+             03 CONFCLOA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CONFCLOI  PIC X(1).
+           02  MESCLOL    COMP  PIC  S9(4).
+           02  MESCLOF    PICTURE X.
+           02  FILLER REDEFINES MESCLOF.
+             03 MESCLOA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MESCLOI  PIC X(40).
+       01  CLOT1O REDEFINES CLOT1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  IDCPTCLOC    PICTURE X.
+           02  IDCPTCLOP    PICTURE X.
+           02  IDCPTCLOH    PICTURE X.
+           02  IDCPTCLOV    PICTURE X.
+           02  IDCPTCLOU    PICTURE X.
+           02  IDCPTCLOM    PICTURE X.
+           02  IDCPTCLOO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  CONFCLOC    PICTURE X.
+           02  CONFCLOP    PICTURE X.
+           02  CONFCLOH    PICTURE X.
+           02  CONFCLOV    PICTURE X.
+           02  CONFCLOU    PICTURE X.
+           02  CONFCLOM    PICTURE X.
+           02  CONFCLOO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MESCLOC    PICTURE X.
+           02  MESCLOP    PICTURE X.
+           02  MESCLOH    PICTURE X.
+           02  MESCLOV    PICTURE X.
+           02  MESCLOU    PICTURE X.
+           02  MESCLOM    PICTURE X.
+           02  MESCLOO  PIC X(40).
