@@ -0,0 +1,74 @@
+       01  ANNU1I.
+           02  FILLER PIC X(12).
+           02  TYPEOPL    COMP  PIC  S9(4).
+           02  TYPEOPF    PICTURE X.
+           02  FILLER REDEFINES TYPEOPF.
+             03 TYPEOPA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TYPEOPI  PIC X(1).
+           02  DATEOPL    COMP  PIC  S9(4).
+           02  DATEOPF    PICTURE X.
+           02  FILLER REDEFINES DATEOPF.
+             03 DATEOPA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  DATEOPI  PIC X(8).
+           02  MONTOPL    COMP  PIC  S9(4).
+           02  MONTOPF    PICTURE X.
+           02  FILLER REDEFINES MONTOPF.
+             03 MONTOPA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MONTOPI  PIC X(14).
+           02  CONFANNUL    COMP  PIC  S9(4).
+           02  CONFANNUF    PICTURE X.
+           02  FILLER REDEFINES CONFANNUF.
+             03 CONFANNUA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CONFANNUI  PIC X(1).
+           02  MESANNUL    COMP  PIC  S9(4).
+           02  MESANNUF    PICTURE X.
+           02  FILLER REDEFINES MESANNUF.
+             03 MESANNUA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MESANNUI  PIC X(40).
+       01  ANNU1O REDEFINES ANNU1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TYPEOPC    PICTURE X.
+           02  TYPEOPP    PICTURE X.
+           02  TYPEOPH    PICTURE X.
+           02  TYPEOPV    PICTURE X.
+           02  TYPEOPU    PICTURE X.
+           02  TYPEOPM    PICTURE X.
+           02  TYPEOPO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  DATEOPC    PICTURE X.
+           02  DATEOPP    PICTURE X.
+           02  DATEOPH    PICTURE X.
+           02  DATEOPV    PICTURE X.
+           02  DATEOPU    PICTURE X.
+           02  DATEOPM    PICTURE X.
+           02  DATEOPO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MONTOPC    PICTURE X.
+           02  MONTOPP    PICTURE X.
+           02  MONTOPH    PICTURE X.
+           02  MONTOPV    PICTURE X.
+           02  MONTOPU    PICTURE X.
+           02  MONTOPM    PICTURE X.
+           02  MONTOPO  PIC X(14).
+           02  FILLER PICTURE X(3).
+           02  CONFANNUC    PICTURE X.
+           02  CONFANNUP    PICTURE X.
+           02  CONFANNUH    PICTURE X.
+           02  CONFANNUV    PICTURE X.
+           02  CONFANNUU    PICTURE X.
+           02  CONFANNUM    PICTURE X.
+           02  CONFANNUO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MESANNUC    PICTURE X.
+           02  MESANNUP    PICTURE X.
+           02  MESANNUH    PICTURE X.
+           02  MESANNUV    PICTURE X.
+           02  MESANNUU    PICTURE X.
+           02  MESANNUM    PICTURE X.
+           02  MESANNUO  PIC X(40).
