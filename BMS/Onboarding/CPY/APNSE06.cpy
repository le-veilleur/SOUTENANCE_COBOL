@@ -0,0 +1,130 @@
+       01  ONB1I.
+           02  FILLER PIC X(12).
+           02  NOMONBL    COMP  PIC  S9(4).
+           02  NOMONBF    PICTURE X.
+           02  FILLER REDEFINES NOMONBF.
+             03 NOMONBA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  NOMONBI  PIC X(10).
+           02  PRENOMONBL    COMP  PIC  S9(4).
+           02  PRENOMONBF    PICTURE X.
+           02  FILLER REDEFINES PRENOMONBF.
+             03 PRENOMONBA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  PRENOMONBI  PIC X(15).
+           02  ADRONBL    COMP  PIC  S9(4).
+           02  ADRONBF    PICTURE X.
+           02  FILLER REDEFINES ADRONBF.
+             03 ADRONBA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  ADRONBI  PIC X(15).
+           02  SOLDEONBL    COMP  PIC  S9(4).
+           02  SOLDEONBF    PICTURE X.
+           02  FILLER REDEFINES SOLDEONBF.
+             03 SOLDEONBA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  SOLDEONBI  PIC X(10).
+           02  CODECBONBL    COMP  PIC  S9(4).
+           02  CODECBONBF    PICTURE X.
+           02  FILLER REDEFINES CODECBONBF.
+             03 CODECBONBA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CODECBONBI  PIC X(4).
+           02  AGENCEONBL    COMP  PIC  S9(4).
+           02  AGENCEONBF    PICTURE X.
+           02  FILLER REDEFINES AGENCEONBF.
+             03 AGENCEONBA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  AGENCEONBI  PIC X(4).
+           02  TYPECPTONBL    COMP  PIC  S9(4).
+           02  TYPECPTONBF    PICTURE X.
+           02  FILLER REDEFINES TYPECPTONBF.
+             03 TYPECPTONBA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  TYPECPTONBI  PIC X(4).
+           02  IDCLIENTONBL    COMP  PIC  S9(4).
+           02  IDCLIENTONBF    PICTURE X.
+           02  FILLER REDEFINES IDCLIENTONBF.
+             03 IDCLIENTONBA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  IDCLIENTONBI  PIC X(10).
+           02  MESONBL    COMP  PIC  S9(4).
+           02  MESONBF    PICTURE X.
+           02  FILLER REDEFINES MESONBF.
+             03 MESONBA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MESONBI  PIC X(40).
+       01  ONB1O REDEFINES ONB1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  NOMONBC    PICTURE X.
+           02  NOMONBP    PICTURE X.
+           02  NOMONBH    PICTURE X.
+           02  NOMONBV    PICTURE X.
+           02  NOMONBU    PICTURE X.
+           02  NOMONBM    PICTURE X.
+           02  NOMONBO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  PRENOMONBC    PICTURE X.
+           02  PRENOMONBP    PICTURE X.
+           02  PRENOMONBH    PICTURE X.
+           02  PRENOMONBV    PICTURE X.
+           02  PRENOMONBU    PICTURE X.
+           02  PRENOMONBM    PICTURE X.
+           02  PRENOMONBO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  ADRONBC    PICTURE X.
+           02  ADRONBP    PICTURE X.
+           02  ADRONBH    PICTURE X.
+           02  ADRONBV    PICTURE X.
+           02  ADRONBU    PICTURE X.
+           02  ADRONBM    PICTURE X.
+           02  ADRONBO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  SOLDEONBC    PICTURE X.
+           02  SOLDEONBP    PICTURE X.
+           02  SOLDEONBH    PICTURE X.
+           02  SOLDEONBV    PICTURE X.
+           02  SOLDEONBU    PICTURE X.
+           02  SOLDEONBM    PICTURE X.
+           02  SOLDEONBO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  CODECBONBC    PICTURE X.
+           02  CODECBONBP    PICTURE X.
+           02  CODECBONBH    PICTURE X.
+           02  CODECBONBV    PICTURE X.
+           02  CODECBONBU    PICTURE X.
+           02  CODECBONBM    PICTURE X.
+           02  CODECBONBO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  AGENCEONBC    PICTURE X.
+           02  AGENCEONBP    PICTURE X.
+           02  AGENCEONBH    PICTURE X.
+           02  AGENCEONBV    PICTURE X.
+           02  AGENCEONBU    PICTURE X.
+           02  AGENCEONBM    PICTURE X.
+           02  AGENCEONBO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  TYPECPTONBC    PICTURE X.
+           02  TYPECPTONBP    PICTURE X.
+           02  TYPECPTONBH    PICTURE X.
+           02  TYPECPTONBV    PICTURE X.
+           02  TYPECPTONBU    PICTURE X.
+           02  TYPECPTONBM    PICTURE X.
+           02  TYPECPTONBO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  IDCLIENTONBC    PICTURE X.
+           02  IDCLIENTONBP    PICTURE X.
+           02  IDCLIENTONBH    PICTURE X.
+           02  IDCLIENTONBV    PICTURE X.
+           02  IDCLIENTONBU    PICTURE X.
+           02  IDCLIENTONBM    PICTURE X.
+           02  IDCLIENTONBO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  MESONBC    PICTURE X.
+           02  MESONBP    PICTURE X.
+           02  MESONBH    PICTURE X.
+           02  MESONBV    PICTURE X.
+           02  MESONBU    PICTURE X.
+           02  MESONBM    PICTURE X.
+           02  MESONBO  PIC X(40).
